@@ -43,6 +43,11 @@
            03 WS-REQUIRED-CA-LEN       PIC S9(4)      VALUE +0.
            03 WS-COUNTER               PIC S9(4)      VALUE +0.
 
+      * Set on when the 50-row commarea limit is reached, so the list
+      * can be reported as truncated instead of just being cut off
+       01  WS-TRUNC-SWITCH             PIC X          VALUE 'N'.
+           88 WS-LIST-TRUNCATED        VALUE 'Y'.
+
       *----------------------------------------------------------------*
       * Definitions required by SQL statement                          *
       *   DB2 datatypes to COBOL equivalents                           *
@@ -163,6 +168,11 @@
            PERFORM GET-MEDICATION-INFO
              UNTIL SQLCODE NOT EQUAL 0
                 OR ws-counter EQUAL 50.
+
+           IF ws-counter EQUAL 50
+              PERFORM CHECK-MORE-MEDICATIONS
+           END-IF
+
            EXEC SQL CLOSE c END-EXEC.
       *----------------------------------------------------------------*
       * END PROGRAM and return to caller                               *
@@ -238,6 +248,29 @@
 
            EXIT.
 
+       CHECK-MORE-MEDICATIONS.
+      * The 50-row cap was hit - peek for one more row so the caller
+      * can be told the list was truncated rather than it silently
+      * being cut off
+            EXEC SQL
+                FETCH c
+                INTO :DB2-MEDICATION-ID,
+                      :DB2-DRUG-NAME,
+                      :DB2-STRENGTH,
+                      :DB2-AMOUNT,
+                      :DB2-ROUTE,
+                      :DB2-FREQUENCY,
+                      :DB2-IDENTIFIER,
+                      :DB2-BIOMED-TYPE
+           END-EXEC.
+
+           IF SQLCODE EQUAL 0
+              SET WS-LIST-TRUNCATED TO TRUE
+              MOVE '02' TO CA-RETURN-CODE
+           END-IF.
+
+           EXIT.
+
        LOAD-COMMAREA.
            ADD 1 to ws-counter.
            MOVE DB2-MEDICATION-ID, TO CA-MEDICATION-ID
