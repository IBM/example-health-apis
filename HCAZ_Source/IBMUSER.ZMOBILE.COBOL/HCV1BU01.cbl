@@ -0,0 +1,132 @@
+      ******************************************************************
+      * Copyright 2014 IBM Corp. All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      * http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied.
+      * See the License for the specific language governing permissions
+      * and limitations under the License.
+      ******************************************************************
+      *                    UPDATE Visit                                *
+      *                                                                *
+      *   Business logic for correcting a patient's visit readings     *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HCV1BU01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common defintions                                              *
+      *----------------------------------------------------------------*
+      * Run time (debug) infomation for this invocation
+        01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'HCV1BU01------WS'.
+           03 WS-TRANSID               PIC X(4).
+           03 WS-TERMID                PIC X(4).
+           03 WS-TASKNUM               PIC 9(7).
+           03 WS-FILLER                PIC X.
+           03 WS-ADDR-DFHCOMMAREA      USAGE is POINTER.
+           03 WS-CALEN                 PIC S9(4) COMP.
+
+      *----------------------------------------------------------------*
+       77  HCUVDB01                    PIC X(8)       VALUE 'HCUVDB01'.
+
+      *----------------------------------------------------------------*
+      * Fields to be used to check that commarea is correct length
+       01  WS-COMMAREA-LENGTHS.
+           03 WS-CA-HEADER-LEN         PIC S9(4) COMP VALUE +18.
+           03 WS-REQUIRED-CA-LEN       PIC S9(4)      VALUE +0.
+
+       COPY HCERRSWS.
+      *
+      ******************************************************************
+      *    L I N K A G E     S E C T I O N
+      ******************************************************************
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA.
+             COPY HCCMAREA.
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common code                                                    *
+      *----------------------------------------------------------------*
+      * initialize working storage variables
+           INITIALIZE WS-HEADER.
+      * set up general variable
+           MOVE EIBTRNID TO WS-TRANSID.
+           MOVE EIBTRMID TO WS-TERMID.
+           MOVE EIBTASKN TO WS-TASKNUM.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      * Process incoming commarea                                      *
+      *----------------------------------------------------------------*
+      * If NO commarea received issue an ABEND
+           IF EIBCALEN IS EQUAL TO ZERO
+               MOVE ' NO COMMAREA RECEIVED' TO EM-VARIABLE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS ABEND ABCODE('HCCA') NODUMP END-EXEC
+           END-IF
+
+      * initialize commarea return code to zero
+           MOVE '00' TO CA-RETURN-CODE
+           MOVE EIBCALEN TO WS-CALEN.
+           SET WS-ADDR-DFHCOMMAREA TO ADDRESS OF DFHCOMMAREA.
+
+      * check commarea length
+           ADD WS-CA-HEADER-LEN TO WS-REQUIRED-CA-LEN
+
+      * if less set error return code and return to caller
+           IF EIBCALEN IS LESS THAN WS-REQUIRED-CA-LEN
+             MOVE '98' TO CA-RETURN-CODE
+             EXEC CICS RETURN END-EXEC
+           END-IF
+
+      *----------------------------------------------------------------*
+      * Call routine to Update rows in DB2 Visit tables                *
+           PERFORM UPDATE-VISIT.
+
+      *----------------------------------------------------------------*
+      *
+           EXEC CICS RETURN END-EXEC.
+
+       MAINLINE-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      * DB2                                                            *
+      *----------------------------------------------------------------*
+       UPDATE-VISIT.
+
+           EXEC CICS LINK Program(HCUVDB01)
+                Commarea(DFHCOMMAREA)
+                LENGTH(32500)
+           END-EXEC.
+      **********
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+       COPY HCERRSPD.
