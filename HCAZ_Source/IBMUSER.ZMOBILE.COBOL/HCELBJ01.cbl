@@ -0,0 +1,160 @@
+      ******************************************************************
+      * Copyright 2016 IBM Corp. All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      * http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied.
+      * See the License for the specific language governing permissions
+      * and limitations under the License.
+      ******************************************************************
+      *                    Error Log Report                           *
+      *                                                                *
+      *   Lists the entries HCAZERRS has written to the application's *
+      *  error log queue - the date, time, program, patient/          *
+      *  medication id and SQLCODE of each logged error, followed by  *
+      *  the raw commarea snapshot line that accompanies it - so      *
+      *  support staff can review recent failures without having to  *
+      *  browse the queue directly.                                   *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HCELBJ01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ERROR-LOG-IN ASSIGN TO ERRLOGIN
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ERRLOG-RPT ASSIGN TO ERRLRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ERROR-LOG-IN
+           RECORDING MODE IS F.
+       01  ERROR-LOG-IN-LINE           PIC X(99).
+
+       FD  ERRLOG-RPT
+           RECORDING MODE IS F.
+       01  ERRLOG-RPT-LINE             PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+        01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'HCELBJ01------WS'.
+
+       01  WS-EOF-SWITCH               PIC X VALUE 'N'.
+           88 WS-EOF                   VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           03 WS-ENTRIES-LISTED        PIC 9(7) VALUE ZERO.
+
+      *----------------------------------------------------------------*
+      * The raw line read from the error log, read as one of two
+      * shapes depending on which HCAZERRS writes - the formatted
+      * ERROR-MSG from HCERRSWS, or the raw 'COMMAREA=' dump that
+      * follows it for the same failure
+       01  WS-RAW-RECORD               PIC X(99).
+
+       01  WS-RAW-AS-ERROR REDEFINES WS-RAW-RECORD.
+           03 RE-DATE                  PIC X(8).
+           03 FILLER                   PIC X.
+           03 RE-TIME                  PIC X(6).
+           03 FILLER                   PIC X(9).
+           03 RE-VARIABLE.
+             05 FILLER                 PIC X(6).
+             05 RE-PATNUM              PIC X(10).
+             05 FILLER                 PIC X(6).
+             05 RE-MEDNUM              PIC X(10).
+             05 RE-SQLREQ              PIC X(16).
+             05 FILLER                 PIC X(9).
+             05 RE-SQLRC               PIC X(6).
+           03 FILLER                   PIC X(12).
+
+       01  WS-RAW-AS-COMMAREA REDEFINES WS-RAW-RECORD.
+           03 RC-TAG                   PIC X(9).
+           03 RC-DATA                  PIC X(90).
+
+       01  WS-REPORT-LINE.
+           03 WS-RPT-DATE              PIC X(8).
+           03 FILLER                   PIC X(2) VALUE SPACES.
+           03 WS-RPT-TIME              PIC X(6).
+           03 FILLER                   PIC X(2) VALUE SPACES.
+           03 WS-RPT-PATNUM            PIC X(10).
+           03 FILLER                   PIC X(2) VALUE SPACES.
+           03 WS-RPT-MEDNUM            PIC X(10).
+           03 FILLER                   PIC X(2) VALUE SPACES.
+           03 WS-RPT-SQLREQ            PIC X(16).
+           03 FILLER                   PIC X(2) VALUE SPACES.
+           03 WS-RPT-SQLRC             PIC X(6).
+           03 FILLER                   PIC X(2) VALUE SPACES.
+           03 WS-RPT-COMMAREA          PIC X(32).
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+
+           PERFORM INITIALIZE-JOB.
+           PERFORM WRITE-REPORT-LINE UNTIL WS-EOF.
+           PERFORM TERMINATE-JOB.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       INITIALIZE-JOB.
+           DISPLAY 'HCELBJ01 - ERROR LOG REPORT STARTING'.
+           OPEN INPUT ERROR-LOG-IN.
+           OPEN OUTPUT ERRLOG-RPT.
+
+           MOVE 'Date     Time   PatientId  MedId      '
+             &  'SQLREQ           SQLRC  Commarea' TO ERRLOG-RPT-LINE
+           WRITE ERRLOG-RPT-LINE.
+
+           PERFORM READ-NEXT-ENTRY.
+
+       READ-NEXT-ENTRY.
+           READ ERROR-LOG-IN INTO WS-RAW-RECORD
+             AT END
+               MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       WRITE-REPORT-LINE.
+           MOVE SPACES TO WS-REPORT-LINE
+
+           IF RC-TAG EQUAL 'COMMAREA='
+             MOVE RC-DATA (1:32) TO WS-RPT-COMMAREA
+           ELSE
+             MOVE RE-DATE         TO WS-RPT-DATE
+             MOVE RE-TIME         TO WS-RPT-TIME
+             MOVE RE-PATNUM       TO WS-RPT-PATNUM
+             MOVE RE-MEDNUM       TO WS-RPT-MEDNUM
+             MOVE RE-SQLREQ       TO WS-RPT-SQLREQ
+             MOVE RE-SQLRC        TO WS-RPT-SQLRC
+           END-IF
+
+           MOVE WS-REPORT-LINE  TO ERRLOG-RPT-LINE
+           WRITE ERRLOG-RPT-LINE
+
+           ADD 1 TO WS-ENTRIES-LISTED
+           PERFORM READ-NEXT-ENTRY.
+
+       TERMINATE-JOB.
+           CLOSE ERROR-LOG-IN.
+           CLOSE ERRLOG-RPT.
+
+           DISPLAY 'HCELBJ01 - ENTRIES LISTED: '
+                    WS-ENTRIES-LISTED.
+           DISPLAY 'HCELBJ01 - ERROR LOG REPORT COMPLETE'.
+
