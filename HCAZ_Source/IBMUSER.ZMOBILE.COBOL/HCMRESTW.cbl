@@ -37,7 +37,9 @@
        01 DEFAULT-CHANNEL            PIC X(16).
 
        01  WS-TSQ-FIELDS.
-           03  WS-TSQ-NAME           PIC X(8) VALUE 'HCMRESTW'.
+           03  WS-TSQ-NAME.
+               05  WS-TSQ-PREFIX     PIC X(4) VALUE 'HCMR'.
+               05  WS-TSQ-TASKNUM    PIC 9(4).
            03  WS-TSQ-LEN            PIC S9(4) COMP VALUE +200.
            03  WS-TSQ-DATA           PIC X(200).
 
@@ -62,18 +64,30 @@
        77 WS-FIELD4                  PIC X(30).
        77 WS-FIELD5                  PIC X(30).
 
+      * Fields used to parse the URI query string container, e.g.
+      * a GET with no path id can supply ?id=nnnnnnnnnn instead
+       77 WS-QUERY-STRING             PIC X(100).
+       77 WS-QPARAM1                  PIC X(30).
+       77 WS-QPARAM2                  PIC X(30).
+       77 WS-QPARAM3                  PIC X(30).
+       77 WS-QKEY                     PIC X(15).
+       77 WS-QVAL                     PIC X(15).
+       77 WS-QUERY-PATIENT-ID         PIC X(10).
+
        77 RESP                       PIC S9(8) COMP-5 SYNC.
        77 RESP2                      PIC S9(8) COMP-5 SYNC.
 
       * Container values
-       77 UNEXPECTED-RESP-ABCODE      PIC X(04) VALUE 'ERRS'.
-       77 UNSUPPORTED-METHOD-ABCODE   PIC X(04) VALUE 'UMET'.
+      * Fields used to return a proper HTTP status and JSON error
+      * body to the caller instead of ABENDing the task
+       77 WS-HTTP-STATUS-CODE        PIC S9(9) COMP.
+       77 WS-ERROR-BODY              PIC X(60).
 
       * Method constants
        77 METHOD-GET                 PIC X(8) VALUE 'GET     '.
        77 METHOD-PUT                 PIC X(8) VALUE 'PUT     '.
        77 METHOD-POST                PIC X(8) VALUE 'POST    '.
-      *77 METHOD-DELETE              PIC X(8) VALUE 'DELETE  '.
+       77 METHOD-DELETE               PIC X(8) VALUE 'DELETE  '.
       *77 METHOD-HEAD                PIC X(8) VALUE 'HEAD    '.
 
 
@@ -100,9 +114,10 @@
            END-EXEC.
            IF RESP NOT = DFHRESP(NORMAL)
            THEN
-              PERFORM GENERIC-ABEND
+              PERFORM SEND-SERVER-ERROR
            END-IF.
 
+       MAIN-PROCESSING-EXIT.
            GOBACK.
 
       *****************************************************************
@@ -116,6 +131,9 @@
            MOVE ZEROES TO CA-PATIENT-ID
            MOVE ZEROES to CA-NUM-MEDICATIONS
            MOVE ' ' TO WS-RETURN-RESPONSE
+      * give this request its own TSQ, rather than every request
+      * on this transaction chaining onto the one fixed queue name
+           MOVE EIBTASKN TO WS-TSQ-TASKNUM
       * get channel
            EXEC CICS ASSIGN
                      CHANNEL(DEFAULT-CHANNEL)
@@ -124,9 +142,10 @@
            END-EXEC
            IF RESP NOT = DFHRESP(NORMAL)
            THEN
-              EXEC CICS ABEND
-                     ABCODE('CHAB')
-              END-EXEC
+              MOVE 500 TO WS-HTTP-STATUS-CODE
+              MOVE '{"error":"Internal Server Error"}' TO WS-ERROR-BODY
+              PERFORM SEND-ERROR-RESPONSE
+              GO TO MAIN-PROCESSING-EXIT
            END-IF.
 
       *****************************************************************
@@ -141,9 +160,10 @@
            END-EXEC
            IF RESP NOT = DFHRESP(NORMAL)
            THEN
-              EXEC CICS ABEND
-                     ABCODE('MEAB')
-              END-EXEC
+              MOVE 500 TO WS-HTTP-STATUS-CODE
+              MOVE '{"error":"Internal Server Error"}' TO WS-ERROR-BODY
+              PERFORM SEND-ERROR-RESPONSE
+              GO TO MAIN-PROCESSING-EXIT
            END-IF.
 
       *****************************************************************
@@ -157,10 +177,14 @@
                     PERFORM PUT-DATA
                WHEN METHOD-POST
                     PERFORM POST-DATA
+               WHEN METHOD-DELETE
+                    PERFORM DELETE-DATA
                WHEN OTHER
-                    EXEC CICS ABEND
-                        ABCODE(UNSUPPORTED-METHOD-ABCODE)
-                    END-EXEC
+                   MOVE 405 TO WS-HTTP-STATUS-CODE
+                   MOVE '{"error":"Method Not Allowed"}'
+                       TO WS-ERROR-BODY
+                   PERFORM SEND-ERROR-RESPONSE
+                   GO TO MAIN-PROCESSING-EXIT
            END-EVALUATE.
 
       *****************************************************************
@@ -173,6 +197,9 @@
            PERFORM GET-RESID
 
            MOVE '01IMED'  TO CA-REQUEST-ID
+           IF WS-FIELD1 EQUAL SPACES
+              MOVE WS-QUERY-PATIENT-ID TO WS-FIELD1
+           END-IF
            MOVE WS-FIELD1 TO CA-PATIENT-ID
            Move 0         To CA-NUM-MEDICATIONS
 
@@ -217,23 +244,50 @@
 
            PERFORM GET-REQUEST-ROOT-DATA
 
+           IF medications2-num > 50
+              MOVE 400 TO WS-HTTP-STATUS-CODE
+              MOVE '{"error":"Too many medications in request"}'
+                  TO WS-ERROR-BODY
+              PERFORM SEND-ERROR-RESPONSE
+              GO TO MAIN-PROCESSING-EXIT
+           END-IF
+
            MOVE '01AMED'         TO CA-REQUEST-ID
            MOVE ZEROES           TO CA-PATIENT-ID
-           MOVE medication-id(ws-counter)
-                TO CA-MEDICATION-ID(ws-counter)
-           MOVE name (ws-counter)       TO CA-DRUG-NAME(ws-counter)
-           MOVE strength(ws-counter)    TO CA-STRENGTH(ws-counter)
-           MOVE amount (ws-counter)     TO CA-AMOUNT(ws-counter)
-           MOVE route(ws-counter)       TO CA-ROUTE(ws-counter)
-           MOVE frequency (ws-counter)  TO CA-FREQUENCY(ws-counter)
-           MOVE identifier(ws-counter)  TO CA-IDENTIFIER(ws-counter)
-           MOVE biomed-type(ws-counter) TO CA-TYPE(ws-counter)
+           MOVE medications2-num TO CA-NUM-MEDICATIONS
+
+           IF medications2-num > 0
+              MOVE ZERO To ws-counter
+              PERFORM medications2-num TIMES
+
+                 ADD +1 to ws-counter
+                 MOVE medication-id(ws-counter)
+                      TO CA-MEDICATION-ID(ws-counter)
+                 MOVE name (ws-counter)    TO CA-DRUG-NAME(ws-counter)
+                 MOVE strength(ws-counter) TO CA-STRENGTH(ws-counter)
+                 MOVE amount (ws-counter)  TO CA-AMOUNT(ws-counter)
+                 MOVE route(ws-counter)    TO CA-ROUTE(ws-counter)
+                 MOVE frequency (ws-counter)
+                      TO CA-FREQUENCY(ws-counter)
+                 MOVE identifier(ws-counter)
+                      TO CA-IDENTIFIER(ws-counter)
+                 MOVE biomed-type(ws-counter) TO CA-TYPE(ws-counter)
+
+              END-PERFORM
+           END-IF
 
            EXEC CICS LINK PROGRAM('HCM1BA01')
                      COMMAREA(HCPAPP-PATIENT-DETAILS)
                      LENGTH(32500)
            END-EXEC
 
+           IF CA-RETURN-CODE NOT EQUAL 0
+              MOVE 409 TO WS-HTTP-STATUS-CODE
+              MOVE '{"error":"Add Failed"}' TO WS-ERROR-BODY
+              PERFORM SEND-ERROR-RESPONSE
+              GO TO MAIN-PROCESSING-EXIT
+           END-IF
+
            MOVE CA-PATIENT-ID TO patient-id
 
            STRING WS-FIELD4 patient-id
@@ -248,9 +302,11 @@
            END-EXEC
            IF RESP NOT = DFHRESP(NORMAL)
            THEN
-                 EXEC CICS ABEND
-                     ABCODE('POSA')
-                 END-EXEC
+                 MOVE 500 TO WS-HTTP-STATUS-CODE
+                 MOVE '{"error":"Internal Server Error"}'
+                     TO WS-ERROR-BODY
+                 PERFORM SEND-ERROR-RESPONSE
+                 GO TO MAIN-PROCESSING-EXIT
            END-IF
 
            MOVE HCPAPP-PATIENT-DETAILS(1:200) TO WS-TSQ-DATA
@@ -267,23 +323,50 @@
 
            PERFORM GET-REQUEST-ROOT-DATA
 
+           IF medications2-num > 50
+              MOVE 400 TO WS-HTTP-STATUS-CODE
+              MOVE '{"error":"Too many medications in request"}'
+                  TO WS-ERROR-BODY
+              PERFORM SEND-ERROR-RESPONSE
+              GO TO MAIN-PROCESSING-EXIT
+           END-IF
+
            MOVE '01UMED'         TO CA-REQUEST-ID
            MOVE WS-FIELD1        TO CA-PATIENT-ID
-           MOVE medication-id(ws-counter)
-                TO CA-MEDICATION-ID(ws-counter)
-           MOVE name(ws-counter)        TO CA-DRUG-NAME(ws-counter)
-           MOVE strength(ws-counter)    TO CA-STRENGTH(ws-counter)
-           MOVE amount(ws-counter)      TO CA-AMOUNT(ws-counter)
-           MOVE route (ws-counter)      TO CA-ROUTE(ws-counter)
-           MOVE frequency(ws-counter)   TO CA-FREQUENCY(ws-counter)
-           MOVE identifier(ws-counter)  TO CA-IDENTIFIER(ws-counter)
-           MOVE biomed-type(ws-counter) TO CA-TYPE(ws-counter)
+           MOVE medications2-num TO CA-NUM-MEDICATIONS
+
+           IF medications2-num > 0
+              MOVE ZERO To ws-counter
+              PERFORM medications2-num TIMES
+
+                 ADD +1 to ws-counter
+                 MOVE medication-id(ws-counter)
+                      TO CA-MEDICATION-ID(ws-counter)
+                 MOVE name(ws-counter)     TO CA-DRUG-NAME(ws-counter)
+                 MOVE strength(ws-counter) TO CA-STRENGTH(ws-counter)
+                 MOVE amount(ws-counter)   TO CA-AMOUNT(ws-counter)
+                 MOVE route (ws-counter)   TO CA-ROUTE(ws-counter)
+                 MOVE frequency(ws-counter)
+                      TO CA-FREQUENCY(ws-counter)
+                 MOVE identifier(ws-counter)
+                      TO CA-IDENTIFIER(ws-counter)
+                 MOVE biomed-type(ws-counter) TO CA-TYPE(ws-counter)
+
+              END-PERFORM
+           END-IF
 
            EXEC CICS LINK PROGRAM('HCM1BU01')
                      COMMAREA(HCPAPP-PATIENT-DETAILS)
                      LENGTH(32500)
            END-EXEC
 
+           IF CA-RETURN-CODE NOT EQUAL 0
+              MOVE 409 TO WS-HTTP-STATUS-CODE
+              MOVE '{"error":"Update Failed"}' TO WS-ERROR-BODY
+              PERFORM SEND-ERROR-RESPONSE
+              GO TO MAIN-PROCESSING-EXIT
+           END-IF
+
            MOVE CA-PATIENT-ID TO patient-id
 
            STRING WS-FIELD4 patient-id
@@ -298,14 +381,73 @@
            END-EXEC
            IF RESP NOT = DFHRESP(NORMAL)
            THEN
-                 EXEC CICS ABEND
-                     ABCODE('PUTA')
-                 END-EXEC
+                 MOVE 500 TO WS-HTTP-STATUS-CODE
+                 MOVE '{"error":"Internal Server Error"}'
+                     TO WS-ERROR-BODY
+                 PERFORM SEND-ERROR-RESPONSE
+                 GO TO MAIN-PROCESSING-EXIT
            END-IF
 
            MOVE HCPAPP-PATIENT-DETAILS(1:200) TO WS-TSQ-DATA
            PERFORM WRITE-TSQ.
 
+      *****************************************************************
+      * Perform the DELETE method (REMOVE)
+      *****************************************************************
+       delete-data.
+           DISPLAY ' '.
+           DISPLAY 'Performing DELETE method.'
+
+           PERFORM GET-RESID
+
+      *    Discontinue this patient's current medication - refresh
+      *    CA-MEDICATIONS(1) first, the same way HCM1PL01's
+      *    DISCONTINUE-MED relies on its own prior REFRESH-MEDS
+           MOVE '01IMED'  TO CA-REQUEST-ID
+           MOVE WS-FIELD1 TO CA-PATIENT-ID
+           Move 0         To CA-NUM-MEDICATIONS
+
+           EXEC CICS LINK PROGRAM('HCM1BI01')
+                     COMMAREA(HCPAPP-PATIENT-DETAILS)
+                     LENGTH(32500)
+           END-EXEC
+
+           IF CA-NUM-MEDICATIONS > 0
+              MOVE '01DMED' TO CA-REQUEST-ID
+              EXEC CICS LINK PROGRAM('HCM1BD01')
+                        COMMAREA(HCPAPP-PATIENT-DETAILS)
+                        LENGTH(32500)
+              END-EXEC
+
+              IF CA-RETURN-CODE NOT EQUAL 0
+                 MOVE 409 TO WS-HTTP-STATUS-CODE
+                 MOVE '{"error":"Discontinue Failed"}' TO WS-ERROR-BODY
+                 PERFORM SEND-ERROR-RESPONSE
+                 GO TO MAIN-PROCESSING-EXIT
+              END-IF
+           END-IF
+
+           MOVE CA-PATIENT-ID TO patient-id
+
+           STRING WS-FIELD4 patient-id
+              DELIMITED BY SPACE
+              INTO WS-RETURN-RESPONSE
+           EXEC CICS PUT
+                     CONTAINER('DFHRESPONSE')
+                     CHAR
+                     FROM (WS-RETURN-RESPONSE)
+                     RESP(RESP)
+                     RESP2(RESP2)
+           END-EXEC
+           IF RESP NOT = DFHRESP(NORMAL)
+           THEN
+                 MOVE 500 TO WS-HTTP-STATUS-CODE
+                 MOVE '{"error":"Internal Server Error"}'
+                     TO WS-ERROR-BODY
+                 PERFORM SEND-ERROR-RESPONSE
+                 GO TO MAIN-PROCESSING-EXIT
+           END-IF.
+
       *****************************************************************
       * Retrieve the content of the root container of the request tree
       *****************************************************************
@@ -318,7 +460,7 @@
            END-EXEC.
            IF RESP NOT = DFHRESP(NORMAL)
            THEN
-              PERFORM GENERIC-ABEND
+              PERFORM SEND-SERVER-ERROR
            END-IF.
 
       *****************************************************************
@@ -334,7 +476,7 @@
            END-EXEC.
            IF RESP NOT = DFHRESP(NORMAL)
            THEN
-              PERFORM GENERIC-ABEND
+              PERFORM SEND-SERVER-ERROR
            END-IF.
 
       *****************************************************************
@@ -368,6 +510,17 @@
               DISPLAY 'Cannot get QUERY container.'
            ELSE
               DISPLAY 'QUERY in WS-RESID is:' WS-RESID
+              MOVE ' ' TO WS-QUERY-STRING
+              MOVE WS-RESID TO WS-QUERY-STRING
+              MOVE ' ' TO WS-QPARAM1 WS-QPARAM2 WS-QPARAM3
+              UNSTRING WS-QUERY-STRING DELIMITED BY '&'
+                  INTO WS-QPARAM1, WS-QPARAM2, WS-QPARAM3
+              MOVE ' ' TO WS-QKEY WS-QVAL
+              UNSTRING WS-QPARAM1 DELIMITED BY '='
+                  INTO WS-QKEY, WS-QVAL
+              IF WS-QKEY(1:2) EQUAL 'id'
+                 MOVE WS-QVAL TO WS-QUERY-PATIENT-ID
+              END-IF
            END-IF
       *
            MOVE ' ' TO WS-RESID
@@ -378,9 +531,10 @@
            END-EXEC
            IF RESP NOT = DFHRESP(NORMAL)
            THEN
-              EXEC CICS ABEND
-                     ABCODE('RESA')
-              END-EXEC
+              MOVE 500 TO WS-HTTP-STATUS-CODE
+              MOVE '{"error":"Internal Server Error"}' TO WS-ERROR-BODY
+              PERFORM SEND-ERROR-RESPONSE
+              GO TO MAIN-PROCESSING-EXIT
            ELSE
                DISPLAY 'RESID container is ' WS-resid
                MOVE ' ' TO WS-FIELD1 WS-FIELD2 WS-FIELD3
@@ -390,12 +544,32 @@
            END-IF.
 
       *****************************************************************
-      * Generic abend
+      * Send a 500 Internal Server Error with a JSON error body -
+      * used whenever an unexpected RESP comes back from CICS itself
       *****************************************************************
-       GENERIC-ABEND.
+       SEND-SERVER-ERROR.
+           MOVE 500 TO WS-HTTP-STATUS-CODE
+           MOVE '{"error":"Internal Server Error"}' TO WS-ERROR-BODY
+           PERFORM SEND-ERROR-RESPONSE
+           GO TO MAIN-PROCESSING-EXIT.
 
-           EXEC CICS ABEND
-                     ABCODE(UNEXPECTED-RESP-ABCODE)
+      *****************************************************************
+      * Set the HTTP response status and return the JSON error body
+      * already built in WS-ERROR-BODY
+      *****************************************************************
+       SEND-ERROR-RESPONSE.
+           EXEC CICS PUT
+                     CONTAINER('DFHSTATUSCODE')
+                     FROM (WS-HTTP-STATUS-CODE)
+                     RESP(RESP)
+                     RESP2(RESP2)
+           END-EXEC
+           EXEC CICS PUT
+                     CONTAINER('DFHRESPONSE')
+                     CHAR
+                     FROM (WS-ERROR-BODY)
+                     RESP(RESP)
+                     RESP2(RESP2)
            END-EXEC.
 
       *****************************************************************
