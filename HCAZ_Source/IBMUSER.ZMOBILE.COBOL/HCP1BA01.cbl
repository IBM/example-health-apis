@@ -1,15 +1,18 @@
       ******************************************************************
-      *                                                                *
-      * LICENSED MATERIALS - PROPERTY OF IBM                           *
-      *                                                                *
-      * "RESTRICTED MATERIALS OF IBM"                                  *
-      *                                                                *
-      * (C) COPYRIGHT IBM CORP. 2014 ALL RIGHTS RESERVED               *
-      *                                                                *
-      * US GOVERNMENT USERS RESTRICTED RIGHTS - USE, DUPLICATION,      *
-      * OR DISCLOSURE RESTRICTED BY GSA ADP SCHEDULE                   *
-      * CONTRACT WITH IBM CORPORATION                                  *
-      *                                                                *
+      * Copyright 2014 IBM Corp. All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      * http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied.
+      * See the License for the specific language governing permissions
+      * and limitations under the License.
+      ******************************************************************
       *                                                                *
       *                    ADD Patient                                 *
       *                                                                *
@@ -111,6 +114,13 @@
              EXEC CICS RETURN END-EXEC
            Else
              PERFORM INSERT-USER
+      *      INSERT-USER failed after INSERT-PATIENT already added the
+      *      row - nothing is committed yet this far into the task, so
+      *      back out the orphaned PATIENT row rather than leave a
+      *      patient on file with no login
+             IF CA-RETURN-CODE > 0
+                EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+             END-IF
            End-if.
 
       *----------------------------------------------------------------*
