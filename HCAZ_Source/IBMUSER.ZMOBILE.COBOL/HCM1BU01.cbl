@@ -0,0 +1,207 @@
+      ******************************************************************
+      * Copyright 2014 IBM Corp. All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      * http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied.
+      * See the License for the specific language governing permissions
+      * and limitations under the License.
+      ******************************************************************
+      *                                                                *
+      *                    Update Medication Details                   *
+      *                                                                *
+      *   Business logic for HCMRESTW's PUT method - updates each      *
+      *  entry of the caller's CA-MEDICATIONS array against the DB2    *
+      *  MEDICATION table, matching the HCMADB01 add-medication        *
+      *  pattern of doing the DB2 work directly in this program.       *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HCM1BU01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common defintions                                              *
+      *----------------------------------------------------------------*
+      * Run time (debug) infomation for this invocation
+        01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'HCM1BU01------WS'.
+           03 WS-TRANSID               PIC X(4).
+           03 WS-TERMID                PIC X(4).
+           03 WS-TASKNUM               PIC 9(7).
+           03 WS-FILLER                PIC X.
+           03 WS-ADDR-DFHCOMMAREA      USAGE is POINTER.
+           03 WS-CALEN                 PIC S9(4) COMP.
+
+      *----------------------------------------------------------------*
+      * Fields to be used to check that commarea is correct length
+       01  WS-COMMAREA-LENGTHS.
+           03 WS-CA-HEADER-LEN         PIC S9(4) COMP VALUE +18.
+           03 WS-REQUIRED-CA-LEN       PIC S9(4)      VALUE +0.
+
+      * Index into the incoming medications array
+       01  WS-MED-INDEX                PIC 9(2) COMP VALUE 0.
+
+      *----------------------------------------------------------------*
+      * Definitions required by SQL statement                          *
+      *   DB2 datatypes to COBOL equivalents                           *
+      *     SMALLINT    :   PIC S9(4) COMP                             *
+      *     INTEGER     :   PIC S9(9) COMP                             *
+      *----------------------------------------------------------------*
+      * Host variables for the row being updated
+       01  DB2-UPDATE-ROW.
+           03 DB2-MEDICATION-ID        PIC S9(9) COMP.
+           03 DB2-PATIENT-ID           PIC S9(9) COMP.
+           03 DB2-AMOUNT               PIC S9(4) COMP.
+           03 DB2-DRUG-NAME            PIC X(50).
+           03 DB2-STRENGTH             PIC X(20).
+           03 DB2-ROUTE                PIC X(20).
+           03 DB2-FREQUENCY            PIC X(20).
+           03 DB2-IDENTIFIER           PIC X(20).
+           03 DB2-TYPE                 PIC X(2).
+
+      *----------------------------------------------------------------*
+       COPY HCERRSWS.
+      *----------------------------------------------------------------*
+      *    DB2 CONTROL
+      *----------------------------------------------------------------*
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+      ******************************************************************
+      *    L I N K A G E     S E C T I O N
+      ******************************************************************
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA.
+             COPY HCCMARE2.
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+      *
+           INITIALIZE WS-HEADER.
+      *
+           MOVE EIBTRNID TO WS-TRANSID.
+           MOVE EIBTRMID TO WS-TERMID.
+           MOVE EIBTASKN TO WS-TASKNUM.
+      *----------------------------------------------------------------*
+      * Check commarea and obtain required details                     *
+      *----------------------------------------------------------------*
+           IF EIBCALEN IS EQUAL TO ZERO
+               MOVE ' NO COMMAREA RECEIVED' TO EM-VARIABLE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS ABEND ABCODE('HCCA') NODUMP END-EXEC
+           END-IF
+
+           MOVE '00' TO CA-RETURN-CODE.
+           MOVE EIBCALEN TO WS-CALEN.
+           SET WS-ADDR-DFHCOMMAREA TO ADDRESS OF DFHCOMMAREA.
+
+      *----------------------------------------------------------------*
+      * Process incoming commarea                                      *
+      *----------------------------------------------------------------*
+           ADD WS-CA-HEADER-LEN TO WS-REQUIRED-CA-LEN
+           IF EIBCALEN IS LESS THAN WS-REQUIRED-CA-LEN
+             MOVE '98' TO CA-RETURN-CODE
+             EXEC CICS RETURN END-EXEC
+           END-IF
+
+           IF CA-NUM-MEDICATIONS EQUAL ZERO
+             MOVE '01' TO CA-RETURN-CODE
+             EXEC CICS RETURN END-EXEC
+           END-IF
+
+           MOVE 1 TO WS-MED-INDEX
+           PERFORM UPDATE-ONE-MEDICATION
+               UNTIL WS-MED-INDEX > CA-NUM-MEDICATIONS
+                  OR CA-RETURN-CODE > 0.
+
+      * An entry part-way through the array failing after earlier
+      * entries already updated and committed their own medication
+      * rows would otherwise leave the patient with a partial update -
+      * back those rows out rather than leave the update half done
+           IF CA-RETURN-CODE > 0
+              EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+           END-IF
+
+      *----------------------------------------------------------------*
+      * END PROGRAM and return to caller                               *
+      *----------------------------------------------------------------*
+       MAINLINE-END.
+           EXEC CICS RETURN END-EXEC.
+
+       MAINLINE-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       UPDATE-ONE-MEDICATION.
+      * Move the current array entry into scalar host variables and
+      * update the matching MEDICATION row
+           MOVE CA-PATIENT-ID                TO DB2-PATIENT-ID
+           MOVE CA-MEDICATION-ID OF CA-MEDICATIONS (WS-MED-INDEX)
+                                              TO DB2-MEDICATION-ID
+           MOVE CA-AMOUNT OF CA-MEDICATIONS (WS-MED-INDEX)
+                                              TO DB2-AMOUNT
+           MOVE CA-DRUG-NAME OF CA-MEDICATIONS (WS-MED-INDEX)
+                                              TO DB2-DRUG-NAME
+           MOVE CA-STRENGTH OF CA-MEDICATIONS (WS-MED-INDEX)
+                                              TO DB2-STRENGTH
+           MOVE CA-ROUTE OF CA-MEDICATIONS (WS-MED-INDEX)
+                                              TO DB2-ROUTE
+           MOVE CA-FREQUENCY OF CA-MEDICATIONS (WS-MED-INDEX)
+                                              TO DB2-FREQUENCY
+           MOVE CA-IDENTIFIER OF CA-MEDICATIONS (WS-MED-INDEX)
+                                              TO DB2-IDENTIFIER
+           MOVE CA-TYPE OF CA-MEDICATIONS (WS-MED-INDEX)
+                                              TO DB2-TYPE
+
+           PERFORM UPDATE-MEDICATION-ROW.
+
+           ADD 1 TO WS-MED-INDEX.
+
+      *================================================================*
+       UPDATE-MEDICATION-ROW.
+      *================================================================*
+      * Update row in Medication table based on medication/patient id  *
+      *================================================================*
+           MOVE ' UPDATE MEDICATION' TO EM-SQLREQ
+      *================================================================*
+             EXEC SQL
+               UPDATE MEDICATION
+                  SET DRUGNAME   = :DB2-DRUG-NAME,
+                      STRENGTH   = :DB2-STRENGTH,
+                      AMOUNT     = :DB2-AMOUNT,
+                      ROUTE      = :DB2-ROUTE,
+                      FREQUENCY  = :DB2-FREQUENCY,
+                      IDENTIFIER = :DB2-IDENTIFIER,
+                      TYPE       = :DB2-TYPE
+                WHERE MEDICATIONID = :DB2-MEDICATION-ID
+                  AND PATIENTID    = :DB2-PATIENT-ID
+             END-EXEC
+
+             IF SQLCODE NOT EQUAL 0
+               MOVE '90' TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+             END-IF.
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+       COPY HCERRSPD.
