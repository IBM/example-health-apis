@@ -0,0 +1,194 @@
+      ******************************************************************
+      * Copyright 2016 IBM Corp. All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      * http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied.
+      * See the License for the specific language governing permissions
+      * and limitations under the License.
+      ******************************************************************
+      *            Daily Transaction Volume Report                    *
+      *                                                                *
+      *   Summarises the transaction-volume log HCAZTVOL writes one   *
+      *  line to per completed business transaction (WRITE-TRAN-      *
+      *  VOLUME, called from HCP1PL01/HCMAPL01/HCM1PL01/HCV1PL01/      *
+      *  HCT1PL01) into a count of successes and failures per CICS    *
+      *  transaction id, so operations can see which parts of the     *
+      *  system are busiest without having to break down raw CICS     *
+      *  stats by hand.                                                *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HCTVBJ01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANVOL-IN ASSIGN TO TRANVIN
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRANVOL-RPT ASSIGN TO TRANVRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANVOL-IN
+           RECORDING MODE IS F.
+       01  TRANVOL-IN-RECORD.
+           COPY HCTVMSG.
+
+       FD  TRANVOL-RPT
+           RECORDING MODE IS F.
+       01  TRANVOL-RPT-LINE            PIC X(60).
+
+       WORKING-STORAGE SECTION.
+
+        01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'HCTVBJ01------WS'.
+
+       01  WS-EOF-SWITCH               PIC X VALUE 'N'.
+           88 WS-EOF                   VALUE 'Y'.
+
+      * Known business transaction ids - the same ones HCAZMENU routes
+      * to, plus the update transactions added alongside them
+       01  WS-TRANID-TABLE.
+           03 FILLER                   PIC X(4) VALUE 'HCPA'.
+           03 FILLER                   PIC X(4) VALUE 'HCP1'.
+           03 FILLER                   PIC X(4) VALUE 'HCPU'.
+           03 FILLER                   PIC X(4) VALUE 'HCMA'.
+           03 FILLER                   PIC X(4) VALUE 'HCM1'.
+           03 FILLER                   PIC X(4) VALUE 'HCVA'.
+           03 FILLER                   PIC X(4) VALUE 'HCV1'.
+           03 FILLER                   PIC X(4) VALUE 'HCVU'.
+           03 FILLER                   PIC X(4) VALUE 'HCTA'.
+           03 FILLER                   PIC X(4) VALUE 'HCT1'.
+           03 FILLER                   PIC X(4) VALUE 'HCTU'.
+       01  WS-TRANID-TABLE-R REDEFINES WS-TRANID-TABLE.
+           03 WS-TRANID-ENTRY          PIC X(4) OCCURS 11 TIMES.
+
+       01  WS-TRAN-COUNTS.
+           03 WS-TRAN-COUNT OCCURS 11 TIMES.
+              05 WS-TRAN-SUCCESS       PIC 9(7) VALUE ZERO.
+              05 WS-TRAN-FAILURE       PIC 9(7) VALUE ZERO.
+
+      * Entries read that don't match a known transaction id
+       01  WS-OTHER-COUNT.
+           03 WS-OTHER-SUCCESS         PIC 9(7) VALUE ZERO.
+           03 WS-OTHER-FAILURE         PIC 9(7) VALUE ZERO.
+
+       01  WS-TRANID-INDEX             PIC 9(2) COMP VALUE 0.
+       01  WS-TRANID-SWITCH            PIC X    VALUE 'N'.
+           88 WS-TRANID-FOUND          VALUE 'Y'.
+
+       01  WS-REPORT-LINE.
+           03 WS-RPT-TRANID            PIC X(4).
+           03 FILLER                   PIC X(4) VALUE SPACES.
+           03 WS-RPT-SUCCESS           PIC Z(6)9.
+           03 FILLER                   PIC X(4) VALUE SPACES.
+           03 WS-RPT-FAILURE           PIC Z(6)9.
+           03 FILLER                   PIC X(4) VALUE SPACES.
+           03 WS-RPT-TOTAL             PIC Z(6)9.
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+
+           PERFORM INITIALIZE-JOB.
+           PERFORM TALLY-ENTRY UNTIL WS-EOF.
+           PERFORM WRITE-SUMMARY.
+           PERFORM TERMINATE-JOB.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       INITIALIZE-JOB.
+           DISPLAY 'HCTVBJ01 - TRANSACTION VOLUME REPORT STARTING'.
+           OPEN INPUT TRANVOL-IN.
+           OPEN OUTPUT TRANVOL-RPT.
+
+           MOVE 'TranId  Success     Failure     Total'
+             TO TRANVOL-RPT-LINE.
+           WRITE TRANVOL-RPT-LINE.
+
+           PERFORM READ-NEXT-ENTRY.
+
+       READ-NEXT-ENTRY.
+           READ TRANVOL-IN
+             AT END
+               MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       TALLY-ENTRY.
+           PERFORM FIND-TRANID-ENTRY
+
+           IF WS-TRANID-FOUND
+              IF TV-RETURN-CODE EQUAL ZERO
+                 ADD 1 TO WS-TRAN-SUCCESS (WS-TRANID-INDEX)
+              ELSE
+                 ADD 1 TO WS-TRAN-FAILURE (WS-TRANID-INDEX)
+              END-IF
+           ELSE
+              IF TV-RETURN-CODE EQUAL ZERO
+                 ADD 1 TO WS-OTHER-SUCCESS
+              ELSE
+                 ADD 1 TO WS-OTHER-FAILURE
+              END-IF
+           END-IF
+
+           PERFORM READ-NEXT-ENTRY.
+
+       FIND-TRANID-ENTRY.
+           MOVE 'N' TO WS-TRANID-SWITCH
+           MOVE 0   TO WS-TRANID-INDEX
+           PERFORM
+               UNTIL WS-TRANID-INDEX EQUAL 11
+                  OR WS-TRANID-FOUND
+               ADD 1 TO WS-TRANID-INDEX
+               IF TV-TRANID EQUAL
+                     WS-TRANID-ENTRY (WS-TRANID-INDEX)
+                  SET WS-TRANID-FOUND TO TRUE
+               END-IF
+           END-PERFORM.
+
+       WRITE-SUMMARY.
+           MOVE 1 TO WS-TRANID-INDEX
+           PERFORM WRITE-SUMMARY-LINE 11 TIMES.
+
+           IF WS-OTHER-SUCCESS > 0 OR WS-OTHER-FAILURE > 0
+              MOVE SPACES       TO WS-REPORT-LINE
+              MOVE 'OTHR'       TO WS-RPT-TRANID
+              MOVE WS-OTHER-SUCCESS TO WS-RPT-SUCCESS
+              MOVE WS-OTHER-FAILURE TO WS-RPT-FAILURE
+              COMPUTE WS-RPT-TOTAL =
+                 WS-OTHER-SUCCESS + WS-OTHER-FAILURE
+              MOVE WS-REPORT-LINE TO TRANVOL-RPT-LINE
+              WRITE TRANVOL-RPT-LINE
+           END-IF.
+
+       WRITE-SUMMARY-LINE.
+           MOVE SPACES TO WS-REPORT-LINE
+           MOVE WS-TRANID-ENTRY (WS-TRANID-INDEX)   TO WS-RPT-TRANID
+           MOVE WS-TRAN-SUCCESS (WS-TRANID-INDEX)   TO WS-RPT-SUCCESS
+           MOVE WS-TRAN-FAILURE (WS-TRANID-INDEX)   TO WS-RPT-FAILURE
+           COMPUTE WS-RPT-TOTAL =
+              WS-TRAN-SUCCESS (WS-TRANID-INDEX)
+              + WS-TRAN-FAILURE (WS-TRANID-INDEX)
+           MOVE WS-REPORT-LINE TO TRANVOL-RPT-LINE
+           WRITE TRANVOL-RPT-LINE
+           ADD 1 TO WS-TRANID-INDEX.
+
+       TERMINATE-JOB.
+           CLOSE TRANVOL-IN.
+           CLOSE TRANVOL-RPT.
+           DISPLAY 'HCTVBJ01 - TRANSACTION VOLUME REPORT COMPLETE'.
