@@ -0,0 +1,276 @@
+      ******************************************************************
+      * Copyright 2011,2014 IBM Corp. All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      * http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied.
+      * See the License for the specific language governing permissions
+      * and limitations under the License.
+      ******************************************************************
+
+      *                                                                *
+      *                    Patient Meditation menu                     *
+      *                                                                *
+      * Menu for Patient meditation/stress-relief log transactions     *
+      *                                                                *
+      *                                                                *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HCD1PL01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  WS-RESP                   PIC S9(8) COMP.
+
+       77 INQ-TRANS                    PIC X(4) VALUE 'HCD1'.
+       77 ADD-TRANS                    PIC X(4) VALUE 'HCDA'.
+
+       77 MSGEND                     PIC X(24) VALUE
+                                        'Transaction ended      '.
+
+        COPY HCMAPS.
+      * CA-PATIENT-ID as keyed by a restricted patient session - zero
+      * if this terminal is unrestricted, and handed down ahead of
+      * COMM-AREA so this program's own RETURN/re-invoke cycle can
+      * carry it forward too
+        01 WS-SESSION-AREA.
+           COPY HCRESTWS.
+           02 COMM-AREA.
+           COPY HCCMAREA.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA             PIC X(32510).
+
+      *----------------------------------------------------------------*
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+      *---------------------------------------------------------------*
+       MAINLINE SECTION.
+
+           IF EIBCALEN EQUAL LENGTH OF WS-SESSION-AREA
+              MOVE DFHCOMMAREA TO WS-SESSION-AREA
+              GO TO A-GAIN
+           END-IF
+
+           IF EIBCALEN EQUAL LENGTH OF WS-RESTRICT-PATIENT-ID
+              MOVE DFHCOMMAREA(1:LENGTH OF WS-RESTRICT-PATIENT-ID)
+                TO WS-RESTRICT-PATIENT-ID
+           END-IF
+
+           Initialize HCD1MAPI.
+           Initialize HCD1MAPO.
+           Initialize COMM-AREA.
+           MOVE LOW-VALUES To HCD1PNOO.
+
+           MOVE -1 TO HCD1PNOL
+
+           PERFORM SETUP-SCREEN.
+
+      * Display appropriate screen
+           EXEC CICS SEND MAP ('HCD1MAP')
+                     FROM(HCD1MAPO)
+                     MAPSET ('HCMAPS')
+                     ERASE
+                     CURSOR
+                     RESP(WS-RESP)
+                     END-EXEC.
+
+        A-GAIN.
+
+           EXEC CICS HANDLE AID
+                     CLEAR(CLEARIT)
+                     PF3(ENDIT)
+                     PF12(CANCELIT)
+                     END-EXEC.
+           EXEC CICS HANDLE CONDITION
+                     MAPFAIL(ENDIT)
+                     END-EXEC.
+
+           EXEC CICS RECEIVE MAP('HCD1MAP')
+                     INTO(HCD1MAPI) ASIS TERMINAL
+                     MAPSET('HCMAPS') END-EXEC.
+
+           PERFORM GET-PATIENT.
+
+      * Handle the Inquiry request - meditation name is display-only
+      * for Inquiry (HCD1BI01's lookup always returns the most recent
+      * entry regardless of name), so it is not gated on a typed name
+      * the way Add is
+           IF EIBTRNID EQUAL INQ-TRANS
+              Move '01IMED'   To CA-REQUEST-ID
+              Move HCD1PNOI   To CA-PATIENT-ID
+
+              EXEC CICS LINK PROGRAM('HCD1BI01')
+                     COMMAREA(COMM-AREA)
+                     LENGTH(32500)
+              END-EXEC
+
+              IF CA-RETURN-CODE > 0
+                 GO TO NO-DATA
+              END-IF
+
+              Move CA-MEDITATION-NAME To HCD1MNAI
+              Move CA-MEDITATION-TYPE To HCD1MTYI
+              Move CA-RELIEF          To HCD1RELI
+              Move CA-POSTURE         To HCD1POSI
+              Move CA-HOW-OFTEN       To HCD1HOWI
+
+              Move 'Most recent meditation entry shown'
+                    To  HCD1MSGO
+           ELSE
+      * Get meditation entry data
+              IF HCD1MNAI EQUAL ZEROS OR SPACES OR LOW-VALUES
+                 Move 'Enter meditation information'
+                       To  HCD1MSGO
+                 MOVE -1 TO HCD1MNAL
+              ELSE
+      * Handle the Add request
+                 IF EIBTRNID EQUAL ADD-TRANS
+                    Move '01AMED'   To CA-REQUEST-ID
+                    Move HCD1PNOI   To CA-PATIENT-ID
+                    Move HCD1MNAI   To CA-MEDITATION-NAME
+                    Move HCD1MTYI   To CA-MEDITATION-TYPE
+                    Move HCD1RELI   To CA-RELIEF
+                    Move HCD1POSI   To CA-POSTURE
+                    Move HCD1HOWI   To CA-HOW-OFTEN
+
+                    EXEC CICS LINK PROGRAM('HCD1BA01')
+                              COMMAREA(COMM-AREA)
+                             LENGTH(32500)
+                    END-EXEC
+                    IF CA-RETURN-CODE > 0
+                       Exec CICS Syncpoint Rollback End-Exec
+                       GO TO NO-ADD
+                    END-IF
+
+                    Move CA-PATIENT-ID   To HCD1PNOI
+                    Move 'New meditation entry logged'
+                         To  HCD1MSGO
+
+                 END-IF
+              END-IF
+           END-IF
+
+           PERFORM SETUP-SCREEN.
+
+           EXEC CICS SEND MAP ('HCD1MAP')
+                     FROM(HCD1MAPO)
+                     MAPSET ('HCMAPS')
+                     CURSOR
+           END-EXEC
+           GO TO ENDIT-STARTIT.
+
+      *    Send message to terminal and return
+
+           EXEC CICS RETURN
+           END-EXEC.
+
+       ENDIT-STARTIT.
+           EXEC CICS RETURN
+                TRANSID(EIBTRNID)
+                COMMAREA(WS-SESSION-AREA)
+                END-EXEC.
+
+       ENDIT.
+           EXEC CICS SEND TEXT
+                     FROM(MSGEND)
+                     LENGTH(LENGTH OF MSGEND)
+                     ERASE
+                     FREEKB
+           END-EXEC
+           EXEC CICS RETURN
+           END-EXEC.
+
+       CLEARIT.
+
+           Initialize HCD1MAPI.
+           EXEC CICS SEND MAP ('HCD1MAP')
+                     MAPSET ('HCMAPS')
+                     MAPONLY
+           END-EXEC
+
+           EXEC CICS RETURN
+                TRANSID(EIBTRNID)
+                COMMAREA(WS-SESSION-AREA)
+                END-EXEC.
+
+       CANCELIT.
+
+           EXEC CICS RETURN
+                TRANSID('HCAZ')
+                IMMEDIATE
+                END-EXEC.
+
+       SETUP-SCREEN.
+      * Determine appropriate heading
+           IF EIBTRNID EQUAL INQ-TRANS
+              MOVE INQ-TRANS TO HCD1TRNO
+              MOVE 'Inquire Meditation Information' to HCD1TITO
+           ELSE
+           IF EIBTRNID EQUAL ADD-TRANS
+              MOVE ADD-TRANS TO HCD1TRNO
+              MOVE 'Add Meditation Information' to HCD1TITO
+           END-IF.
+
+       GET-PATIENT.
+      * Get patient name
+           Move '01IPAT'   To CA-REQUEST-ID
+           Move HCD1PNOI   To CA-PATIENT-ID
+
+           IF WS-RESTRICT-PATIENT-ID NOT EQUAL ZERO AND
+              CA-PATIENT-ID NOT EQUAL WS-RESTRICT-PATIENT-ID
+              GO TO NOT-AUTHORIZED
+           END-IF
+
+           EXEC CICS LINK PROGRAM('HCP1BI01')
+                     COMMAREA(COMM-AREA)
+                     LENGTH(32500)
+           END-EXEC
+
+           IF CA-RETURN-CODE > 0
+              GO TO NO-PATIENT-DATA
+           END-IF
+
+           Move CA-FIRST-NAME to HCD1FNAI
+           Move CA-LAST-NAME  to HCD1LNAI.
+
+       NO-ADD.
+           Move 'Error Adding Meditation Entry'     To  HCD1MSGO.
+           Go To ERROR-OUT.
+
+       NO-DATA.
+           Move 'No meditation data was returned.'  To  HCD1MSGO.
+           Go To ERROR-OUT.
+
+       NO-PATIENT-DATA.
+           Move 'No patient data was returned.'  To  HCD1MSGO
+           Go To ERROR-OUT.
+
+       NOT-AUTHORIZED.
+           Move 'Not authorized for this patient'  To  HCD1MSGO
+           Go To ERROR-OUT.
+
+       ERROR-OUT.
+           EXEC CICS SEND MAP ('HCD1MAP')
+                     FROM(HCD1MAPO)
+                     CURSOR
+                     MAPSET ('HCMAPS')
+           END-EXEC.
+
+           Initialize HCD1MAPI.
+           Initialize HCD1MAPO.
+           Initialize COMM-AREA.
+
+           GO TO ENDIT-STARTIT.
+           EXIT.
