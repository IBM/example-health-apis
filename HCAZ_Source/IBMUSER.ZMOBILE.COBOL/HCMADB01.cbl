@@ -70,6 +70,23 @@
            03 DB2-MEDICATION-ID-INT    PIC S9(9) COMP.
            03 DB2-PATIENT-ID           PIC S9(9) COMP.
            03 DB2-AMOUNT            PIC S9(4) COMP.
+
+      * Host variable for the existing-medications interaction cursor
+       01  DB2-EXIST-DRUG-NAME         PIC X(50).
+
+       01  WS-INTERACTION-SWITCH       PIC X VALUE 'N'.
+           88 WS-INTERACTION-FOUND     VALUE 'Y'.
+
+      * Host variables for the duplicate-order cursor
+       01  DB2-EXIST-STRENGTH          PIC X(20).
+       01  DB2-EXIST-ROUTE             PIC X(20).
+
+       01  WS-DUPLICATE-SWITCH         PIC X VALUE 'N'.
+           88 WS-DUPLICATE-FOUND       VALUE 'Y'.
+
+      * Switch for the route-based dose sanity check
+       01  WS-AMOUNT-SWITCH            PIC X VALUE 'N'.
+           88 WS-AMOUNT-OUT-OF-RANGE   VALUE 'Y'.
       *----------------------------------------------------------------*
 
       *----------------------------------------------------------------*
@@ -140,6 +157,27 @@
 
       * Call routine to Insert row in Medication table
            PERFORM Obtain-Patient-Id.
+           PERFORM CHECK-AMOUNT-RANGE.
+
+           IF WS-AMOUNT-OUT-OF-RANGE
+              MOVE '82' TO CA-RETURN-CODE
+              EXEC CICS RETURN END-EXEC
+           END-IF
+
+           PERFORM CHECK-DRUG-INTERACTION.
+
+           IF WS-INTERACTION-FOUND
+              MOVE '80' TO CA-RETURN-CODE
+              EXEC CICS RETURN END-EXEC
+           END-IF
+
+           PERFORM CHECK-DUPLICATE-ORDER.
+
+           IF WS-DUPLICATE-FOUND
+              MOVE '81' TO CA-RETURN-CODE
+              EXEC CICS RETURN END-EXEC
+           END-IF
+
            PERFORM INSERT-MEDICATION.
 
       *    Return to caller
@@ -155,6 +193,154 @@
            MOVE CA-PATIENT-ID TO DB2-PATIENT-ID.
            MOVE CA-AMOUNT TO DB2-AMOUNT.
 
+      *================================================================*
+       CHECK-AMOUNT-RANGE.
+      *================================================================*
+      * Reject a dose amount outside a sane min/max for the route -    *
+      * even a simple range per route catches a data-entry typo like  *
+      * an extra zero before it reaches PRESCRIPTION                   *
+      *================================================================*
+           MOVE 'N' TO WS-AMOUNT-SWITCH
+
+           EVALUATE CA-ROUTE
+             WHEN 'ORAL'
+               IF CA-AMOUNT < 1 OR CA-AMOUNT > 10
+                  SET WS-AMOUNT-OUT-OF-RANGE TO TRUE
+               END-IF
+             WHEN 'IV'
+               IF CA-AMOUNT < 1 OR CA-AMOUNT > 500
+                  SET WS-AMOUNT-OUT-OF-RANGE TO TRUE
+               END-IF
+             WHEN 'IM'
+               IF CA-AMOUNT < 1 OR CA-AMOUNT > 50
+                  SET WS-AMOUNT-OUT-OF-RANGE TO TRUE
+               END-IF
+             WHEN 'TOPICAL'
+               IF CA-AMOUNT < 1 OR CA-AMOUNT > 20
+                  SET WS-AMOUNT-OUT-OF-RANGE TO TRUE
+               END-IF
+             WHEN OTHER
+               IF CA-AMOUNT < 1 OR CA-AMOUNT > 100
+                  SET WS-AMOUNT-OUT-OF-RANGE TO TRUE
+               END-IF
+           END-EVALUATE.
+
+           EXIT.
+      *================================================================*
+       CHECK-DRUG-INTERACTION.
+      *================================================================*
+      * Compare the new drug against the patient's existing           *
+      * medications for a handful of known interacting pairs          *
+      *================================================================*
+           MOVE 'N' TO WS-INTERACTION-SWITCH
+
+           EXEC SQL
+               DECLARE INTCSR CURSOR FOR
+               SELECT DRUGNAME FROM MEDICATION
+                WHERE PATIENTID = :DB2-PATIENT-ID
+           END-EXEC
+
+           EXEC SQL
+               OPEN INTCSR
+           END-EXEC
+
+           IF SQLCODE EQUAL 0
+              PERFORM FETCH-NEXT-MEDICATION
+              PERFORM CHECK-INTERACTING-PAIR
+                  UNTIL SQLCODE NOT EQUAL 0 OR WS-INTERACTION-FOUND
+
+              EXEC SQL
+                  CLOSE INTCSR
+              END-EXEC
+           END-IF.
+
+           EXIT.
+      *================================================================*
+       FETCH-NEXT-MEDICATION.
+           EXEC SQL
+               FETCH INTCSR INTO :DB2-EXIST-DRUG-NAME
+           END-EXEC.
+
+           EXIT.
+      *================================================================*
+       CHECK-INTERACTING-PAIR.
+      * A short list of well known interacting drug pairs - checked
+      * in both directions
+           EVALUATE TRUE
+             WHEN CA-DRUG-NAME = 'WARFARIN' AND
+                  DB2-EXIST-DRUG-NAME = 'ASPIRIN'
+               MOVE 'Y' TO WS-INTERACTION-SWITCH
+             WHEN CA-DRUG-NAME = 'ASPIRIN' AND
+                  DB2-EXIST-DRUG-NAME = 'WARFARIN'
+               MOVE 'Y' TO WS-INTERACTION-SWITCH
+             WHEN CA-DRUG-NAME = 'WARFARIN' AND
+                  DB2-EXIST-DRUG-NAME = 'IBUPROFEN'
+               MOVE 'Y' TO WS-INTERACTION-SWITCH
+             WHEN CA-DRUG-NAME = 'IBUPROFEN' AND
+                  DB2-EXIST-DRUG-NAME = 'WARFARIN'
+               MOVE 'Y' TO WS-INTERACTION-SWITCH
+             WHEN CA-DRUG-NAME = 'LISINOPRIL' AND
+                  DB2-EXIST-DRUG-NAME = 'IBUPROFEN'
+               MOVE 'Y' TO WS-INTERACTION-SWITCH
+             WHEN CA-DRUG-NAME = 'IBUPROFEN' AND
+                  DB2-EXIST-DRUG-NAME = 'LISINOPRIL'
+               MOVE 'Y' TO WS-INTERACTION-SWITCH
+           END-EVALUATE
+
+           IF NOT WS-INTERACTION-FOUND
+              PERFORM FETCH-NEXT-MEDICATION
+           END-IF.
+
+           EXIT.
+      *================================================================*
+       CHECK-DUPLICATE-ORDER.
+      *================================================================*
+      * Reject the order if the patient already has a MEDICATION row  *
+      * for the same drug, strength and route - a double-submit or a  *
+      * distracted data-entry clerk re-keying the day's order         *
+      *================================================================*
+           MOVE 'N' TO WS-DUPLICATE-SWITCH
+
+           EXEC SQL
+               DECLARE DUPCSR CURSOR FOR
+               SELECT STRENGTH, ROUTE FROM MEDICATION
+                WHERE PATIENTID = :DB2-PATIENT-ID
+                  AND DRUGNAME = :CA-DRUG-NAME
+           END-EXEC
+
+           EXEC SQL
+               OPEN DUPCSR
+           END-EXEC
+
+           IF SQLCODE EQUAL 0
+              PERFORM FETCH-NEXT-ORDER
+              PERFORM CHECK-MATCHING-ORDER
+                  UNTIL SQLCODE NOT EQUAL 0 OR WS-DUPLICATE-FOUND
+
+              EXEC SQL
+                  CLOSE DUPCSR
+              END-EXEC
+           END-IF.
+
+           EXIT.
+      *================================================================*
+       FETCH-NEXT-ORDER.
+           EXEC SQL
+               FETCH DUPCSR INTO :DB2-EXIST-STRENGTH,
+                                  :DB2-EXIST-ROUTE
+           END-EXEC.
+
+           EXIT.
+      *================================================================*
+       CHECK-MATCHING-ORDER.
+           IF CA-STRENGTH EQUAL DB2-EXIST-STRENGTH AND
+              CA-ROUTE    EQUAL DB2-EXIST-ROUTE
+              MOVE 'Y' TO WS-DUPLICATE-SWITCH
+           ELSE
+              PERFORM FETCH-NEXT-ORDER
+           END-IF.
+
+           EXIT.
       *================================================================*
        INSERT-MEDICATION.
       *================================================================*
