@@ -12,6 +12,13 @@
       * either express or implied.
       * See the License for the specific language governing permissions
       * and limitations under the License.
+      ******************************************************************
+      *
+      * Modification History:
+      *  2016  Added PUT /patients/{oldid}/mrg?id={newid} to LINK the
+      *        existing HCP1BM01 patient-merge business logic - it had
+      *        no caller anywhere in the REST or 3270 front ends.
+      *
       ******************************************************************
 
        IDENTIFICATION DIVISION.
@@ -37,7 +44,9 @@
        01 DEFAULT-CHANNEL            PIC X(16).
 
        01  WS-TSQ-FIELDS.
-           03  WS-TSQ-NAME           PIC X(8) VALUE 'HCPRESTW'.
+           03  WS-TSQ-NAME.
+               05  WS-TSQ-PREFIX     PIC X(4) VALUE 'HCPR'.
+               05  WS-TSQ-TASKNUM    PIC 9(4).
            03  WS-TSQ-LEN            PIC S9(4) COMP VALUE +200.
            03  WS-TSQ-DATA           PIC X(200).
 
@@ -55,18 +64,33 @@
        77 WS-FIELD4                  PIC X(30).
        77 WS-FIELD5                  PIC X(30).
 
+      * Fields used to parse the URI query string container, e.g.
+      * a GET with no path id can supply ?id=nnnnnnnnnn instead
+       77 WS-QUERY-STRING             PIC X(100).
+       77 WS-QPARAM1                  PIC X(30).
+       77 WS-QPARAM2                  PIC X(30).
+       77 WS-QPARAM3                  PIC X(30).
+       77 WS-QKEY                     PIC X(15).
+       77 WS-QVAL                     PIC X(15).
+       77 WS-QUERY-PATIENT-ID         PIC X(10).
+      * a GET with no path id or ?id= can instead supply
+      * ?username=nnnnnnnnnn to be resolved to a patient id
+       77 WS-QUERY-USERNAME           PIC X(10).
+
        77 RESP                       PIC S9(8) COMP-5 SYNC.
        77 RESP2                      PIC S9(8) COMP-5 SYNC.
 
       * Container values
-       77 UNEXPECTED-RESP-ABCODE      PIC X(04) VALUE 'ERRS'.
-       77 UNSUPPORTED-METHOD-ABCODE   PIC X(04) VALUE 'UMET'.
+      * Fields used to return a proper HTTP status and JSON error
+      * body to the caller instead of ABENDing the task
+       77 WS-HTTP-STATUS-CODE        PIC S9(9) COMP.
+       77 WS-ERROR-BODY              PIC X(60).
 
       * Method constants
        77 METHOD-GET                 PIC X(8) VALUE 'GET     '.
        77 METHOD-PUT                 PIC X(8) VALUE 'PUT     '.
        77 METHOD-POST                PIC X(8) VALUE 'POST    '.
-      *77 METHOD-DELETE              PIC X(8) VALUE 'DELETE  '.
+       77 METHOD-DELETE               PIC X(8) VALUE 'DELETE  '.
       *77 METHOD-HEAD                PIC X(8) VALUE 'HEAD    '.
 
       *
@@ -93,9 +117,10 @@
            END-EXEC.
            IF RESP NOT = DFHRESP(NORMAL)
            THEN
-              PERFORM GENERIC-ABEND
+              PERFORM SEND-SERVER-ERROR
            END-IF.
 
+       MAIN-PROCESSING-EXIT.
            GOBACK.
 
       *****************************************************************
@@ -105,6 +130,9 @@
        INITIALISE-TEST.
            INITIALIZE HCPAPP-PATIENT-DETAILS
            MOVE ' ' TO WS-RETURN-RESPONSE
+      * give this request its own TSQ, rather than every request
+      * on this transaction chaining onto the one fixed queue name
+           MOVE EIBTASKN TO WS-TSQ-TASKNUM
       * get channel
            EXEC CICS ASSIGN
                      CHANNEL(DEFAULT-CHANNEL)
@@ -113,9 +141,10 @@
            END-EXEC
            IF RESP NOT = DFHRESP(NORMAL)
            THEN
-              EXEC CICS ABEND
-                     ABCODE('CHAB')
-              END-EXEC
+              MOVE 500 TO WS-HTTP-STATUS-CODE
+              MOVE '{"error":"Internal Server Error"}' TO WS-ERROR-BODY
+              PERFORM SEND-ERROR-RESPONSE
+              GO TO MAIN-PROCESSING-EXIT
            END-IF.
 
       *****************************************************************
@@ -130,9 +159,10 @@
            END-EXEC
            IF RESP NOT = DFHRESP(NORMAL)
            THEN
-              EXEC CICS ABEND
-                     ABCODE('MEAB')
-              END-EXEC
+              MOVE 500 TO WS-HTTP-STATUS-CODE
+              MOVE '{"error":"Internal Server Error"}' TO WS-ERROR-BODY
+              PERFORM SEND-ERROR-RESPONSE
+              GO TO MAIN-PROCESSING-EXIT
            END-IF.
 
       *****************************************************************
@@ -146,10 +176,14 @@
                     PERFORM PUT-DATA
                WHEN METHOD-POST
                     PERFORM POST-DATA
+               WHEN METHOD-DELETE
+                    PERFORM DELETE-DATA
                WHEN OTHER
-                    EXEC CICS ABEND
-                        ABCODE(UNSUPPORTED-METHOD-ABCODE)
-                    END-EXEC
+                   MOVE 405 TO WS-HTTP-STATUS-CODE
+                   MOVE '{"error":"Method Not Allowed"}'
+                       TO WS-ERROR-BODY
+                   PERFORM SEND-ERROR-RESPONSE
+                   GO TO MAIN-PROCESSING-EXIT
            END-EVALUATE.
 
       *****************************************************************
@@ -161,6 +195,16 @@
 
            PERFORM GET-RESID
 
+           IF WS-FIELD1 EQUAL SPACES
+              IF WS-QUERY-PATIENT-ID NOT EQUAL SPACES
+                 MOVE WS-QUERY-PATIENT-ID TO WS-FIELD1
+              ELSE
+                 IF WS-QUERY-USERNAME NOT EQUAL SPACES
+                    PERFORM FIND-PATIENT-BY-USERNAME
+                 END-IF
+              END-IF
+           END-IF
+
            MOVE '01IPAT'  TO CA-REQUEST-ID
            MOVE WS-FIELD1 TO CA-PATIENT-ID
 
@@ -169,6 +213,13 @@
                      LENGTH(32500)
            END-EXEC
 
+           IF CA-RETURN-CODE NOT EQUAL 0
+              MOVE 404 TO WS-HTTP-STATUS-CODE
+              MOVE '{"error":"Patient Not Found"}' TO WS-ERROR-BODY
+              PERFORM SEND-ERROR-RESPONSE
+              GO TO MAIN-PROCESSING-EXIT
+           END-IF
+
            MOVE CA-PATIENT-ID to patient-id
            MOVE CA-FIRST-NAME TO first-name
            MOVE CA-LAST-NAME TO last-name
@@ -184,6 +235,23 @@
            PERFORM WRITE-TSQ
            PERFORM PUT-RESPONSE-ROOT-DATA.
 
+      *****************************************************************
+      * Resolve ?username= to the patient id it belongs to, the same
+      * way HCLGBI01 resolves a username/password pair at login -
+      * leaves WS-FIELD1 set so the caller can go on to LINK HCP1BI01
+      * exactly as it would for a path or ?id= lookup
+      *****************************************************************
+       FIND-PATIENT-BY-USERNAME.
+           MOVE WS-QUERY-USERNAME TO CA-USERNAME
+           MOVE '01FUSR' TO CA-REQUEST-ID
+
+           EXEC CICS LINK PROGRAM('HCFUBI01')
+                     COMMAREA(HCPAPP-PATIENT-DETAILS)
+                     LENGTH(32500)
+           END-EXEC
+
+           MOVE CA-PATIENT-ID TO WS-FIELD1.
+
       *****************************************************************
       * Perform the POST method (CREATE)
       *****************************************************************
@@ -213,6 +281,13 @@
                      LENGTH(32500)
            END-EXEC
 
+           IF CA-RETURN-CODE NOT EQUAL 0
+              MOVE 409 TO WS-HTTP-STATUS-CODE
+              MOVE '{"error":"Add Failed"}' TO WS-ERROR-BODY
+              PERFORM SEND-ERROR-RESPONSE
+              GO TO MAIN-PROCESSING-EXIT
+           END-IF
+
            MOVE CA-PATIENT-ID TO patient-id
 
            STRING WS-FIELD4 patient-id
@@ -227,9 +302,11 @@
            END-EXEC
            IF RESP NOT = DFHRESP(NORMAL)
            THEN
-                 EXEC CICS ABEND
-                     ABCODE('POSA')
-                 END-EXEC
+                 MOVE 500 TO WS-HTTP-STATUS-CODE
+                 MOVE '{"error":"Internal Server Error"}'
+                     TO WS-ERROR-BODY
+                 PERFORM SEND-ERROR-RESPONSE
+                 GO TO MAIN-PROCESSING-EXIT
            END-IF
 
            MOVE HCPAPP-PATIENT-DETAILS(1:200) TO WS-TSQ-DATA
@@ -244,6 +321,18 @@
 
            PERFORM GET-RESID
 
+      *    /patients/{oldid}/mrg?id={newid} moves the old patient's
+      *    history onto the new id instead of updating patient detail
+           IF WS-FIELD2 EQUAL 'mrg'
+              PERFORM PUT-MERGE-PATIENT
+           ELSE
+              PERFORM PUT-UPDATE-PATIENT
+           END-IF.
+
+      *****************************************************************
+      * /patients/{id} - update the patient's own details
+      *****************************************************************
+       PUT-UPDATE-PATIENT.
            PERFORM GET-REQUEST-ROOT-DATA
 
            MOVE '01UPAT'         TO CA-REQUEST-ID
@@ -261,6 +350,13 @@
                      LENGTH(32500)
            END-EXEC
 
+           IF CA-RETURN-CODE NOT EQUAL 0
+              MOVE 409 TO WS-HTTP-STATUS-CODE
+              MOVE '{"error":"Update Failed"}' TO WS-ERROR-BODY
+              PERFORM SEND-ERROR-RESPONSE
+              GO TO MAIN-PROCESSING-EXIT
+           END-IF
+
            MOVE CA-PATIENT-ID TO patient-id
 
            STRING WS-FIELD4 patient-id
@@ -275,14 +371,107 @@
            END-EXEC
            IF RESP NOT = DFHRESP(NORMAL)
            THEN
-                 EXEC CICS ABEND
-                     ABCODE('PUTA')
-                 END-EXEC
+                 MOVE 500 TO WS-HTTP-STATUS-CODE
+                 MOVE '{"error":"Internal Server Error"}'
+                     TO WS-ERROR-BODY
+                 PERFORM SEND-ERROR-RESPONSE
+                 GO TO MAIN-PROCESSING-EXIT
            END-IF
 
            MOVE HCPAPP-PATIENT-DETAILS(1:200) TO WS-TSQ-DATA
            PERFORM WRITE-TSQ.
 
+      *****************************************************************
+      * /patients/{oldid}/mrg?id={newid} - move the old patient's
+      * medication/prescription/vitals/threshold history onto the
+      * newly-registered id, the same request HCP1BM01 already serves
+      *****************************************************************
+       PUT-MERGE-PATIENT.
+           MOVE '01MRGP'            TO CA-REQUEST-ID
+           MOVE WS-FIELD1           TO CA-MERGE-OLD-PATIENT-ID
+           MOVE WS-QUERY-PATIENT-ID TO CA-MERGE-NEW-PATIENT-ID
+
+           EXEC CICS LINK PROGRAM('HCP1BM01')
+                     COMMAREA(HCPAPP-PATIENT-DETAILS)
+                     LENGTH(32500)
+           END-EXEC
+
+           IF CA-RETURN-CODE NOT EQUAL 0
+              MOVE 409 TO WS-HTTP-STATUS-CODE
+              MOVE '{"error":"Merge Failed"}' TO WS-ERROR-BODY
+              PERFORM SEND-ERROR-RESPONSE
+              GO TO MAIN-PROCESSING-EXIT
+           END-IF
+
+           MOVE CA-MERGE-NEW-PATIENT-ID TO patient-id
+
+           STRING WS-FIELD4 patient-id
+              DELIMITED BY SPACE
+              INTO WS-RETURN-RESPONSE
+           EXEC CICS PUT
+                     CONTAINER('DFHRESPONSE')
+                     CHAR
+                     FROM (WS-RETURN-RESPONSE)
+                     RESP(RESP)
+                     RESP2(RESP2)
+           END-EXEC
+           IF RESP NOT = DFHRESP(NORMAL)
+           THEN
+                 MOVE 500 TO WS-HTTP-STATUS-CODE
+                 MOVE '{"error":"Internal Server Error"}'
+                     TO WS-ERROR-BODY
+                 PERFORM SEND-ERROR-RESPONSE
+                 GO TO MAIN-PROCESSING-EXIT
+           END-IF
+
+           MOVE HCPAPP-PATIENT-DETAILS(1:200) TO WS-TSQ-DATA
+           PERFORM WRITE-TSQ.
+
+      *****************************************************************
+      * Perform the DELETE method (REMOVE)
+      *****************************************************************
+       delete-data.
+           DISPLAY ' '.
+           DISPLAY 'Performing DELETE method.'
+
+           PERFORM GET-RESID
+
+           MOVE '01DPAT'  TO CA-REQUEST-ID
+           MOVE WS-FIELD1 TO CA-PATIENT-ID
+
+           EXEC CICS LINK PROGRAM('HCP1BD01')
+                     COMMAREA(HCPAPP-PATIENT-DETAILS)
+                     LENGTH(32500)
+           END-EXEC
+
+           IF CA-RETURN-CODE NOT EQUAL 0
+              MOVE 404 TO WS-HTTP-STATUS-CODE
+              MOVE '{"error":"Delete Failed"}' TO WS-ERROR-BODY
+              PERFORM SEND-ERROR-RESPONSE
+              GO TO MAIN-PROCESSING-EXIT
+           END-IF
+
+           MOVE CA-PATIENT-ID TO patient-id
+
+           STRING WS-FIELD4 patient-id
+              DELIMITED BY SPACE
+              INTO WS-RETURN-RESPONSE
+           EXEC CICS PUT
+                     CONTAINER('DFHRESPONSE')
+                     CHAR
+                     FROM (WS-RETURN-RESPONSE)
+                     RESP(RESP)
+                     RESP2(RESP2)
+           END-EXEC
+           IF RESP NOT = DFHRESP(NORMAL)
+           THEN
+                 MOVE 500 TO WS-HTTP-STATUS-CODE
+                 MOVE '{"error":"Internal Server Error"}'
+                     TO WS-ERROR-BODY
+                 PERFORM SEND-ERROR-RESPONSE
+                 GO TO MAIN-PROCESSING-EXIT
+           END-IF.
+
       *****************************************************************
       * Retrieve the content of the root container of the request tree
       *****************************************************************
@@ -295,7 +484,7 @@
            END-EXEC.
            IF RESP NOT = DFHRESP(NORMAL)
            THEN
-              PERFORM GENERIC-ABEND
+              PERFORM SEND-SERVER-ERROR
            END-IF.
 
       *****************************************************************
@@ -311,7 +500,7 @@
            END-EXEC.
            IF RESP NOT = DFHRESP(NORMAL)
            THEN
-              PERFORM GENERIC-ABEND
+              PERFORM SEND-SERVER-ERROR
            END-IF.
 
       *****************************************************************
@@ -345,6 +534,20 @@
               DISPLAY 'Cannot get QUERY container.'
            ELSE
               DISPLAY 'QUERY in WS-RESID is:' WS-RESID
+              MOVE ' ' TO WS-QUERY-STRING
+              MOVE WS-RESID TO WS-QUERY-STRING
+              MOVE ' ' TO WS-QPARAM1 WS-QPARAM2 WS-QPARAM3
+              UNSTRING WS-QUERY-STRING DELIMITED BY '&'
+                  INTO WS-QPARAM1, WS-QPARAM2, WS-QPARAM3
+              MOVE ' ' TO WS-QKEY WS-QVAL
+              UNSTRING WS-QPARAM1 DELIMITED BY '='
+                  INTO WS-QKEY, WS-QVAL
+              IF WS-QKEY(1:2) EQUAL 'id'
+                 MOVE WS-QVAL TO WS-QUERY-PATIENT-ID
+              END-IF
+              IF WS-QKEY(1:8) EQUAL 'username'
+                 MOVE WS-QVAL TO WS-QUERY-USERNAME
+              END-IF
            END-IF
       *
            MOVE ' ' TO WS-RESID
@@ -355,9 +558,10 @@
            END-EXEC
            IF RESP NOT = DFHRESP(NORMAL)
            THEN
-              EXEC CICS ABEND
-                     ABCODE('RESA')
-              END-EXEC
+              MOVE 500 TO WS-HTTP-STATUS-CODE
+              MOVE '{"error":"Internal Server Error"}' TO WS-ERROR-BODY
+              PERFORM SEND-ERROR-RESPONSE
+              GO TO MAIN-PROCESSING-EXIT
            ELSE
                DISPLAY 'RESID container is ' WS-resid
                MOVE ' ' TO WS-FIELD1 WS-FIELD2 WS-FIELD3
@@ -367,12 +571,32 @@
            END-IF.
 
       *****************************************************************
-      * Generic abend
+      * Send a 500 Internal Server Error with a JSON error body -
+      * used whenever an unexpected RESP comes back from CICS itself
       *****************************************************************
-       GENERIC-ABEND.
+       SEND-SERVER-ERROR.
+           MOVE 500 TO WS-HTTP-STATUS-CODE
+           MOVE '{"error":"Internal Server Error"}' TO WS-ERROR-BODY
+           PERFORM SEND-ERROR-RESPONSE
+           GO TO MAIN-PROCESSING-EXIT.
 
-           EXEC CICS ABEND
-                     ABCODE(UNEXPECTED-RESP-ABCODE)
+      *****************************************************************
+      * Set the HTTP response status and return the JSON error body
+      * already built in WS-ERROR-BODY
+      *****************************************************************
+       SEND-ERROR-RESPONSE.
+           EXEC CICS PUT
+                     CONTAINER('DFHSTATUSCODE')
+                     FROM (WS-HTTP-STATUS-CODE)
+                     RESP(RESP)
+                     RESP2(RESP2)
+           END-EXEC
+           EXEC CICS PUT
+                     CONTAINER('DFHRESPONSE')
+                     CHAR
+                     FROM (WS-ERROR-BODY)
+                     RESP(RESP)
+                     RESP2(RESP2)
            END-EXEC.
 
       *****************************************************************
