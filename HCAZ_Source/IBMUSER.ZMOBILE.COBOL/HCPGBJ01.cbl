@@ -0,0 +1,413 @@
+      ******************************************************************
+      * Copyright 2014 IBM Corp. All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      * http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied.
+      * See the License for the specific language governing permissions
+      * and limitations under the License.
+      ******************************************************************
+      *                    Patient Merge Batch Job                     *
+      *                                                                *
+      *   Nightly batch job that scans the Patient table for likely    *
+      *  duplicate registrations (same date of birth, last name and    *
+      *  postcode), re-points the Medication, Prescription, Blood      *
+      *  Pressure, Heart Rate, Threshold, Mental State, Alert and      *
+      *  Threshold History rows from each duplicate onto the earliest- *
+      *  registered (surviving) patient, and removes the duplicate     *
+      *  Patient/Users rows.                                           *
+      *                                                                *
+      * Modification History:                                          *
+      *  2016  Declared DUPCSR WITH HOLD so the per-group COMMIT/      *
+      *        ROLLBACK no longer closes it and silently stops the job *
+      *        after the first duplicate group. Added re-point steps   *
+      *        for MENTALSTATE, ALERTQ, THRESHOLDHIST and MEDITATION,   *
+      *        which were previously left behind under the old         *
+      *        PATIENTID when a duplicate was merged away.             *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HCPGBJ01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common defintions                                              *
+      *----------------------------------------------------------------*
+        01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'HCPGBJ01------WS'.
+
+       01  WS-EOF-SWITCH               PIC X VALUE 'N'.
+           88 WS-EOF                   VALUE 'Y'.
+
+       01  WS-GROUP-SWITCH             PIC X VALUE 'N'.
+           88 WS-IN-GROUP              VALUE 'Y'.
+
+       01  WS-MERGE-ERROR-SWITCH       PIC X VALUE 'N'.
+           88 WS-MERGE-FAILED          VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           03 WS-PATIENTS-READ         PIC 9(7) VALUE ZERO.
+           03 WS-DUPLICATES-MERGED     PIC 9(7) VALUE ZERO.
+
+      *----------------------------------------------------------------*
+      * Previous row held to detect a new duplicate group               *
+       01  WS-PREVIOUS-PATIENT.
+           03 WS-PREV-KEEPER-ID        PIC S9(9) COMP.
+           03 WS-PREV-LAST-NAME        PIC X(20).
+           03 WS-PREV-DOB               PIC X(10).
+           03 WS-PREV-POSTCODE          PIC X(10).
+
+      *----------------------------------------------------------------*
+      * Host variables for the duplicate-detection cursor               *
+       01  WS-CURSOR-ROW.
+           03 DB2-PATIENT-ID           PIC S9(9) COMP.
+           03 DB2-LAST-NAME            PIC X(20).
+           03 DB2-DOB                  PIC X(10).
+           03 DB2-POSTCODE             PIC X(10).
+
+       01  DB2-KEEPER-ID               PIC S9(9) COMP.
+       01  DB2-DUPLICATE-ID            PIC S9(9) COMP.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+
+           PERFORM INITIALIZE-JOB.
+           PERFORM PROCESS-PATIENT UNTIL WS-EOF.
+           PERFORM TERMINATE-JOB.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       INITIALIZE-JOB.
+           DISPLAY 'HCPGBJ01 - PATIENT MERGE JOB STARTING'.
+           MOVE LOW-VALUES TO WS-PREVIOUS-PATIENT.
+
+      * WITH HOLD keeps the cursor open across the COMMIT/ROLLBACK
+      * issued for each duplicate group - without it the first
+      * COMMIT-MERGE closes DUPCSR and the next FETCH fails SQLCODE -501
+           EXEC SQL
+               DECLARE DUPCSR CURSOR WITH HOLD FOR
+               SELECT PATIENTID, LASTNAME, DOB, POSTCODE
+                 FROM PATIENT
+                ORDER BY LASTNAME, DOB, POSTCODE, PATIENTID
+           END-EXEC.
+
+           EXEC SQL
+               OPEN DUPCSR
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL 0
+              DISPLAY 'HCPGBJ01 - OPEN CURSOR FAILED SQLCODE=' SQLCODE
+              MOVE 'Y' TO WS-EOF-SWITCH
+           ELSE
+              PERFORM FETCH-NEXT-PATIENT
+           END-IF.
+
+       FETCH-NEXT-PATIENT.
+           EXEC SQL
+               FETCH DUPCSR
+                INTO :DB2-PATIENT-ID, :DB2-LAST-NAME,
+                     :DB2-DOB, :DB2-POSTCODE
+           END-EXEC.
+
+           EVALUATE SQLCODE
+             WHEN 0
+               ADD 1 TO WS-PATIENTS-READ
+             WHEN 100
+               MOVE 'Y' TO WS-EOF-SWITCH
+             WHEN OTHER
+               DISPLAY 'HCPGBJ01 - FETCH FAILED SQLCODE=' SQLCODE
+               MOVE 'Y' TO WS-EOF-SWITCH
+           END-EVALUATE.
+
+       PROCESS-PATIENT.
+           IF DB2-LAST-NAME EQUAL WS-PREV-LAST-NAME AND
+              DB2-DOB       EQUAL WS-PREV-DOB        AND
+              DB2-POSTCODE  EQUAL WS-PREV-POSTCODE
+              MOVE WS-PREV-KEEPER-ID TO DB2-KEEPER-ID
+              MOVE DB2-PATIENT-ID    TO DB2-DUPLICATE-ID
+              PERFORM MERGE-DUPLICATE-PATIENT
+           ELSE
+              MOVE DB2-PATIENT-ID TO WS-PREV-KEEPER-ID
+              MOVE DB2-LAST-NAME  TO WS-PREV-LAST-NAME
+              MOVE DB2-DOB        TO WS-PREV-DOB
+              MOVE DB2-POSTCODE   TO WS-PREV-POSTCODE
+           END-IF.
+
+           PERFORM FETCH-NEXT-PATIENT.
+
+      *----------------------------------------------------------------*
+      * Re-point the duplicate's clinical history onto the keeper,     *
+      * then remove the duplicate patient and its login                *
+      *----------------------------------------------------------------*
+       MERGE-DUPLICATE-PATIENT.
+           MOVE 'N' TO WS-MERGE-ERROR-SWITCH
+
+           PERFORM MOVE-MEDICATION-FOR-MERGE.
+
+           IF NOT WS-MERGE-FAILED
+              PERFORM MOVE-PRESCRIPTION-FOR-MERGE
+           END-IF
+
+           IF NOT WS-MERGE-FAILED
+              PERFORM MOVE-BLOODPRESSURE-FOR-MERGE
+           END-IF
+
+           IF NOT WS-MERGE-FAILED
+              PERFORM MOVE-HEARTRATE-FOR-MERGE
+           END-IF
+
+           IF NOT WS-MERGE-FAILED
+              PERFORM MOVE-THRESHOLD-FOR-MERGE
+           END-IF
+
+           IF NOT WS-MERGE-FAILED
+              PERFORM MOVE-MENTALSTATE-FOR-MERGE
+           END-IF
+
+           IF NOT WS-MERGE-FAILED
+              PERFORM MOVE-ALERTQ-FOR-MERGE
+           END-IF
+
+           IF NOT WS-MERGE-FAILED
+              PERFORM MOVE-THRESHOLDHIST-FOR-MERGE
+           END-IF
+
+           IF NOT WS-MERGE-FAILED
+              PERFORM MOVE-MEDITATION-FOR-MERGE
+           END-IF
+
+           IF NOT WS-MERGE-FAILED
+              PERFORM DELETE-PATIENTUSER-FOR-MERGE
+           END-IF
+
+           IF NOT WS-MERGE-FAILED
+              PERFORM DELETE-USERS-FOR-MERGE
+           END-IF
+
+           IF NOT WS-MERGE-FAILED
+              PERFORM DELETE-PATIENT-FOR-MERGE
+           END-IF
+
+           IF WS-MERGE-FAILED
+              PERFORM ROLLBACK-MERGE
+           ELSE
+              PERFORM COMMIT-MERGE
+           END-IF.
+
+      *================================================================*
+       ROLLBACK-MERGE.
+      *================================================================*
+           EXEC SQL
+               ROLLBACK
+           END-EXEC.
+
+           DISPLAY 'HCPGBJ01 - MERGE ROLLED BACK FOR PATIENT '
+                    DB2-DUPLICATE-ID.
+
+      *================================================================*
+       COMMIT-MERGE.
+      *================================================================*
+           EXEC SQL
+               COMMIT
+           END-EXEC.
+
+           ADD 1 TO WS-DUPLICATES-MERGED
+           DISPLAY 'HCPGBJ01 - MERGED PATIENT ' DB2-DUPLICATE-ID
+                    ' INTO ' DB2-KEEPER-ID.
+
+      *================================================================*
+       MOVE-MEDICATION-FOR-MERGE.
+      *================================================================*
+           EXEC SQL
+               UPDATE MEDICATION SET PATIENTID = :DB2-KEEPER-ID
+                WHERE PATIENTID = :DB2-DUPLICATE-ID
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL 0
+              DISPLAY 'HCPGBJ01 - UPDATE MEDICATION FAILED SQLCODE='
+                       SQLCODE
+              MOVE 'Y' TO WS-MERGE-ERROR-SWITCH
+           END-IF.
+
+      *================================================================*
+       MOVE-PRESCRIPTION-FOR-MERGE.
+      *================================================================*
+           EXEC SQL
+               UPDATE PRESCRIPTION SET PATIENTID = :DB2-KEEPER-ID
+                WHERE PATIENTID = :DB2-DUPLICATE-ID
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL 0
+              DISPLAY 'HCPGBJ01 - UPDATE PRESCRIPTION FAILED SQLCODE='
+                       SQLCODE
+              MOVE 'Y' TO WS-MERGE-ERROR-SWITCH
+           END-IF.
+
+      *================================================================*
+       MOVE-BLOODPRESSURE-FOR-MERGE.
+      *================================================================*
+           EXEC SQL
+               UPDATE BLOODPRESSURE SET PATIENTID = :DB2-KEEPER-ID
+                WHERE PATIENTID = :DB2-DUPLICATE-ID
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL 0
+              DISPLAY 'HCPGBJ01 - UPDATE BLOODPRESSURE FAILED SQLCODE='
+                       SQLCODE
+              MOVE 'Y' TO WS-MERGE-ERROR-SWITCH
+           END-IF.
+
+      *================================================================*
+       MOVE-HEARTRATE-FOR-MERGE.
+      *================================================================*
+           EXEC SQL
+               UPDATE HEARTRATE SET PATIENTID = :DB2-KEEPER-ID
+                WHERE PATIENTID = :DB2-DUPLICATE-ID
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL 0
+              DISPLAY 'HCPGBJ01 - UPDATE HEARTRATE FAILED SQLCODE='
+                       SQLCODE
+              MOVE 'Y' TO WS-MERGE-ERROR-SWITCH
+           END-IF.
+
+      *================================================================*
+       MOVE-THRESHOLD-FOR-MERGE.
+      *================================================================*
+           EXEC SQL
+               UPDATE THRESHOLD SET PATIENTID = :DB2-KEEPER-ID
+                WHERE PATIENTID = :DB2-DUPLICATE-ID
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL 0
+              DISPLAY 'HCPGBJ01 - UPDATE THRESHOLD FAILED SQLCODE='
+                       SQLCODE
+              MOVE 'Y' TO WS-MERGE-ERROR-SWITCH
+           END-IF.
+
+      *================================================================*
+       MOVE-MENTALSTATE-FOR-MERGE.
+      *================================================================*
+           EXEC SQL
+               UPDATE MENTALSTATE SET PATIENTID = :DB2-KEEPER-ID
+                WHERE PATIENTID = :DB2-DUPLICATE-ID
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL 0
+              DISPLAY 'HCPGBJ01 - UPDATE MENTALSTATE FAILED SQLCODE='
+                       SQLCODE
+              MOVE 'Y' TO WS-MERGE-ERROR-SWITCH
+           END-IF.
+
+      *================================================================*
+       MOVE-ALERTQ-FOR-MERGE.
+      *================================================================*
+           EXEC SQL
+               UPDATE ALERTQ SET PATIENTID = :DB2-KEEPER-ID
+                WHERE PATIENTID = :DB2-DUPLICATE-ID
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL 0
+              DISPLAY 'HCPGBJ01 - UPDATE ALERTQ FAILED SQLCODE='
+                       SQLCODE
+              MOVE 'Y' TO WS-MERGE-ERROR-SWITCH
+           END-IF.
+
+      *================================================================*
+       MOVE-THRESHOLDHIST-FOR-MERGE.
+      *================================================================*
+           EXEC SQL
+               UPDATE THRESHOLDHIST SET PATIENTID = :DB2-KEEPER-ID
+                WHERE PATIENTID = :DB2-DUPLICATE-ID
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL 0
+              DISPLAY 'HCPGBJ01 - UPDATE THRESHOLDHIST FAILED SQLCODE='
+                       SQLCODE
+              MOVE 'Y' TO WS-MERGE-ERROR-SWITCH
+           END-IF.
+
+      *================================================================*
+       MOVE-MEDITATION-FOR-MERGE.
+      *================================================================*
+           EXEC SQL
+               UPDATE MEDITATION SET PATIENTID = :DB2-KEEPER-ID
+                WHERE PATIENTID = :DB2-DUPLICATE-ID
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL 0
+              DISPLAY 'HCPGBJ01 - UPDATE MEDITATION FAILED SQLCODE='
+                       SQLCODE
+              MOVE 'Y' TO WS-MERGE-ERROR-SWITCH
+           END-IF.
+
+      *================================================================*
+       DELETE-PATIENTUSER-FOR-MERGE.
+      *================================================================*
+           EXEC SQL
+               DELETE FROM PATIENTUSER
+                WHERE PATIENTID = :DB2-DUPLICATE-ID
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL 0
+              DISPLAY 'HCPGBJ01 - DELETE PATIENTUSER FAILED SQLCODE='
+                       SQLCODE
+              MOVE 'Y' TO WS-MERGE-ERROR-SWITCH
+           END-IF.
+
+      *================================================================*
+       DELETE-USERS-FOR-MERGE.
+      *================================================================*
+           EXEC SQL
+               DELETE FROM USERS WHERE PATIENTID = :DB2-DUPLICATE-ID
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL 0
+              DISPLAY 'HCPGBJ01 - DELETE USERS FAILED SQLCODE=' SQLCODE
+              MOVE 'Y' TO WS-MERGE-ERROR-SWITCH
+           END-IF.
+
+      *================================================================*
+       DELETE-PATIENT-FOR-MERGE.
+      *================================================================*
+           EXEC SQL
+               DELETE FROM PATIENT WHERE PATIENTID = :DB2-DUPLICATE-ID
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL 0
+              DISPLAY 'HCPGBJ01 - DELETE PATIENT FAILED SQLCODE='
+                       SQLCODE
+              MOVE 'Y' TO WS-MERGE-ERROR-SWITCH
+           END-IF.
+
+       TERMINATE-JOB.
+           EXEC SQL
+               CLOSE DUPCSR
+           END-EXEC.
+
+           DISPLAY 'HCPGBJ01 - PATIENTS READ:      ' WS-PATIENTS-READ.
+           DISPLAY 'HCPGBJ01 - DUPLICATES MERGED:   '
+                    WS-DUPLICATES-MERGED.
+           DISPLAY 'HCPGBJ01 - PATIENT MERGE JOB COMPLETE'.
