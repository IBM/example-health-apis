@@ -0,0 +1,221 @@
+      ******************************************************************
+      * Copyright 2014 IBM Corp. All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      * http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied.
+      * See the License for the specific language governing permissions
+      * and limitations under the License.
+      ******************************************************************
+      *                                                                *
+      *                    Patient Login                               *
+      *                                                                *
+      *   A successful login is recorded in a per-terminal session     *
+      *  TS queue so that HCAZMENU can gate which options a patient    *
+      *  who has logged in here is allowed to reach, scoped to their   *
+      *  own CA-PATIENT-ID.                                            *
+      *                                                                *
+      * Modification History:                                          *
+      *  2016  Added WRITE-SESSION-TSQ/DELETE-SESSION-TSQ so a login   *
+      *        here actually ties the terminal's session to the        *
+      *        patient who logged in, instead of HCAZMENU being        *
+      *        reachable with the full admin menu regardless.          *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HCLGPL01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       77 MSGEND                       PIC X(24) VALUE
+                                        'Transaction ended      '.
+
+       COPY HCMAPS.
+
+      * Per-terminal session queue - written here on a successful
+      * login, read by HCAZMENU to gate and scope its menu options
+       01  WS-SESSION-FIELDS.
+           03 WS-SESSION-NAME.
+              05 WS-SESSION-PREFIX     PIC X(4) VALUE 'SESS'.
+              05 WS-SESSION-TERM       PIC X(4).
+           03 WS-SESSION-DATA          PIC 9(10).
+           03 WS-RESP                  PIC S9(8) COMP.
+
+       01 COMM-AREA.
+       COPY HCCMAREA.
+      *----------------------------------------------------------------*
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+      *---------------------------------------------------------------*
+       MAINLINE SECTION.
+
+           MOVE EIBTRMID TO WS-SESSION-TERM.
+
+           IF EIBCALEN > 0
+              GO TO A-GAIN.
+
+           Initialize HCLGMAPI.
+           Initialize HCLGMAPO.
+           Initialize COMM-AREA.
+           Move -1 To HCLGUSRL.
+      *
+      * Display screen
+           EXEC CICS SEND MAP ('HCLGMAP')
+                     MAPSET ('HCMAPS')
+                     ERASE
+                     CURSOR
+                     END-EXEC.
+
+       A-GAIN.
+
+           EXEC CICS HANDLE AID
+                     CLEAR(CLEARIT)
+                     PF3(ENDIT)
+                     PF12(CANCELIT)
+                     END-EXEC.
+           EXEC CICS HANDLE CONDITION
+                     MAPFAIL(ENDIT)
+                     END-EXEC.
+
+           EXEC CICS RECEIVE MAP('HCLGMAP')
+                     INTO(HCLGMAPI) ASIS TERMINAL
+                     MAPSET('HCMAPS') END-EXEC.
+
+           IF (HCLGUSRI EQUAL SPACES OR LOW-VALUES) OR
+              (HCLGPWDI EQUAL SPACES OR LOW-VALUES)
+              Move 'Enter username and password'
+                  To  HCLGMSGO
+              Move -1 To HCLGUSRL
+           ELSE
+              Move '01LOGN'         To CA-REQUEST-ID
+              Move HCLGUSRI         To CA-USERNAME
+              Move HCLGPWDI         To CA-USERPASSWORD
+
+      * Link to business logic for validating credentials
+              EXEC CICS LINK PROGRAM('HCLGBI01')
+                        COMMAREA(COMM-AREA)
+                        LENGTH(32500)
+              END-EXEC
+
+              IF CA-RETURN-CODE > 0
+                 GO TO NO-LOGIN
+              END-IF
+
+              Move CA-PATIENT-ID To HCLGPNOI
+              Move CA-PATIENT-ID To WS-SESSION-DATA
+              PERFORM WRITE-SESSION-TSQ
+              Move 'Login successful'
+                  To  HCLGMSGO
+           END-IF
+
+           Move -1 To HCLGUSRL
+           EXEC CICS SEND MAP ('HCLGMAP')
+                     FROM(HCLGMAPO)
+                     MAPSET ('HCMAPS')
+                     CURSOR
+           END-EXEC
+           GO TO ENDIT-STARTIT
+
+      *    Send message to terminal and return
+
+           EXEC CICS RETURN
+           END-EXEC.
+
+       ENDIT-STARTIT.
+           EXEC CICS RETURN
+                TRANSID('HCLG')
+                COMMAREA(COMM-AREA)
+                END-EXEC.
+
+       ENDIT.
+      * Ending the transaction logs the terminal out of its session
+           PERFORM DELETE-SESSION-TSQ
+
+           EXEC CICS SEND TEXT
+                     FROM(MSGEND)
+                     LENGTH(LENGTH OF MSGEND)
+                     ERASE
+                     FREEKB
+           END-EXEC
+           EXEC CICS RETURN
+           END-EXEC.
+
+       CANCELIT.
+
+           EXEC CICS RETURN
+                TRANSID('HCAZ')
+                IMMEDIATE
+                END-EXEC.
+
+       CLEARIT.
+
+           Initialize HCLGMAPI.
+           EXEC CICS SEND MAP ('HCLGMAP')
+                     MAPSET ('HCMAPS')
+                     MAPONLY
+           END-EXEC
+
+           EXEC CICS RETURN
+                TRANSID('HCLG')
+                COMMAREA(COMM-AREA)
+                END-EXEC.
+
+       NO-LOGIN.
+           Move 'Invalid username or password'   To  HCLGMSGO
+           Move -1 To HCLGUSRL
+           Go To ERROR-OUT.
+
+       ERROR-OUT.
+           EXEC CICS SEND MAP ('HCLGMAP')
+                     FROM(HCLGMAPO)
+                     MAPSET ('HCMAPS')
+                     CURSOR
+           END-EXEC.
+
+           Initialize HCLGMAPI.
+           Initialize HCLGMAPO.
+           Initialize COMM-AREA.
+
+           GO TO ENDIT-STARTIT.
+           EXIT.
+
+      *================================================================*
+       WRITE-SESSION-TSQ.
+      *================================================================*
+      * One session item per terminal - remove any prior one first so *
+      * ITEM(1) on the read side always gets this login, not a stale  *
+      * one left over from an earlier user at the same terminal       *
+      *================================================================*
+           EXEC CICS DELETEQ TS
+                     QUEUE(WS-SESSION-NAME)
+                     RESP(WS-RESP)
+           END-EXEC
+
+           EXEC CICS WRITEQ TS
+                     QUEUE(WS-SESSION-NAME)
+                     FROM(WS-SESSION-DATA)
+                     LENGTH(LENGTH OF WS-SESSION-DATA)
+                     RESP(WS-RESP)
+           END-EXEC.
+
+           EXIT.
+
+      *================================================================*
+       DELETE-SESSION-TSQ.
+      *================================================================*
+           EXEC CICS DELETEQ TS
+                     QUEUE(WS-SESSION-NAME)
+                     RESP(WS-RESP)
+           END-EXEC.
+
+           EXIT.
