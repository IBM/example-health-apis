@@ -0,0 +1,241 @@
+      ******************************************************************
+      * Copyright 2014 IBM Corp. All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      * http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied.
+      * See the License for the specific language governing permissions
+      * and limitations under the License.
+      ******************************************************************
+      *                    UPDATE Visit Details                        *
+      *                                                                *
+      *   Corrects a mis-keyed reading already on file rather than     *
+      *  adding a new visit row - the BLOODPRESSURE, HEARTRATE and     *
+      *  MENTALSTATE rows are located by patient and the visit's own   *
+      *  date/time, the same key HCAVDB01 inserted them under.         *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HCUVDB01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common defintions                                              *
+      *----------------------------------------------------------------*
+      * Run time (debug) infomation for this invocation
+        01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'HCUVDB01------WS'.
+           03 WS-TRANSID               PIC X(4).
+           03 WS-TERMID                PIC X(4).
+           03 WS-TASKNUM               PIC 9(7).
+           03 WS-FILLER                PIC X.
+           03 WS-ADDR-DFHCOMMAREA      USAGE is POINTER.
+           03 WS-CALEN                 PIC S9(4) COMP.
+
+      *----------------------------------------------------------------*
+       COPY HCERRSWS.
+
+      *----------------------------------------------------------------*
+      * Definitions required for data manipulation                     *
+      *----------------------------------------------------------------*
+      * Fields to be used to check that commarea is correct length
+       01  WS-COMMAREA-LENGTHS.
+           03 WS-CA-HEADER-LEN         PIC S9(4) COMP VALUE +18.
+           03 WS-REQUIRED-CA-LEN       PIC S9(4)      VALUE +0.
+
+      *----------------------------------------------------------------*
+      * Definitions required by SQL statement                          *
+      *   DB2 datatypes to COBOL equivalents                           *
+      *     SMALLINT    :   PIC S9(4) COMP                             *
+      *     INTEGER     :   PIC S9(9) COMP                             *
+      *     DATE        :   PIC X(10)                                  *
+      *     TIMESTAMP   :   PIC X(26)                                  *
+      *----------------------------------------------------------------*
+      * Host variables identifying the visit's existing rows
+       01  DB2-OUT.
+           03 DB2-PATIENT-ID        PIC S9(9) COMP.
+           03 DB2-TIMESTAMP         PIC X(26).
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    DB2 CONTROL
+      *----------------------------------------------------------------*
+      * SQLCA DB2 communications area
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+      ******************************************************************
+      *    L I N K A G E     S E C T I O N
+      ******************************************************************
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA.
+           EXEC SQL
+             INCLUDE HCCMAREA
+           END-EXEC.
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common code                                                    *
+      *----------------------------------------------------------------*
+      * initialize working storage variables
+           INITIALIZE WS-HEADER.
+      * set up general variable
+           MOVE EIBTRNID TO WS-TRANSID.
+           MOVE EIBTRMID TO WS-TERMID.
+           MOVE EIBTASKN TO WS-TASKNUM.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      * Process incoming commarea                                      *
+      *----------------------------------------------------------------*
+      * If NO commarea received issue an ABEND
+           IF EIBCALEN IS EQUAL TO ZERO
+               MOVE ' NO COMMAREA RECEIVED' TO EM-VARIABLE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS ABEND ABCODE('HCCA') NODUMP END-EXEC
+           END-IF
+
+      * initialize commarea return code to zero
+           MOVE '00' TO CA-RETURN-CODE
+           MOVE EIBCALEN TO WS-CALEN.
+           SET WS-ADDR-DFHCOMMAREA TO ADDRESS OF DFHCOMMAREA.
+
+      * check commarea length
+           ADD WS-CA-HEADER-LEN TO WS-REQUIRED-CA-LEN
+
+      * if less set error return code and return to caller
+           IF EIBCALEN IS LESS THAN WS-REQUIRED-CA-LEN
+             MOVE '98' TO CA-RETURN-CODE
+             EXEC CICS RETURN END-EXEC
+           END-IF
+
+      * Call routine to Update row in Visit tables                     *
+           MOVE CA-PATIENT-ID TO DB2-PATIENT-ID.
+           MOVE CA-PATIENT-ID TO EM-PATNUM.
+           MOVE CA-VISIT-DATE   TO DB2-TIMESTAMP(1:10)
+           MOVE SPACE           TO DB2-TIMESTAMP (11:1)
+           MOVE CA-VISIT-TIME   TO DB2-TIMESTAMP(12:10)
+
+           PERFORM UPDATE-BLOODPRESSURE.
+           PERFORM UPDATE-HEARTRATE.
+           PERFORM UPDATE-MENTALSTATE.
+
+      *    Return to caller
+           EXEC CICS RETURN END-EXEC.
+
+       MAINLINE-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+
+      *================================================================*
+       UPDATE-BLOODPRESSURE.
+      *================================================================*
+      * Correct the bloodpressure row for this patient's visit        *
+      *================================================================*
+           MOVE ' UPDATE BLOODPRESSURE' TO EM-SQLREQ
+             EXEC SQL
+               UPDATE BLOODPRESSURE
+                  SET BLOODPRESSURE = :CA-BLOOD-PRESSURE,
+                      THRESHOLDFLAG = :CA-THRESHOLD-FLAG
+                WHERE PATIENTID = :DB2-PATIENT-ID
+                  AND BPDATETIME = :DB2-TIMESTAMP
+             END-EXEC
+
+             EVALUATE SQLCODE
+               WHEN 0
+                 CONTINUE
+               WHEN 100
+      * no bloodpressure row for this visit yet to correct - not fatal
+                 CONTINUE
+               WHEN OTHER
+                 MOVE '90' TO CA-RETURN-CODE
+                 PERFORM WRITE-ERROR-MESSAGE
+                 EXEC CICS RETURN END-EXEC
+             END-EVALUATE
+
+           MOVE DB2-PATIENT-ID TO CA-PATIENT-ID.
+
+           EXIT.
+
+      *================================================================*
+       UPDATE-HEARTRATE.
+      *================================================================*
+      * Correct the heartrate row for this patient's visit            *
+      *================================================================*
+           MOVE ' UPDATE HEARTRATE' TO EM-SQLREQ
+             EXEC SQL
+               UPDATE HEARTRATE
+                  SET HEARTRATE = :CA-HEART-RATE,
+                      THRESHOLDFLAG = :CA-THRESHOLD-FLAG
+                WHERE PATIENTID = :DB2-PATIENT-ID
+                  AND HRDATETIME = :DB2-TIMESTAMP
+             END-EXEC
+
+             EVALUATE SQLCODE
+               WHEN 0
+                 CONTINUE
+               WHEN 100
+      * no heartrate row for this visit yet to correct - not fatal
+                 CONTINUE
+               WHEN OTHER
+                 MOVE '90' TO CA-RETURN-CODE
+                 PERFORM WRITE-ERROR-MESSAGE
+                 EXEC CICS RETURN END-EXEC
+             END-EVALUATE
+
+           MOVE DB2-PATIENT-ID TO CA-PATIENT-ID.
+
+           EXIT.
+
+      *================================================================*
+       UPDATE-MENTALSTATE.
+      *================================================================*
+      * Correct the mentalstate row for this patient's visit          *
+      *================================================================*
+           MOVE ' UPDATE MENTALSTATE' TO EM-SQLREQ
+             EXEC SQL
+               UPDATE MENTALSTATE
+                  SET MENTALSTATE = :CA-MENTAL-STATE
+                WHERE PATIENTID = :DB2-PATIENT-ID
+                  AND MSDATETIME = :DB2-TIMESTAMP
+             END-EXEC
+
+             EVALUATE SQLCODE
+               WHEN 0
+                 CONTINUE
+               WHEN 100
+      * no mentalstate row for this visit yet to correct - not fatal
+                 CONTINUE
+               WHEN OTHER
+                 MOVE '90' TO CA-RETURN-CODE
+                 PERFORM WRITE-ERROR-MESSAGE
+                 EXEC CICS RETURN END-EXEC
+             END-EVALUATE
+
+           MOVE DB2-PATIENT-ID TO CA-PATIENT-ID.
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+       COPY HCERRSPD.
