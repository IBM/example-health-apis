@@ -1,21 +1,32 @@
       ******************************************************************
-      *                                                                *
-      * LICENSED MATERIALS - PROPERTY OF IBM                           *
-      *                                                                *
-      * "RESTRICTED MATERIALS OF IBM"                                  *
-      *                                                                *
-      * (C) COPYRIGHT IBM CORP. 2014 ALL RIGHTS RESERVED               *
-      *                                                                *
-      * US GOVERNMENT USERS RESTRICTED RIGHTS - USE, DUPLICATION,      *
-      * OR DISCLOSURE RESTRICTED BY GSA ADP SCHEDULE                   *
-      * CONTRACT WITH IBM CORPORATION                                  *
-      *                                                                *
+      * Copyright 2014 IBM Corp. All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      * http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied.
+      * See the License for the specific language governing permissions
+      * and limitations under the License.
+      ******************************************************************
       *                                                                *
       *                    Application menu                            *
       *                                                                *
       * Menu for health care application                               *
       *                                                                *
+      *   A terminal that has logged in through HCLGPL01 (menu option  *
+      *  'L') is gated down to its own patient's self-service options  *
+      *  for the rest of the session - everything else still sees the  *
+      *  full admin menu, unchanged.                                   *
       *                                                                *
+      * Modification History:                                          *
+      *  2016  Added CHECK-SESSION so a patient login is actually      *
+      *        enforced here instead of HCAZMENU always presenting     *
+      *        the full admin menu regardless of login state.          *
       *                                                                *
       ******************************************************************
        IDENTIFICATION DIVISION.
@@ -31,6 +42,23 @@
        77 MSGEND                       PIC X(24) VALUE
                                         'Transaction ended      '.
 
+      * Per-terminal session queue written by HCLGPL01 on a
+      * successful patient login
+       01  WS-SESSION-FIELDS.
+           03 WS-SESSION-NAME.
+              05 WS-SESSION-PREFIX     PIC X(4) VALUE 'SESS'.
+              05 WS-SESSION-TERM       PIC X(4).
+           03 WS-SESSION-DATA          PIC 9(10).
+
+       01  WS-LOGIN-SWITCH             PIC X VALUE 'N'.
+           88 WS-PATIENT-LOGGED-IN     VALUE 'Y'.
+
+      * Handed down ahead of COMM-AREA to whichever transaction a
+      * patient session is restricted to, so it can refuse to act on
+      * any patient id but its own
+       01  WS-RESTRICT-HANDOFF.
+           COPY HCRESTWS.
+
         COPY HCMAPS.
         01 COMM-AREA.
         COPY HCCMAREA.
@@ -41,6 +69,9 @@
       *---------------------------------------------------------------*
        MAINLINE SECTION.
 
+           MOVE EIBTRMID TO WS-SESSION-TERM.
+           PERFORM CHECK-SESSION.
+
            IF EIBCALEN > 0
               GO TO A-GAIN.
 
@@ -68,6 +99,26 @@
                      INTO(HCZMENUI) ASIS TERMINAL
                      MAPSET('HCMAPS') END-EXEC.
 
+      * A patient session is gated down to its own self-service
+      * options - everything else still sees the full admin menu
+           IF WS-PATIENT-LOGGED-IN
+              IF HCZINPUTI NOT EQUAL '2' AND NOT EQUAL '4' AND
+                 NOT EQUAL '6' AND NOT EQUAL '8' AND
+                 NOT EQUAL 'I' AND NOT EQUAL 'W'
+                 Move 'Not authorized for a patient login'
+                   To  HCZMSGO
+                 Move -1 To HCZINPUTL
+
+                 EXEC CICS SEND MAP ('HCZMENU')
+                           FROM(HCZMENUO)
+                           MAPSET ('HCMAPS')
+                           CURSOR
+                 END-EXEC
+                 GO TO ENDIT-STARTIT
+              END-IF
+              MOVE WS-SESSION-DATA TO CA-PATIENT-ID
+              MOVE WS-SESSION-DATA TO WS-RESTRICT-PATIENT-ID
+           END-IF.
 
            EVALUATE HCZINPUTI
       * Add Patient
@@ -80,6 +131,7 @@
              WHEN '2'
                 EXEC CICS RETURN
                           TRANSID('HCP1')
+                          COMMAREA(WS-RESTRICT-HANDOFF)
                           IMMEDIATE
                 END-EXEC
       * Add Medication
@@ -92,6 +144,7 @@
              WHEN '4'
                 EXEC CICS RETURN
                           TRANSID('HCM1')
+                          COMMAREA(WS-RESTRICT-HANDOFF)
                           IMMEDIATE
                 END-EXEC
       * Add Visit
@@ -104,6 +157,7 @@
              WHEN '6'
                 EXEC CICS RETURN
                           TRANSID('HCV1')
+                          COMMAREA(WS-RESTRICT-HANDOFF)
                           IMMEDIATE
                 END-EXEC
       * Add Thresholds
@@ -116,6 +170,62 @@
              WHEN '8'
                 EXEC CICS RETURN
                           TRANSID('HCT1')
+                          COMMAREA(WS-RESTRICT-HANDOFF)
+                          IMMEDIATE
+                END-EXEC
+      * Update Patient
+             WHEN '9'
+                EXEC CICS RETURN
+                          TRANSID('HCPU')
+                          IMMEDIATE
+                END-EXEC
+      * Discontinue Medication
+             WHEN '0'
+                EXEC CICS RETURN
+                          TRANSID('HCMD')
+                          IMMEDIATE
+                END-EXEC
+      * Update Visit
+             WHEN 'U'
+                EXEC CICS RETURN
+                          TRANSID('HCVU')
+                          IMMEDIATE
+                END-EXEC
+      * Update Thresholds
+             WHEN 'T'
+                EXEC CICS RETURN
+                          TRANSID('HCTU')
+                          IMMEDIATE
+                END-EXEC
+      * Threshold Alert Worklist
+             WHEN 'A'
+                EXEC CICS RETURN
+                          TRANSID('HCAL')
+                          IMMEDIATE
+                END-EXEC
+      * Add Meditation
+             WHEN 'D'
+                EXEC CICS RETURN
+                          TRANSID('HCDA')
+                          IMMEDIATE
+                END-EXEC
+      * Inquire Meditation
+             WHEN 'I'
+                EXEC CICS RETURN
+                          TRANSID('HCD1')
+                          COMMAREA(WS-RESTRICT-HANDOFF)
+                          IMMEDIATE
+                END-EXEC
+      * Patient Login
+             WHEN 'L'
+                EXEC CICS RETURN
+                          TRANSID('HCLG')
+                          IMMEDIATE
+                END-EXEC
+      * Change Password
+             WHEN 'W'
+                EXEC CICS RETURN
+                          TRANSID('HCPW')
                           IMMEDIATE
                 END-EXEC
 
@@ -167,4 +277,27 @@
            EXEC CICS RETURN
                 TRANSID('HCAZ')
                 COMMAREA(COMM-AREA)
-                END-EXEC.
\ No newline at end of file
+                END-EXEC.
+
+      *================================================================*
+       CHECK-SESSION.
+      *================================================================*
+      * Look for the session HCLGPL01 writes on a successful login -  *
+      * if this terminal has one, the rest of this task is gated to   *
+      * that patient's own self-service options                      *
+      *================================================================*
+           MOVE 'N' TO WS-LOGIN-SWITCH
+
+           EXEC CICS READQ TS
+                     QUEUE(WS-SESSION-NAME)
+                     INTO(WS-SESSION-DATA)
+                     LENGTH(LENGTH OF WS-SESSION-DATA)
+                     ITEM(1)
+                     RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP EQUAL DFHRESP(NORMAL)
+              SET WS-PATIENT-LOGGED-IN TO TRUE
+           END-IF.
+
+           EXIT.
\ No newline at end of file
