@@ -0,0 +1,242 @@
+      ******************************************************************
+      * Copyright 2014 IBM Corp. All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      * http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied.
+      * See the License for the specific language governing permissions
+      * and limitations under the License.
+      ******************************************************************
+      *                                                                *
+      *                    Alert Worklist                              *
+      *                                                                *
+      *   Get the oldest open threshold-breach alert, and acknowledge  *
+      *  (close) an alert once a nurse has reviewed it.                *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HCALDB01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common defintions                                              *
+      *----------------------------------------------------------------*
+      * Run time (debug) infomation for this invocation
+        01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'HCALDB01------WS'.
+           03 WS-TRANSID               PIC X(4).
+           03 WS-TERMID                PIC X(4).
+           03 WS-TASKNUM               PIC 9(7).
+           03 WS-FILLER                PIC X.
+           03 WS-ADDR-DFHCOMMAREA      USAGE is POINTER.
+           03 WS-CALEN                 PIC S9(4) COMP.
+
+      *----------------------------------------------------------------*
+       COPY HCERRSWS.
+      *----------------------------------------------------------------*
+      * Fields to be used to calculate if commarea is large enough
+       01  WS-COMMAREA-LENGTHS.
+           03 WS-CA-HEADERTRAILER-LEN  PIC S9(4) COMP VALUE +18.
+           03 WS-REQUIRED-CA-LEN       PIC S9(4)      VALUE +0.
+
+      *----------------------------------------------------------------*
+      * Definitions required by SQL statement                          *
+      *   DB2 datatypes to COBOL equivalents                           *
+      *     SMALLINT    :   PIC S9(4) COMP                             *
+      *     INTEGER     :   PIC S9(9) COMP                             *
+      *     DATE        :   PIC X(10)                                  *
+      *     TIMESTAMP   :   PIC X(26)                                  *
+      *----------------------------------------------------------------*
+      * Host variables for the alert currently being worked with
+       01  DB2-ALERT.
+           03 DB2-PATIENT-ID           PIC S9(9) COMP.
+           03 DB2-TIMESTAMP            PIC X(26).
+           03 DB2-ALERT-HEART-RATE     PIC X(10).
+           03 DB2-ALERT-BLOOD-PRESSURE PIC X(10).
+
+      *----------------------------------------------------------------*
+      *    DB2 CONTROL
+      *----------------------------------------------------------------*
+      * SQLCA DB2 communications area
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+      *
+      ******************************************************************
+      *    L I N K A G E     S E C T I O N
+      ******************************************************************
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA.
+           EXEC SQL
+             INCLUDE HCCMAREA
+           END-EXEC.
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common code                                                    *
+      *----------------------------------------------------------------*
+      * initialize working storage variables
+           INITIALIZE WS-HEADER.
+      * set up general variable
+           MOVE EIBTRNID TO WS-TRANSID.
+           MOVE EIBTRMID TO WS-TERMID.
+           MOVE EIBTASKN TO WS-TASKNUM.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      * Check commarea and obtain required details                     *
+      *----------------------------------------------------------------*
+      * If NO commarea received issue an ABEND
+           IF EIBCALEN IS EQUAL TO ZERO
+               MOVE ' NO COMMAREA RECEIVED' TO EM-VARIABLE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS ABEND ABCODE('HCCA') NODUMP END-EXEC
+           END-IF
+
+      * initialize commarea return code to zero
+           MOVE '00' TO CA-RETURN-CODE
+           MOVE EIBCALEN TO WS-CALEN.
+           SET WS-ADDR-DFHCOMMAREA TO ADDRESS OF DFHCOMMAREA.
+
+      *----------------------------------------------------------------*
+      * Process incoming commarea                                      *
+      *----------------------------------------------------------------*
+      * check commarea length - meets minimum requirement
+           ADD WS-CA-HEADERTRAILER-LEN TO WS-REQUIRED-CA-LEN
+      * if less set error return code and return to caller
+           IF EIBCALEN IS LESS THAN WS-REQUIRED-CA-LEN
+             MOVE '98' TO CA-RETURN-CODE
+             EXEC CICS RETURN END-EXEC
+           END-IF
+
+      * and save in error msg field incase required
+           MOVE CA-PATIENT-ID TO EM-PATNUM
+
+      *----------------------------------------------------------------*
+      * Obtain/update details in DB2                                   *
+      *----------------------------------------------------------------*
+           EVALUATE CA-REQUEST-ID
+             WHEN '01OALR'
+               PERFORM GET-OLDEST-ALERT
+             WHEN '01CALR'
+               PERFORM CLOSE-ALERT
+             WHEN OTHER
+               MOVE '98' TO CA-RETURN-CODE
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      * END PROGRAM and return to caller                               *
+      *----------------------------------------------------------------*
+       MAINLINE-END.
+
+           EXEC CICS RETURN END-EXEC.
+
+       MAINLINE-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+
+       GET-OLDEST-ALERT.
+      * The earliest-raised alert still open is the one a nurse
+      * should be working on next
+           EXEC SQL
+               DECLARE ALERTCSR CURSOR FOR
+               SELECT PATIENTID, ALERTDATETIME, HEARTRATE,
+                      BLOODPRESSURE
+               FROM ALERTQ
+               WHERE STATUS = 'O'
+               ORDER BY ALERTDATETIME ASC
+           END-EXEC.
+
+           EXEC SQL OPEN ALERTCSR END-EXEC.
+
+           Evaluate SQLCODE
+             When 0
+               CONTINUE
+             When Other
+               MOVE '90' TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+           END-Evaluate.
+
+           EXEC SQL
+               FETCH ALERTCSR
+               INTO :DB2-PATIENT-ID, :DB2-TIMESTAMP,
+                    :DB2-ALERT-HEART-RATE, :DB2-ALERT-BLOOD-PRESSURE
+           END-EXEC.
+
+           EXEC SQL CLOSE ALERTCSR END-EXEC.
+
+           Evaluate SQLCODE
+             When 0
+               PERFORM LOAD-ALERT-ROW
+               MOVE '00' TO CA-RETURN-CODE
+             When 100
+               MOVE '01' TO CA-RETURN-CODE
+             When Other
+               MOVE '90' TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+           End-Evaluate.
+
+           EXIT.
+      *----------------------------------------------------------------*
+
+       LOAD-ALERT-ROW.
+           MOVE DB2-PATIENT-ID            TO CA-PATIENT-ID
+           MOVE DB2-TIMESTAMP(1:10)       TO CA-ALERT-DATE
+           MOVE DB2-TIMESTAMP(12:10)      TO CA-ALERT-TIME
+           MOVE DB2-ALERT-HEART-RATE      TO CA-ALERT-HEART-RATE
+           MOVE DB2-ALERT-BLOOD-PRESSURE  TO CA-ALERT-BLOOD-PRESSURE.
+
+           EXIT.
+      *----------------------------------------------------------------*
+
+       CLOSE-ALERT.
+      * Acknowledge the alert the caller is currently looking at
+           MOVE CA-PATIENT-ID    TO DB2-PATIENT-ID
+           MOVE CA-ALERT-DATE    TO DB2-TIMESTAMP(1:10)
+           MOVE SPACE            TO DB2-TIMESTAMP(11:1)
+           MOVE CA-ALERT-TIME    TO DB2-TIMESTAMP(12:10)
+           MOVE '00000'          TO DB2-TIMESTAMP(22:5)
+
+           EXEC SQL
+               UPDATE ALERTQ
+               SET STATUS = 'C'
+               WHERE PATIENTID = :DB2-PATIENT-ID
+                 AND ALERTDATETIME = :DB2-TIMESTAMP
+           END-EXEC.
+
+           Evaluate SQLCODE
+             When 0
+               MOVE '00' TO CA-RETURN-CODE
+             When 100
+               MOVE '01' TO CA-RETURN-CODE
+             When Other
+               MOVE '90' TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+           End-Evaluate.
+
+           EXIT.
+      *----------------------------------------------------------------*
+       COPY HCERRSPD.
