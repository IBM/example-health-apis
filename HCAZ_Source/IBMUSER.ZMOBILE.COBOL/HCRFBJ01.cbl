@@ -0,0 +1,157 @@
+      ******************************************************************
+      * Copyright 2014 IBM Corp. All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      * http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied.
+      * See the License for the specific language governing permissions
+      * and limitations under the License.
+      ******************************************************************
+      *                    Refill-Due Alert Report                     *
+      *                                                                *
+      *   Lists medications whose scheduled dosing run (generated by   *
+      *  HCMADB02 between the prescribed start and end dates) is due   *
+      *  to run out within the next 3 days, so that a refill can be    *
+      *  ordered before the patient is left without medication.        *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HCRFBJ01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REFILL-RPT ASSIGN TO REFILRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REFILL-RPT
+           RECORDING MODE IS F.
+       01  REFILL-RPT-LINE             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+        01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'HCRFBJ01------WS'.
+
+       01  WS-EOF-SWITCH               PIC X VALUE 'N'.
+           88 WS-EOF                   VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           03 WS-REFILLS-LISTED        PIC 9(7) VALUE ZERO.
+
+       01  WS-REPORT-LINE.
+           03 WS-RPT-PATIENT-ID        PIC Z(9)9.
+           03 FILLER                   PIC X(2) VALUE SPACES.
+           03 WS-RPT-LAST-NAME         PIC X(20).
+           03 FILLER                   PIC X(2) VALUE SPACES.
+           03 WS-RPT-LAST-DOSE         PIC X(19).
+           03 FILLER                   PIC X(3) VALUE SPACES.
+
+      * PRESCRIPTION carries no column relating a dose to a specific
+      * MEDICATION row (only PRESCRIPTIONID/PATIENTID/PDATETIME/TAKEN),
+      * so this alert is scoped to patient/last-dose only - there is
+      * no drug name it can correctly attribute a refill alert to
+       01  WS-CURSOR-ROW.
+           03 DB2-PATIENT-ID           PIC S9(9) COMP.
+           03 DB2-LAST-NAME            PIC X(20).
+           03 DB2-LAST-DOSE            PIC X(19).
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+
+           PERFORM INITIALIZE-JOB.
+           PERFORM WRITE-REFILL-LINE UNTIL WS-EOF.
+           PERFORM TERMINATE-JOB.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       INITIALIZE-JOB.
+           DISPLAY 'HCRFBJ01 - REFILL-DUE ALERT REPORT STARTING'.
+           OPEN OUTPUT REFILL-RPT.
+
+           MOVE 'Patient Id Last Name             '
+             &  'Last Dose' TO REFILL-RPT-LINE
+           WRITE REFILL-RPT-LINE.
+
+      *    Patients whose last generated dose (the end of the
+      *    current dosing run) falls within the next 3 days
+           EXEC SQL
+               DECLARE RFLCSR CURSOR FOR
+               SELECT R.PATIENTID, P.LASTNAME,
+                      MAX(R.PDATETIME)
+                 FROM PRESCRIPTION R, PATIENT P
+                WHERE R.PATIENTID = P.PATIENTID
+                GROUP BY R.PATIENTID, P.LASTNAME
+               HAVING MAX(R.PDATETIME) <
+                      CHAR(CURRENT TIMESTAMP + 3 DAYS)
+                ORDER BY P.LASTNAME
+           END-EXEC.
+
+           EXEC SQL
+               OPEN RFLCSR
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL 0
+              DISPLAY 'HCRFBJ01 - OPEN CURSOR FAILED SQLCODE=' SQLCODE
+              MOVE 'Y' TO WS-EOF-SWITCH
+           ELSE
+              PERFORM FETCH-NEXT-REFILL
+           END-IF.
+
+       FETCH-NEXT-REFILL.
+           EXEC SQL
+               FETCH RFLCSR
+                INTO :DB2-PATIENT-ID, :DB2-LAST-NAME, :DB2-LAST-DOSE
+           END-EXEC.
+
+           EVALUATE SQLCODE
+             WHEN 0
+               CONTINUE
+             WHEN 100
+               MOVE 'Y' TO WS-EOF-SWITCH
+             WHEN OTHER
+               DISPLAY 'HCRFBJ01 - FETCH FAILED SQLCODE=' SQLCODE
+               MOVE 'Y' TO WS-EOF-SWITCH
+           END-EVALUATE.
+
+       WRITE-REFILL-LINE.
+           MOVE SPACES            TO WS-REPORT-LINE
+           MOVE DB2-PATIENT-ID    TO WS-RPT-PATIENT-ID
+           MOVE DB2-LAST-NAME     TO WS-RPT-LAST-NAME
+           MOVE DB2-LAST-DOSE     TO WS-RPT-LAST-DOSE
+           MOVE WS-REPORT-LINE    TO REFILL-RPT-LINE
+           WRITE REFILL-RPT-LINE
+
+           ADD 1 TO WS-REFILLS-LISTED
+           PERFORM FETCH-NEXT-REFILL.
+
+       TERMINATE-JOB.
+           EXEC SQL
+               CLOSE RFLCSR
+           END-EXEC.
+
+           CLOSE REFILL-RPT.
+
+           DISPLAY 'HCRFBJ01 - REFILLS DUE LISTED: '
+                    WS-REFILLS-LISTED.
+           DISPLAY 'HCRFBJ01 - REFILL-DUE ALERT REPORT COMPLETE'.
