@@ -0,0 +1,176 @@
+      ******************************************************************
+      * Copyright 2014 IBM Corp. All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      * http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied.
+      * See the License for the specific language governing permissions
+      * and limitations under the License.
+      ******************************************************************
+      *                                                                *
+      *                    Add Medication (REST)                       *
+      *                                                                *
+      *   Business logic for HCMRESTW's POST method - takes the full  *
+      *  CA-MEDICATIONS array from HCCMARE2 and inserts each entry by  *
+      *  driving the existing HCMADB01 add-medication DB logic once    *
+      *  per entry, the same way HCM1BD01 drives HCDCDB01.             *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HCM1BA01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common defintions                                              *
+      *----------------------------------------------------------------*
+      * Run time (debug) infomation for this invocation
+        01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'HCM1BA01------WS'.
+           03 WS-TRANSID               PIC X(4).
+           03 WS-TERMID                PIC X(4).
+           03 WS-TASKNUM               PIC 9(7).
+           03 WS-FILLER                PIC X.
+           03 WS-ADDR-DFHCOMMAREA      USAGE is POINTER.
+           03 WS-CALEN                 PIC S9(4) COMP.
+
+       01 HCMADB01                  PIC X(8) Value 'HCMADB01'.
+      *----------------------------------------------------------------*
+      * Fields to be used to calculate if commarea is large enough
+       01  WS-COMMAREA-LENGTHS.
+           03 WS-CA-HEADERTRAILER-LEN  PIC S9(4) COMP VALUE +18.
+           03 WS-REQUIRED-CA-LEN       PIC S9(4)      VALUE +0.
+
+      * Index into the incoming medications array
+       01  WS-MED-INDEX                PIC 9(2) COMP VALUE 0.
+
+      * Single-medication commarea passed down to HCMADB01, built up
+      * from each entry of the caller's CA-MEDICATIONS array in turn
+       01  WS-MED-COMMAREA.
+           COPY HCCMAREA.
+
+      *----------------------------------------------------------------*
+       COPY HCERRSWS.
+      ******************************************************************
+      *    L I N K A G E     S E C T I O N
+      ******************************************************************
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA.
+             COPY HCCMARE2.
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+      *
+           INITIALIZE WS-HEADER.
+      *
+           MOVE EIBTRNID TO WS-TRANSID.
+           MOVE EIBTRMID TO WS-TERMID.
+           MOVE EIBTASKN TO WS-TASKNUM.
+      *----------------------------------------------------------------*
+      * Check commarea and obtain required details                     *
+      *----------------------------------------------------------------*
+           IF EIBCALEN IS EQUAL TO ZERO
+               MOVE ' NO COMMAREA RECEIVED' TO EM-VARIABLE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS ABEND ABCODE('HCCA') NODUMP END-EXEC
+           END-IF
+
+           MOVE '00' TO CA-RETURN-CODE OF DFHCOMMAREA.
+           MOVE EIBCALEN TO WS-CALEN.
+           SET WS-ADDR-DFHCOMMAREA TO ADDRESS OF DFHCOMMAREA.
+
+      *----------------------------------------------------------------*
+      * Process incoming commarea                                      *
+      *----------------------------------------------------------------*
+           ADD WS-CA-HEADERTRAILER-LEN TO WS-REQUIRED-CA-LEN
+           IF EIBCALEN IS LESS THAN WS-REQUIRED-CA-LEN
+             MOVE '98' TO CA-RETURN-CODE OF DFHCOMMAREA
+             EXEC CICS RETURN END-EXEC
+           END-IF
+
+           IF CA-NUM-MEDICATIONS EQUAL ZERO
+             MOVE '01' TO CA-RETURN-CODE OF DFHCOMMAREA
+             EXEC CICS RETURN END-EXEC
+           END-IF
+
+           MOVE 1 TO WS-MED-INDEX
+           PERFORM ADD-ONE-MEDICATION
+               UNTIL WS-MED-INDEX > CA-NUM-MEDICATIONS
+                  OR CA-RETURN-CODE OF DFHCOMMAREA > 0.
+
+      * An entry part-way through the array failing after earlier
+      * entries already added and committed their own medication
+      * rows would otherwise leave the patient with a partial list -
+      * back those rows out rather than leave the add half done
+           IF CA-RETURN-CODE OF DFHCOMMAREA > 0
+              EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+           END-IF
+
+      *----------------------------------------------------------------*
+      * END PROGRAM and return to caller                               *
+      *----------------------------------------------------------------*
+       MAINLINE-END.
+           EXEC CICS RETURN END-EXEC.
+
+       MAINLINE-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       ADD-ONE-MEDICATION.
+      * Build the single-medication commarea HCMADB01 expects from the
+      * current array entry, drive it, then fold the result back
+           INITIALIZE WS-MED-COMMAREA
+           MOVE '01AMED'        TO CA-REQUEST-ID OF WS-MED-COMMAREA
+           MOVE CA-PATIENT-ID OF DFHCOMMAREA
+                                 TO CA-PATIENT-ID OF WS-MED-COMMAREA
+           MOVE CA-DRUG-NAME OF CA-MEDICATIONS (WS-MED-INDEX)
+                                 TO CA-DRUG-NAME OF WS-MED-COMMAREA
+           MOVE CA-STRENGTH OF CA-MEDICATIONS (WS-MED-INDEX)
+                                 TO CA-STRENGTH OF WS-MED-COMMAREA
+           MOVE CA-AMOUNT OF CA-MEDICATIONS (WS-MED-INDEX)
+                                 TO CA-AMOUNT OF WS-MED-COMMAREA
+           MOVE FUNCTION UPPER-CASE(CA-ROUTE OF
+                                 CA-MEDICATIONS (WS-MED-INDEX))
+                                 TO CA-ROUTE OF WS-MED-COMMAREA
+           MOVE CA-FREQUENCY OF CA-MEDICATIONS (WS-MED-INDEX)
+                                 TO CA-FREQUENCY OF WS-MED-COMMAREA
+           MOVE CA-IDENTIFIER OF CA-MEDICATIONS (WS-MED-INDEX)
+                                 TO CA-IDENTIFIER OF WS-MED-COMMAREA
+           MOVE CA-TYPE OF CA-MEDICATIONS (WS-MED-INDEX)
+                                 TO CA-BIOMED-TYPE OF WS-MED-COMMAREA
+
+           EXEC CICS LINK Program(HCMADB01)
+                Commarea(WS-MED-COMMAREA)
+                LENGTH(32500)
+           END-EXEC
+
+           MOVE CA-RETURN-CODE OF WS-MED-COMMAREA
+                                 TO CA-RETURN-CODE OF DFHCOMMAREA
+
+           IF CA-RETURN-CODE OF WS-MED-COMMAREA EQUAL 0
+              MOVE CA-PRESCRIPTION-ID OF WS-MED-COMMAREA
+                TO CA-MEDICATION-ID OF CA-MEDICATIONS (WS-MED-INDEX)
+              MOVE CA-PATIENT-ID OF WS-MED-COMMAREA
+                TO CA-PATIENT-ID OF DFHCOMMAREA
+           END-IF
+
+           ADD 1 TO WS-MED-INDEX.
+
+      *----------------------------------------------------------------*
+       COPY HCERRSPD.
