@@ -51,6 +51,11 @@
            03 WS-CA-HEADERTRAILER-LEN  PIC S9(4) COMP VALUE +18.
            03 WS-REQUIRED-CA-LEN       PIC S9(4)      VALUE +0.
 
+      * Set on when the 30-row history cap is reached, so the list
+      * can be reported as truncated instead of just being cut off
+       01  WS-TRUNC-SWITCH             PIC X          VALUE 'N'.
+           88 WS-HISTORY-TRUNCATED     VALUE 'Y'.
+
       *----------------------------------------------------------------*
       * Definitions required by SQL statement                          *
       *   DB2 datatypes to COBOL equivalents                           *
@@ -64,6 +69,32 @@
            03 DB2-PATIENT-ID           PIC S9(9) COMP.
            03 DB2-TIMESTAMP            PIC X(26).
 
+      * Host variable for the immediately preceding reading, used by
+      * the rate-of-change check
+       01  DB2-PREV-READING            PIC X(10).
+
+      * A jump of this many percent or more from the patient's own
+      * prior reading is flagged, independent of the static threshold
+      * comparison the caller does against CA-HR-THRESHOLD/
+      * CA-BP-THRESHOLD
+       01  WS-TREND-PCT-LIMIT          PIC 9(03) VALUE 30.
+
+       01  WS-TREND-FIELDS.
+           03 WS-CURR-READING          PIC 9(05).
+           03 WS-PREV-READING          PIC 9(05).
+           03 WS-READING-DELTA         PIC 9(05).
+           03 WS-DELTA-PCT             PIC 9(05).
+
+      * Host variables for the history date range and the row most
+      * recently FETCHed from the history cursor
+       01  DB2-HISTORY.
+           03 DB2-START-TIMESTAMP      PIC X(26).
+           03 DB2-END-TIMESTAMP        PIC X(26).
+           03 DB2-HIST-TIMESTAMP       PIC X(26).
+           03 DB2-HIST-BLOOD-PRESSURE  PIC X(10).
+           03 DB2-HIST-HEART-RATE      PIC X(10).
+           03 DB2-HIST-MENTAL-STATE    PIC X(10).
+
       *
       *----------------------------------------------------------------*
 
@@ -138,20 +169,29 @@
            MOVE CA-PATIENT-ID TO DB2-PATIENT-ID
       * and save in error msg field incase required
            MOVE CA-PATIENT-ID TO EM-PATNUM
-      * format date and time into timestamp
-           MOVE CA-VISIT-DATE   TO DB2-TIMESTAMP(1:10)
-           MOVE SPACE           TO DB2-TIMESTAMP (11:1)
-           IF CA-VISIT-TIME(10:) EQUAL SPACE
-              MOVE '.0' TO CA-VISIT-TIME(9:2)
-           END-IF
-           MOVE CA-VISIT-TIME   TO DB2-TIMESTAMP(12:10)
-           MOVE '00000'         TO DB2-TIMESTAMP(22:5)
       *----------------------------------------------------------------*
       * Obtain details from DB2                                        *
       *----------------------------------------------------------------*
+      *    A history request asks for a range of readings; the
+      *    original request asks for one exact timestamp
+           EVALUATE CA-REQUEST-ID
+             WHEN '01HVIS'
+               PERFORM GET-VISIT-HISTORY
+             WHEN OTHER
+      * format date and time into timestamp
+               MOVE CA-VISIT-DATE   TO DB2-TIMESTAMP(1:10)
+               MOVE SPACE           TO DB2-TIMESTAMP (11:1)
+               IF CA-VISIT-TIME(10:) EQUAL SPACE
+                  MOVE '.0' TO CA-VISIT-TIME(9:2)
+               END-IF
+               MOVE CA-VISIT-TIME   TO DB2-TIMESTAMP(12:10)
+               MOVE '00000'         TO DB2-TIMESTAMP(22:5)
+               MOVE 'N'             TO CA-TREND-FLAG
       *    Call routine to issue SQL to obtain info from DB2
-           PERFORM GET-BLOODPRESSURE.
-           PERFORM GET-HEARTRATE.
+               PERFORM GET-BLOODPRESSURE
+               PERFORM GET-HEARTRATE
+               PERFORM GET-MENTALSTATE
+           END-EVALUATE.
 
       *----------------------------------------------------------------*
       * END PROGRAM and return to caller                               *
@@ -176,6 +216,7 @@
            Evaluate SQLCODE
              When 0
                MOVE '00' TO CA-RETURN-CODE
+               PERFORM CHECK-BP-TREND
              When 100
                MOVE '01' TO CA-RETURN-CODE
              When -913
@@ -201,6 +242,7 @@
            Evaluate SQLCODE
              When 0
                MOVE '00' TO CA-RETURN-CODE
+               PERFORM CHECK-HR-TREND
              When 100
                MOVE '01' TO CA-RETURN-CODE
              When -913
@@ -213,4 +255,225 @@
 
            EXIT.
       *----------------------------------------------------------------*
+
+       CHECK-BP-TREND.
+      * Look back for the patient's own immediately preceding blood
+      * pressure reading and flag a sharp jump, independent of the
+      * static CA-BP-THRESHOLD comparison the caller makes separately
+           EXEC SQL
+               SELECT BLOODPRESSURE
+               INTO  :DB2-PREV-READING
+               FROM BLOODPRESSURE
+               WHERE PATIENTID = :DB2-PATIENT-ID AND
+                     BPDATETIME < :DB2-TIMESTAMP
+               ORDER BY BPDATETIME DESC
+               FETCH FIRST 1 ROW ONLY
+               END-EXEC.
+
+           IF SQLCODE EQUAL 0 AND CA-BLOOD-PRESSURE IS NUMERIC
+                             AND DB2-PREV-READING IS NUMERIC
+              MOVE CA-BLOOD-PRESSURE TO WS-CURR-READING
+              MOVE DB2-PREV-READING  TO WS-PREV-READING
+              PERFORM CHECK-READING-DELTA
+           END-IF.
+
+           EXIT.
+      *----------------------------------------------------------------*
+
+       CHECK-HR-TREND.
+      * Same look-back, for heart rate
+           EXEC SQL
+               SELECT HEARTRATE
+               INTO  :DB2-PREV-READING
+               FROM HEARTRATE
+               WHERE PATIENTID = :DB2-PATIENT-ID AND
+                     HRDATETIME < :DB2-TIMESTAMP
+               ORDER BY HRDATETIME DESC
+               FETCH FIRST 1 ROW ONLY
+               END-EXEC.
+
+           IF SQLCODE EQUAL 0 AND CA-HEART-RATE IS NUMERIC
+                             AND DB2-PREV-READING IS NUMERIC
+              MOVE CA-HEART-RATE    TO WS-CURR-READING
+              MOVE DB2-PREV-READING TO WS-PREV-READING
+              PERFORM CHECK-READING-DELTA
+           END-IF.
+
+           EXIT.
+      *----------------------------------------------------------------*
+
+       CHECK-READING-DELTA.
+      * Percentage change from the prior reading to this one, flagged
+      * regardless of direction (a sharp drop is as worth a look as a
+      * sharp rise)
+           IF WS-PREV-READING NOT EQUAL ZERO
+              IF WS-CURR-READING > WS-PREV-READING
+                 COMPUTE WS-READING-DELTA =
+                         WS-CURR-READING - WS-PREV-READING
+              ELSE
+                 COMPUTE WS-READING-DELTA =
+                         WS-PREV-READING - WS-CURR-READING
+              END-IF
+
+              COMPUTE WS-DELTA-PCT =
+                      (WS-READING-DELTA * 100) / WS-PREV-READING
+
+              IF WS-DELTA-PCT >= WS-TREND-PCT-LIMIT
+                 MOVE 'Y' TO CA-TREND-FLAG
+              END-IF
+           END-IF.
+
+           EXIT.
+      *----------------------------------------------------------------*
+
+       GET-MENTALSTATE.
+           EXEC SQL
+               SELECT MENTALSTATE
+               INTO  :CA-MENTAL-STATE
+               FROM MENTALSTATE
+               WHERE PATIENTID = :DB2-PATIENT-ID AND
+                     MSDATETIME = :DB2-TIMESTAMP
+               END-EXEC.
+
+           Evaluate SQLCODE
+             When 0
+               MOVE '00' TO CA-RETURN-CODE
+             When 100
+               MOVE '01' TO CA-RETURN-CODE
+             When -913
+               MOVE '01' TO CA-RETURN-CODE
+             When Other
+               MOVE '90' TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+           END-Evaluate.
+
+           EXIT.
+      *----------------------------------------------------------------*
+
+       GET-VISIT-HISTORY.
+      * Build the inclusive start/end-of-day timestamps bounding the
+      * caller's requested date range
+           MOVE ZERO                TO CA-NUM-VISITS
+           MOVE 'N'                 TO WS-TRUNC-SWITCH
+           MOVE CA-HISTORY-START-DATE TO DB2-START-TIMESTAMP(1:10)
+           MOVE ' 00.00.00.000000'    TO DB2-START-TIMESTAMP(11:16)
+           MOVE CA-HISTORY-END-DATE   TO DB2-END-TIMESTAMP(1:10)
+           MOVE ' 23.59.59.999999'    TO DB2-END-TIMESTAMP(11:16)
+
+      *    Mental state is joined LEFT OUTER since visits recorded
+      *    before mental state capture was turned on have no matching
+      *    MENTALSTATE row - those should still show up in the history
+           EXEC SQL
+               DECLARE HISTCSR CURSOR FOR
+               SELECT B.BPDATETIME, B.BLOODPRESSURE, H.HEARTRATE,
+                      M.MENTALSTATE
+               FROM BLOODPRESSURE B, HEARTRATE H
+               LEFT OUTER JOIN MENTALSTATE M
+                 ON M.PATIENTID = B.PATIENTID
+                AND M.MSDATETIME = B.BPDATETIME
+               WHERE B.PATIENTID = :DB2-PATIENT-ID
+                 AND H.PATIENTID = B.PATIENTID
+                 AND H.HRDATETIME = B.BPDATETIME
+                 AND B.BPDATETIME BETWEEN :DB2-START-TIMESTAMP
+                                       AND :DB2-END-TIMESTAMP
+               ORDER BY B.BPDATETIME DESC
+           END-EXEC.
+
+           PERFORM OPEN-HISTORY-CURSOR.
+           PERFORM FETCH-NEXT-VISIT
+             UNTIL SQLCODE NOT EQUAL 0
+                OR CA-NUM-VISITS EQUAL 30.
+
+           IF CA-NUM-VISITS EQUAL 30
+              PERFORM CHECK-MORE-VISITS
+           END-IF
+
+           EXEC SQL CLOSE HISTCSR END-EXEC.
+
+           IF CA-NUM-VISITS EQUAL ZERO
+              MOVE '01' TO CA-RETURN-CODE
+           ELSE
+              IF NOT WS-HISTORY-TRUNCATED
+                 MOVE '00' TO CA-RETURN-CODE
+              END-IF
+           END-IF.
+
+           EXIT.
+      *----------------------------------------------------------------*
+
+       OPEN-HISTORY-CURSOR.
+           EXEC SQL OPEN HISTCSR END-EXEC.
+
+           Evaluate SQLCODE
+             When 0
+               CONTINUE
+             When 100
+               CONTINUE
+             When Other
+               MOVE '90' TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+           END-Evaluate.
+
+           EXIT.
+      *----------------------------------------------------------------*
+
+       FETCH-NEXT-VISIT.
+           EXEC SQL
+               FETCH HISTCSR
+               INTO :DB2-HIST-TIMESTAMP,
+                    :DB2-HIST-BLOOD-PRESSURE,
+                    :DB2-HIST-HEART-RATE,
+                    :DB2-HIST-MENTAL-STATE
+           END-EXEC.
+
+           IF SQLCODE EQUAL 0
+              PERFORM LOAD-HISTORY-ROW
+           ELSE
+              IF SQLCODE NOT EQUAL 100
+                 MOVE '90' TO CA-RETURN-CODE
+                 PERFORM WRITE-ERROR-MESSAGE
+                 EXEC CICS RETURN END-EXEC
+              END-IF
+           END-IF.
+
+           EXIT.
+      *----------------------------------------------------------------*
+
+       CHECK-MORE-VISITS.
+      * The 30-row commarea limit was hit - peek for one more row so
+      * the caller can be told the history was truncated rather than
+      * it silently being cut off
+           EXEC SQL
+               FETCH HISTCSR
+               INTO :DB2-HIST-TIMESTAMP,
+                    :DB2-HIST-BLOOD-PRESSURE,
+                    :DB2-HIST-HEART-RATE,
+                    :DB2-HIST-MENTAL-STATE
+           END-EXEC.
+
+           IF SQLCODE EQUAL 0
+              SET WS-HISTORY-TRUNCATED TO TRUE
+              MOVE '02' TO CA-RETURN-CODE
+           END-IF.
+
+           EXIT.
+      *----------------------------------------------------------------*
+
+       LOAD-HISTORY-ROW.
+           ADD 1 TO CA-NUM-VISITS.
+           MOVE DB2-HIST-TIMESTAMP(1:10)  TO CA-HIST-VISIT-DATE
+                                   OF CA-VISIT-HISTORY (CA-NUM-VISITS)
+           MOVE DB2-HIST-TIMESTAMP(12:10) TO CA-HIST-VISIT-TIME
+                                   OF CA-VISIT-HISTORY (CA-NUM-VISITS)
+           MOVE DB2-HIST-BLOOD-PRESSURE   TO CA-HIST-BLOOD-PRESSURE
+                                   OF CA-VISIT-HISTORY (CA-NUM-VISITS)
+           MOVE DB2-HIST-HEART-RATE       TO CA-HIST-HEART-RATE
+                                   OF CA-VISIT-HISTORY (CA-NUM-VISITS)
+           MOVE DB2-HIST-MENTAL-STATE     TO CA-HIST-MENTAL-STATE
+                                   OF CA-VISIT-HISTORY (CA-NUM-VISITS).
+
+           EXIT.
+      *----------------------------------------------------------------*
        COPY HCERRSPD.
\ No newline at end of file
