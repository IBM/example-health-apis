@@ -0,0 +1,168 @@
+      ******************************************************************
+      * Copyright 2014 IBM Corp. All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      * http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied.
+      * See the License for the specific language governing permissions
+      * and limitations under the License.
+      ******************************************************************
+      *                                                                *
+      *                    Patient Password Change                     *
+      *                                                                *
+      *                                                                *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HCPWPL01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       77 MSGEND                       PIC X(24) VALUE
+                                        'Transaction ended      '.
+
+       COPY HCMAPS.
+
+       01 COMM-AREA.
+       COPY HCCMAREA.
+      *----------------------------------------------------------------*
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+      *---------------------------------------------------------------*
+       MAINLINE SECTION.
+
+           IF EIBCALEN > 0
+              GO TO A-GAIN.
+
+           Initialize HCPWMAPI.
+           Initialize HCPWMAPO.
+           Initialize COMM-AREA.
+           Move -1 To HCPWUSRL.
+      *
+      * Display screen
+           EXEC CICS SEND MAP ('HCPWMAP')
+                     MAPSET ('HCMAPS')
+                     ERASE
+                     CURSOR
+                     END-EXEC.
+
+       A-GAIN.
+
+           EXEC CICS HANDLE AID
+                     CLEAR(CLEARIT)
+                     PF3(ENDIT)
+                     PF12(CANCELIT)
+                     END-EXEC.
+           EXEC CICS HANDLE CONDITION
+                     MAPFAIL(ENDIT)
+                     END-EXEC.
+
+           EXEC CICS RECEIVE MAP('HCPWMAP')
+                     INTO(HCPWMAPI) ASIS TERMINAL
+                     MAPSET('HCMAPS') END-EXEC.
+
+           IF (HCPWUSRI EQUAL SPACES OR LOW-VALUES) OR
+              (HCPWOPWI EQUAL SPACES OR LOW-VALUES) OR
+              (HCPWNPWI EQUAL SPACES OR LOW-VALUES)
+              Move 'Enter username, current and new password'
+                  To  HCPWMSGO
+              Move -1 To HCPWUSRL
+           ELSE
+              Move '01UPWD'         To CA-REQUEST-ID
+              Move HCPWUSRI         To CA-USERNAME
+              Move HCPWOPWI         To CA-USERPASSWORD
+              Move HCPWNPWI         To CA-NEW-USERPASSWORD
+
+      * Link to business logic for changing the password
+              EXEC CICS LINK PROGRAM('HCPWBU01')
+                        COMMAREA(COMM-AREA)
+                        LENGTH(32500)
+              END-EXEC
+
+              IF CA-RETURN-CODE > 0
+                 GO TO NO-UPD
+              END-IF
+
+              Move SPACES To HCPWOPWI
+              Move SPACES To HCPWNPWI
+              Move 'Password changed'
+                  To  HCPWMSGO
+           END-IF
+
+           Move -1 To HCPWUSRL
+           EXEC CICS SEND MAP ('HCPWMAP')
+                     FROM(HCPWMAPO)
+                     MAPSET ('HCMAPS')
+                     CURSOR
+           END-EXEC
+           GO TO ENDIT-STARTIT
+
+      *    Send message to terminal and return
+
+           EXEC CICS RETURN
+           END-EXEC.
+
+       ENDIT-STARTIT.
+           EXEC CICS RETURN
+                TRANSID('HCPW')
+                COMMAREA(COMM-AREA)
+                END-EXEC.
+
+       ENDIT.
+           EXEC CICS SEND TEXT
+                     FROM(MSGEND)
+                     LENGTH(LENGTH OF MSGEND)
+                     ERASE
+                     FREEKB
+           END-EXEC
+           EXEC CICS RETURN
+           END-EXEC.
+
+       CANCELIT.
+
+           EXEC CICS RETURN
+                TRANSID('HCAZ')
+                IMMEDIATE
+                END-EXEC.
+
+       CLEARIT.
+
+           Initialize HCPWMAPI.
+           EXEC CICS SEND MAP ('HCPWMAP')
+                     MAPSET ('HCMAPS')
+                     MAPONLY
+           END-EXEC
+
+           EXEC CICS RETURN
+                TRANSID('HCPW')
+                COMMAREA(COMM-AREA)
+                END-EXEC.
+
+       NO-UPD.
+           Move 'Current password incorrect - not changed'
+               To  HCPWMSGO
+           Go To ERROR-OUT.
+
+       ERROR-OUT.
+           EXEC CICS SEND MAP ('HCPWMAP')
+                     FROM(HCPWMAPO)
+                     MAPSET ('HCMAPS')
+                     CURSOR
+           END-EXEC.
+
+           Initialize HCPWMAPI.
+           Initialize HCPWMAPO.
+           Initialize COMM-AREA.
+
+           GO TO ENDIT-STARTIT.
+           EXIT.
