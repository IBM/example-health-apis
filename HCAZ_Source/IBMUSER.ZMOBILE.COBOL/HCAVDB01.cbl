@@ -145,6 +145,13 @@
 
            PERFORM INSERT-BLOODPRESSURE.
            PERFORM INSERT-HEARTRATE.
+           PERFORM INSERT-MENTALSTATE.
+
+      *    A breached threshold also lands on the alert worklist, not
+      *    just the flag on the reading itself
+           IF CA-THRESHOLD-FLAG EQUAL 'Y'
+              PERFORM INSERT-ALERT
+           END-IF.
 
       *    Return to caller
            EXEC CICS RETURN END-EXEC.
@@ -163,10 +170,12 @@
                INSERT INTO BLOODPRESSURE
                          ( PATIENTID,
                            BPDATETIME,
-                           BLOODPRESSURE )
+                           BLOODPRESSURE,
+                           THRESHOLDFLAG )
                   VALUES ( :DB2-PATIENT-ID,
                            :DB2-TIMESTAMP,
-                           :CA-BLOOD-PRESSURE )
+                           :CA-BLOOD-PRESSURE,
+                           :CA-THRESHOLD-FLAG )
              END-EXEC
 
              IF SQLCODE NOT EQUAL 0
@@ -189,10 +198,68 @@
                INSERT INTO HEARTRATE
                          ( PATIENTID,
                            HRDATETIME,
-                           HEARTRATE )
+                           HEARTRATE,
+                           THRESHOLDFLAG )
+                  VALUES ( :DB2-PATIENT-ID,
+                           :DB2-TIMESTAMP,
+                           :CA-HEART-RATE,
+                           :CA-THRESHOLD-FLAG )
+             END-EXEC
+
+             IF SQLCODE NOT EQUAL 0
+               MOVE '90' TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+             END-IF
+
+           MOVE DB2-PATIENT-ID TO CA-PATIENT-ID.
+
+           EXIT.
+
+      *================================================================*
+       INSERT-MENTALSTATE.
+      *================================================================*
+      * Insert row into Mentalstate table based on patient number  *
+      *================================================================*
+           MOVE ' INSERT MENTALSTATE' TO EM-SQLREQ
+             EXEC SQL
+               INSERT INTO MENTALSTATE
+                         ( PATIENTID,
+                           MSDATETIME,
+                           MENTALSTATE )
+                  VALUES ( :DB2-PATIENT-ID,
+                           :DB2-TIMESTAMP,
+                           :CA-MENTAL-STATE )
+             END-EXEC
+
+             IF SQLCODE NOT EQUAL 0
+               MOVE '90' TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+             END-IF
+
+           MOVE DB2-PATIENT-ID TO CA-PATIENT-ID.
+
+           EXIT.
+
+      *================================================================*
+       INSERT-ALERT.
+      *================================================================*
+      * Insert row into Alertq table when a visit breaches threshold *
+      *================================================================*
+           MOVE ' INSERT ALERTQ' TO EM-SQLREQ
+             EXEC SQL
+               INSERT INTO ALERTQ
+                         ( PATIENTID,
+                           ALERTDATETIME,
+                           HEARTRATE,
+                           BLOODPRESSURE,
+                           STATUS )
                   VALUES ( :DB2-PATIENT-ID,
                            :DB2-TIMESTAMP,
-                           :CA-HEART-RATE )
+                           :CA-HEART-RATE,
+                           :CA-BLOOD-PRESSURE,
+                           'O' )
              END-EXEC
 
              IF SQLCODE NOT EQUAL 0
