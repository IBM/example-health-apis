@@ -0,0 +1,155 @@
+      ******************************************************************
+      * Copyright 2014 IBM Corp. All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      * http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied.
+      * See the License for the specific language governing permissions
+      * and limitations under the License.
+      ******************************************************************
+      *                 Missed Dose / Adherence Exception Report        *
+      *                                                                *
+      *   Lists every prescribed dose that is still outstanding        *
+      *  (not taken) more than 24 hours after it was due, so that      *
+      *  clinical staff can follow up on poor adherence.                *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HCADBJ01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ADHER-RPT ASSIGN TO ADHERRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ADHER-RPT
+           RECORDING MODE IS F.
+       01  ADHER-RPT-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+        01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'HCADBJ01------WS'.
+
+       01  WS-EOF-SWITCH               PIC X VALUE 'N'.
+           88 WS-EOF                   VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           03 WS-EXCEPTIONS-LISTED     PIC 9(7) VALUE ZERO.
+
+       01  WS-REPORT-LINE.
+           03 WS-RPT-PATIENT-ID        PIC Z(9)9.
+           03 FILLER                   PIC X(2) VALUE SPACES.
+           03 WS-RPT-LAST-NAME         PIC X(20).
+           03 FILLER                   PIC X(2) VALUE SPACES.
+           03 WS-RPT-DUE-DATETIME      PIC X(19).
+           03 FILLER                   PIC X(3) VALUE SPACES.
+
+      * PRESCRIPTION carries no column relating a dose to a specific
+      * MEDICATION row (only PRESCRIPTIONID/PATIENTID/PDATETIME/TAKEN),
+      * so there is no drug name this report can correctly attribute
+      * to a missed dose - it lists which patient/when, not which drug
+       01  WS-CURSOR-ROW.
+           03 DB2-PATIENT-ID           PIC S9(9) COMP.
+           03 DB2-LAST-NAME            PIC X(20).
+           03 DB2-PDATETIME            PIC X(19).
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+
+           PERFORM INITIALIZE-JOB.
+           PERFORM WRITE-EXCEPTION-LINE UNTIL WS-EOF.
+           PERFORM TERMINATE-JOB.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       INITIALIZE-JOB.
+           DISPLAY 'HCADBJ01 - ADHERENCE EXCEPTION REPORT STARTING'.
+           OPEN OUTPUT ADHER-RPT.
+
+           MOVE 'Patient Id Last Name             '
+             &  'Due' TO ADHER-RPT-LINE
+           WRITE ADHER-RPT-LINE.
+
+      *    Doses still marked not-taken more than 24 hours after they
+      *    were due
+           EXEC SQL
+               DECLARE ADHCSR CURSOR FOR
+               SELECT P.PATIENTID, P.LASTNAME, R.PDATETIME
+                 FROM PRESCRIPTION R, PATIENT P
+                WHERE R.TAKEN = 'N'
+                  AND R.PATIENTID = P.PATIENTID
+                  AND R.PDATETIME <
+                      CHAR(CURRENT TIMESTAMP - 24 HOURS)
+                ORDER BY P.LASTNAME, R.PDATETIME
+           END-EXEC.
+
+           EXEC SQL
+               OPEN ADHCSR
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL 0
+              DISPLAY 'HCADBJ01 - OPEN CURSOR FAILED SQLCODE=' SQLCODE
+              MOVE 'Y' TO WS-EOF-SWITCH
+           ELSE
+              PERFORM FETCH-NEXT-EXCEPTION
+           END-IF.
+
+       FETCH-NEXT-EXCEPTION.
+           EXEC SQL
+               FETCH ADHCSR
+                INTO :DB2-PATIENT-ID, :DB2-LAST-NAME, :DB2-PDATETIME
+           END-EXEC.
+
+           EVALUATE SQLCODE
+             WHEN 0
+               CONTINUE
+             WHEN 100
+               MOVE 'Y' TO WS-EOF-SWITCH
+             WHEN OTHER
+               DISPLAY 'HCADBJ01 - FETCH FAILED SQLCODE=' SQLCODE
+               MOVE 'Y' TO WS-EOF-SWITCH
+           END-EVALUATE.
+
+       WRITE-EXCEPTION-LINE.
+           MOVE SPACES            TO WS-REPORT-LINE
+           MOVE DB2-PATIENT-ID    TO WS-RPT-PATIENT-ID
+           MOVE DB2-LAST-NAME     TO WS-RPT-LAST-NAME
+           MOVE DB2-PDATETIME     TO WS-RPT-DUE-DATETIME
+           MOVE WS-REPORT-LINE    TO ADHER-RPT-LINE
+           WRITE ADHER-RPT-LINE
+
+           ADD 1 TO WS-EXCEPTIONS-LISTED
+           PERFORM FETCH-NEXT-EXCEPTION.
+
+       TERMINATE-JOB.
+           EXEC SQL
+               CLOSE ADHCSR
+           END-EXEC.
+
+           CLOSE ADHER-RPT.
+
+           DISPLAY 'HCADBJ01 - EXCEPTIONS LISTED: '
+                    WS-EXCEPTIONS-LISTED.
+           DISPLAY 'HCADBJ01 - ADHERENCE EXCEPTION REPORT COMPLETE'.
