@@ -0,0 +1,125 @@
+      ******************************************************************
+      * Copyright 2014 IBM Corp. All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      * http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied.
+      * See the License for the specific language governing permissions
+      * and limitations under the License.
+      ******************************************************************
+      *                                                                *
+      *                                                                *
+      *                    Mark Dose Taken                             *
+      *                                                                *
+      *   Marks the patient's earliest outstanding prescribed dose     *
+      *  as taken.                                                     *
+      *                                                                *
+      * Mark Dose Taken Business logic                                 *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HCM1BT01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common defintions                                              *
+      *----------------------------------------------------------------*
+      * Run time (debug) infomation for this invocation
+        01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'HCM1BT01------WS'.
+           03 WS-TRANSID               PIC X(4).
+           03 WS-TERMID                PIC X(4).
+           03 WS-TASKNUM               PIC 9(7).
+           03 WS-FILLER                PIC X.
+           03 WS-ADDR-DFHCOMMAREA      USAGE is POINTER.
+           03 WS-CALEN                 PIC S9(4) COMP.
+
+       01 HCTMDB01                  PIC X(8) Value 'HCTMDB01'.
+      *----------------------------------------------------------------*
+      * Fields to be used to calculate if commarea is large enough
+       01  WS-COMMAREA-LENGTHS.
+           03 WS-CA-HEADERTRAILER-LEN  PIC S9(4) COMP VALUE +18.
+           03 WS-REQUIRED-CA-LEN       PIC S9(4)      VALUE +0.
+
+      *----------------------------------------------------------------*
+       COPY HCERRSWS.
+      ******************************************************************
+      *    L I N K A G E     S E C T I O N
+      ******************************************************************
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA.
+             COPY HCCMARE2.
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+      *
+           INITIALIZE WS-HEADER.
+      *
+           MOVE EIBTRNID TO WS-TRANSID.
+           MOVE EIBTRMID TO WS-TERMID.
+           MOVE EIBTASKN TO WS-TASKNUM.
+      *----------------------------------------------------------------*
+      * Check commarea and obtain required details                     *
+      *----------------------------------------------------------------*
+           IF EIBCALEN IS EQUAL TO ZERO
+               MOVE ' NO COMMAREA RECEIVED' TO EM-VARIABLE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS ABEND ABCODE('HCCA') NODUMP END-EXEC
+           END-IF
+
+           MOVE '00' TO CA-RETURN-CODE
+           MOVE EIBCALEN TO WS-CALEN.
+           SET WS-ADDR-DFHCOMMAREA TO ADDRESS OF DFHCOMMAREA.
+
+      *----------------------------------------------------------------*
+      * Process incoming commarea                                      *
+      *----------------------------------------------------------------*
+           ADD WS-CA-HEADERTRAILER-LEN TO WS-REQUIRED-CA-LEN
+           IF EIBCALEN IS LESS THAN WS-REQUIRED-CA-LEN
+             MOVE '98' TO CA-RETURN-CODE
+             EXEC CICS RETURN END-EXEC
+           END-IF
+
+           MOVE CA-PATIENT-ID TO EM-PATNUM
+
+           PERFORM MARK-DOSE-TAKEN.
+
+      *----------------------------------------------------------------*
+      * END PROGRAM and return to caller                               *
+      *----------------------------------------------------------------*
+       MAINLINE-END.
+           EXEC CICS RETURN END-EXEC.
+
+       MAINLINE-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       MARK-DOSE-TAKEN.
+      * Find the earliest outstanding (not-taken) dose for the
+      * patient and mark it taken.
+             EXEC CICS LINK Program(HCTMDB01)
+                 Commarea(DFHCOMMAREA)
+                 LENGTH(LENGTH OF DFHCOMMAREA)
+             END-EXEC.
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+       COPY HCERRSPD.
