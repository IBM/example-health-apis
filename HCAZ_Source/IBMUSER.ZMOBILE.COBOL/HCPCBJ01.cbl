@@ -0,0 +1,148 @@
+      ******************************************************************
+      * Copyright 2014 IBM Corp. All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      * http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied.
+      * See the License for the specific language governing permissions
+      * and limitations under the License.
+      ******************************************************************
+      *                 Daily Patient Census Report                    *
+      *                                                                *
+      *   Lists every active patient, sorted by last name, to a        *
+      *  print file for the daily census/roster report.                *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HCPCBJ01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CENSUS-RPT ASSIGN TO CENSRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CENSUS-RPT
+           RECORDING MODE IS F.
+       01  CENSUS-RPT-LINE             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+        01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'HCPCBJ01------WS'.
+
+       01  WS-EOF-SWITCH               PIC X VALUE 'N'.
+           88 WS-EOF                   VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           03 WS-PATIENTS-LISTED       PIC 9(7) VALUE ZERO.
+
+       01  WS-REPORT-LINE.
+           03 WS-RPT-PATIENT-ID        PIC Z(9)9.
+           03 FILLER                   PIC X(2) VALUE SPACES.
+           03 WS-RPT-LAST-NAME         PIC X(20).
+           03 FILLER                   PIC X(2) VALUE SPACES.
+           03 WS-RPT-FIRST-NAME        PIC X(10).
+           03 FILLER                   PIC X(2) VALUE SPACES.
+           03 WS-RPT-DOB               PIC X(10).
+           03 FILLER                   PIC X(22) VALUE SPACES.
+
+       01  WS-CURSOR-ROW.
+           03 DB2-PATIENT-ID           PIC S9(9) COMP.
+           03 DB2-LAST-NAME            PIC X(20).
+           03 DB2-FIRST-NAME           PIC X(10).
+           03 DB2-DOB                  PIC X(10).
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+
+           PERFORM INITIALIZE-JOB.
+           PERFORM WRITE-PATIENT-LINE UNTIL WS-EOF.
+           PERFORM TERMINATE-JOB.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       INITIALIZE-JOB.
+           DISPLAY 'HCPCBJ01 - PATIENT CENSUS REPORT STARTING'.
+           OPEN OUTPUT CENSUS-RPT.
+
+           MOVE 'Patient Id Last Name             '
+             &  'First Name Date of Birth' TO CENSUS-RPT-LINE
+           WRITE CENSUS-RPT-LINE.
+
+           EXEC SQL
+               DECLARE CENSCSR CURSOR FOR
+               SELECT PATIENTID, LASTNAME, FIRSTNAME, DOB
+                 FROM PATIENT
+                ORDER BY LASTNAME, FIRSTNAME
+           END-EXEC.
+
+           EXEC SQL
+               OPEN CENSCSR
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL 0
+              DISPLAY 'HCPCBJ01 - OPEN CURSOR FAILED SQLCODE=' SQLCODE
+              MOVE 'Y' TO WS-EOF-SWITCH
+           ELSE
+              PERFORM FETCH-NEXT-PATIENT
+           END-IF.
+
+       FETCH-NEXT-PATIENT.
+           EXEC SQL
+               FETCH CENSCSR
+                INTO :DB2-PATIENT-ID, :DB2-LAST-NAME,
+                     :DB2-FIRST-NAME, :DB2-DOB
+           END-EXEC.
+
+           EVALUATE SQLCODE
+             WHEN 0
+               CONTINUE
+             WHEN 100
+               MOVE 'Y' TO WS-EOF-SWITCH
+             WHEN OTHER
+               DISPLAY 'HCPCBJ01 - FETCH FAILED SQLCODE=' SQLCODE
+               MOVE 'Y' TO WS-EOF-SWITCH
+           END-EVALUATE.
+
+       WRITE-PATIENT-LINE.
+           MOVE SPACES           TO WS-REPORT-LINE
+           MOVE DB2-PATIENT-ID   TO WS-RPT-PATIENT-ID
+           MOVE DB2-LAST-NAME    TO WS-RPT-LAST-NAME
+           MOVE DB2-FIRST-NAME   TO WS-RPT-FIRST-NAME
+           MOVE DB2-DOB          TO WS-RPT-DOB
+           MOVE WS-REPORT-LINE   TO CENSUS-RPT-LINE
+           WRITE CENSUS-RPT-LINE
+
+           ADD 1 TO WS-PATIENTS-LISTED
+           PERFORM FETCH-NEXT-PATIENT.
+
+       TERMINATE-JOB.
+           EXEC SQL
+               CLOSE CENSCSR
+           END-EXEC.
+
+           CLOSE CENSUS-RPT.
+
+           DISPLAY 'HCPCBJ01 - PATIENTS LISTED: ' WS-PATIENTS-LISTED.
+           DISPLAY 'HCPCBJ01 - PATIENT CENSUS REPORT COMPLETE'.
