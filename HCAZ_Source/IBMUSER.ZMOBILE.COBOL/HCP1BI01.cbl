@@ -1,15 +1,18 @@
       ******************************************************************
-      *                                                                *
-      * LICENSED MATERIALS - PROPERTY OF IBM                           *
-      *                                                                *
-      * "RESTRICTED MATERIALS OF IBM"                                  *
-      *                                                                *
-      * (C) COPYRIGHT IBM CORP. 2014 ALL RIGHTS RESERVED               *
-      *                                                                *
-      * US GOVERNMENT USERS RESTRICTED RIGHTS - USE, DUPLICATION,      *
-      * OR DISCLOSURE RESTRICTED BY GSA ADP SCHEDULE                   *
-      * CONTRACT WITH IBM CORPORATION                                  *
-      *                                                                *
+      * Copyright 2014 IBM Corp. All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      * http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied.
+      * See the License for the specific language governing permissions
+      * and limitations under the License.
+      ******************************************************************
       *                                                                *
       *                    Inquire Patient                             *
       *                                                                *
@@ -17,6 +20,13 @@
       *                                                                *
       * Patient Inquire Business logic                                 *
       *                                                                *
+      * Modification History:                                          *
+      *  2016  Added name/DOB search ('01SPAT') and username-exists    *
+      *        check ('01FPAT') alongside the original exact-id        *
+      *        lookup ('01IPAT'), selecting directly against PATIENT/  *
+      *        PATIENTUSER since neither search has an equivalent in   *
+      *        HCIPDB01.                                                *
+      *                                                                *
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HCP1BI01.
@@ -51,6 +61,31 @@
 
        01  WS-Resp                     PIC S9(8) Comp.
 
+      *----------------------------------------------------------------*
+      * Definitions required by SQL statement                          *
+      *   DB2 datatypes to COBOL equivalents                           *
+      *     SMALLINT    :   PIC S9(4) COMP                             *
+      *     INTEGER     :   PIC S9(9) COMP                             *
+      *----------------------------------------------------------------*
+      * Host variables for the name/DOB search and username check
+       01  DB2-SEARCH.
+           03 DB2-PATIENT-ID           PIC S9(9) COMP.
+           03 DB2-LAST-NAME            PIC X(20).
+           03 DB2-FIRST-NAME           PIC X(10).
+           03 DB2-DOB                  PIC X(10).
+           03 DB2-USERNAME-COUNT       PIC S9(9) COMP.
+
+       01  WS-SEARCH-SWITCHES.
+           03 WS-MATCH-COUNT           PIC 9(2) VALUE ZERO.
+
+      *----------------------------------------------------------------*
+      *    DB2 CONTROL
+      *----------------------------------------------------------------*
+      * SQLCA DB2 communications area
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
        COPY HCERRSWS.
       *
       ******************************************************************
@@ -59,7 +94,9 @@
        LINKAGE SECTION.
 
        01  DFHCOMMAREA.
-             COPY HCCMAREA.
+           EXEC SQL
+             INCLUDE HCCMAREA
+           END-EXEC.
 
       ******************************************************************
       *    P R O C E D U R E S
@@ -100,7 +137,16 @@
 
            MOVE CA-PATIENT-ID TO EM-PATNUM
 
-           PERFORM GET-PATIENT-INFO.
+           EVALUATE CA-REQUEST-ID
+             WHEN '01IPAT'
+               PERFORM GET-PATIENT-INFO
+             WHEN '01SPAT'
+               PERFORM SEARCH-PATIENT-BY-NAME-DOB
+             WHEN '01FPAT'
+               PERFORM CHECK-USERNAME-EXISTS
+             WHEN OTHER
+               MOVE '98' TO CA-RETURN-CODE
+           END-EVALUATE.
 
       *----------------------------------------------------------------*
       * END PROGRAM and return to caller                               *
@@ -121,5 +167,84 @@
 
            EXIT.
 
+      *----------------------------------------------------------------*
+       SEARCH-PATIENT-BY-NAME-DOB.
+      * Last name is required; DOB narrows the match when keyed
+           MOVE ZERO TO CA-NUM-MATCHES
+           MOVE ZERO TO WS-MATCH-COUNT
+
+           EXEC SQL
+               DECLARE SRCHCSR CURSOR FOR
+               SELECT PATIENTID, LASTNAME, FIRSTNAME, DOB
+                 FROM PATIENT
+                WHERE LASTNAME = :CA-SEARCH-LAST-NAME
+                  AND (:CA-SEARCH-DOB = SPACES
+                       OR DOB = :CA-SEARCH-DOB)
+                ORDER BY LASTNAME, FIRSTNAME
+           END-EXEC.
+
+           EXEC SQL OPEN SRCHCSR END-EXEC.
+
+           Evaluate SQLCODE
+             When 0
+               CONTINUE
+             When Other
+               MOVE '90' TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+           END-Evaluate.
+
+           PERFORM UNTIL SQLCODE NOT EQUAL 0
+                      OR WS-MATCH-COUNT EQUAL 10
+               EXEC SQL
+                   FETCH SRCHCSR
+                   INTO :DB2-PATIENT-ID, :DB2-LAST-NAME,
+                        :DB2-FIRST-NAME, :DB2-DOB
+               END-EXEC
+               IF SQLCODE EQUAL 0
+                   ADD 1 TO WS-MATCH-COUNT
+                   MOVE DB2-PATIENT-ID
+                        TO CA-MATCH-PATIENT-ID(WS-MATCH-COUNT)
+                   MOVE DB2-FIRST-NAME
+                        TO CA-MATCH-FIRST-NAME(WS-MATCH-COUNT)
+                   MOVE DB2-LAST-NAME
+                        TO CA-MATCH-LAST-NAME(WS-MATCH-COUNT)
+                   MOVE DB2-DOB
+                        TO CA-MATCH-DOB(WS-MATCH-COUNT)
+               END-IF
+           END-PERFORM.
+
+           EXEC SQL CLOSE SRCHCSR END-EXEC.
+
+           MOVE WS-MATCH-COUNT TO CA-NUM-MATCHES
+           MOVE '00' TO CA-RETURN-CODE.
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+       CHECK-USERNAME-EXISTS.
+      * Used by Add Patient to reject a duplicate USERID before the
+      * insert runs - CA-NUM-MATCHES > 0 means the name is taken
+           MOVE ZERO TO CA-NUM-MATCHES
+
+           EXEC SQL
+               SELECT COUNT(*)
+                 INTO :DB2-USERNAME-COUNT
+                 FROM PATIENTUSER
+                WHERE USERNAME = :CA-SEARCH-USERNAME
+           END-EXEC.
+
+           Evaluate SQLCODE
+             When 0
+               MOVE DB2-USERNAME-COUNT TO CA-NUM-MATCHES
+               MOVE '00' TO CA-RETURN-CODE
+             When Other
+               MOVE '90' TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+           End-Evaluate.
+
+           EXIT.
+
       *----------------------------------------------------------------*
        COPY HCERRSPD.
\ No newline at end of file
