@@ -0,0 +1,351 @@
+      ******************************************************************
+      * Copyright 2014 IBM Corp. All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      * http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied.
+      * See the License for the specific language governing permissions
+      * and limitations under the License.
+      ******************************************************************
+      *                    ADD Visit Batch                             *
+      *                                                                *
+      *   To add a batch of wearable-device readings to the           *
+      *  bloodpressure and heartrate DB2 tables in a single call,      *
+      *  instead of one LINK per reading.                               *
+      *                                                                *
+      * Modification History:                                          *
+      *  2016  Fetched the patient's HR/BP thresholds once per batch   *
+      *        (LINK HCT1BI01, same as HCV1PL01's GET-THRESHOLD) and   *
+      *        compared each reading against them, the same as the    *
+      *        single-reading path in HCAVDB01 - a batch-loaded        *
+      *        reading now sets THRESHOLDFLAG and raises an ALERTQ     *
+      *        worklist entry on a breach instead of always 'N'.       *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HCVBDB01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common defintions                                              *
+      *----------------------------------------------------------------*
+      * Run time (debug) infomation for this invocation
+        01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'HCVBDB01------WS'.
+           03 WS-TRANSID               PIC X(4).
+           03 WS-TERMID                PIC X(4).
+           03 WS-TASKNUM               PIC 9(7).
+           03 WS-FILLER                PIC X.
+           03 WS-ADDR-DFHCOMMAREA      USAGE is POINTER.
+           03 WS-CALEN                 PIC S9(4) COMP.
+
+      *
+       01  WS-RESP                   PIC S9(8) COMP.
+       01  WS-COUNTER                PIC S9(4) COMP VALUE +0.
+
+      *----------------------------------------------------------------*
+      * A separate commarea to LINK HCT1BI01 for the patient's HR/BP
+      * thresholds - CA-THRESHOLD-REQUEST and CA-VISIT-BATCH-REQUEST
+      * both redefine CA-REQUEST-SPECIFIC, so the threshold fetch
+      * cannot share DFHCOMMAREA without clobbering the batch readings
+       01  WS-THRESHOLD-COMMAREA.
+           COPY HCCMAREA.
+
+       01  WS-THRESHOLD-SWITCHES.
+           03 WS-THRESHOLD-CHECKED   PIC X VALUE 'N'.
+              88 WS-THRESHOLD-AVAILABLE VALUE 'Y'.
+
+       01  WS-VITALS-COMPARE.
+           03 WS-HR-READING          PIC 9(05).
+           03 WS-HR-THRESH           PIC 9(05).
+           03 WS-BP-READING          PIC 9(05).
+           03 WS-BP-THRESH           PIC 9(05).
+
+       01  WS-ROW-THRESHOLD-SWITCH   PIC X VALUE 'N'.
+           88 WS-ROW-OUT-OF-RANGE    VALUE 'Y'.
+
+      *----------------------------------------------------------------*
+       COPY HCERRSWS.
+
+      *----------------------------------------------------------------*
+      * Definitions required for data manipulation                     *
+      *----------------------------------------------------------------*
+      * Fields to be used to check that commarea is correct length
+       01  WS-COMMAREA-LENGTHS.
+           03 WS-CA-HEADER-LEN         PIC S9(4) COMP VALUE +18.
+           03 WS-REQUIRED-CA-LEN       PIC S9(4)      VALUE +0.
+
+      *----------------------------------------------------------------*
+      * Definitions required by SQL statement                          *
+      *   DB2 datatypes to COBOL equivalents                           *
+      *     SMALLINT    :   PIC S9(4) COMP                             *
+      *     INTEGER     :   PIC S9(9) COMP                             *
+      *     DATE        :   PIC X(10)                                  *
+      *     TIMESTAMP   :   PIC X(26)                                  *
+      *----------------------------------------------------------------*
+      * Host variables for output from DB2 integer types
+       01  DB2-OUT.
+           03 DB2-PATIENT-ID        PIC S9(9) COMP.
+           03 DB2-TIMESTAMP         PIC X(26).
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    DB2 CONTROL
+      *----------------------------------------------------------------*
+      * SQLCA DB2 communications area
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+      ******************************************************************
+      *    L I N K A G E     S E C T I O N
+      ******************************************************************
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA.
+           EXEC SQL
+             INCLUDE HCCMAREA
+           END-EXEC.
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common code                                                    *
+      *----------------------------------------------------------------*
+      * initialize working storage variables
+           INITIALIZE WS-HEADER.
+      * set up general variable
+           MOVE EIBTRNID TO WS-TRANSID.
+           MOVE EIBTRMID TO WS-TERMID.
+           MOVE EIBTASKN TO WS-TASKNUM.
+      *----------------------------------------------------------------*
+
+      * initialize DB2 host variables
+           INITIALIZE DB2-OUT.
+
+      *----------------------------------------------------------------*
+      * Process incoming commarea                                      *
+      *----------------------------------------------------------------*
+      * If NO commarea received issue an ABEND
+           IF EIBCALEN IS EQUAL TO ZERO
+               MOVE ' NO COMMAREA RECEIVED' TO EM-VARIABLE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS ABEND ABCODE('HCCA') NODUMP END-EXEC
+           END-IF
+
+      * initialize commarea return code to zero
+           MOVE '00' TO CA-RETURN-CODE
+           MOVE EIBCALEN TO WS-CALEN.
+           SET WS-ADDR-DFHCOMMAREA TO ADDRESS OF DFHCOMMAREA.
+
+      * check commarea length
+           ADD WS-CA-HEADER-LEN TO WS-REQUIRED-CA-LEN
+
+      * if less set error return code and return to caller
+           IF EIBCALEN IS LESS THAN WS-REQUIRED-CA-LEN
+             MOVE '98' TO CA-RETURN-CODE
+             EXEC CICS RETURN END-EXEC
+           END-IF
+
+      * CA-BATCH-READINGS only has 100 occurrences - reject a batch
+      * larger than that rather than subscript past the table
+           IF CA-BATCH-NUM-READINGS > 100
+             MOVE '98' TO CA-RETURN-CODE
+             EXEC CICS RETURN END-EXEC
+           END-IF
+
+           MOVE CA-PATIENT-ID TO DB2-PATIENT-ID.
+
+           PERFORM GET-THRESHOLDS.
+
+           MOVE ZERO TO WS-COUNTER
+           PERFORM INSERT-BATCH-READING
+             UNTIL WS-COUNTER EQUAL CA-BATCH-NUM-READINGS.
+
+      *    Return to caller
+           EXEC CICS RETURN END-EXEC.
+
+       MAINLINE-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+
+       INSERT-BATCH-READING.
+      * Build the timestamp for the reading currently being worked on
+           ADD +1 TO WS-COUNTER
+           MOVE CA-BATCH-VISIT-DATE (WS-COUNTER) TO DB2-TIMESTAMP(1:10)
+           MOVE SPACE                            TO DB2-TIMESTAMP(11:1)
+           MOVE CA-BATCH-VISIT-TIME (WS-COUNTER) TO DB2-TIMESTAMP(12:10)
+
+           PERFORM CHECK-ROW-THRESHOLD.
+           PERFORM INSERT-BATCH-BLOODPRESSURE.
+           PERFORM INSERT-BATCH-HEARTRATE.
+
+           IF WS-ROW-OUT-OF-RANGE
+              PERFORM INSERT-BATCH-ALERT
+           END-IF.
+
+           EXIT.
+
+      *================================================================*
+       GET-THRESHOLDS.
+      *================================================================*
+      * Fetch the patient's HR/BP thresholds once for the whole batch,
+      * the same way HCV1PL01's GET-THRESHOLD fetches them once per
+      * visit-entry session, using a commarea of our own so the reply
+      * doesn't overwrite CA-BATCH-READINGS
+      *================================================================*
+           MOVE 'N' TO WS-THRESHOLD-CHECKED
+
+           INITIALIZE WS-THRESHOLD-COMMAREA
+           MOVE '01ITHR'    TO CA-REQUEST-ID OF WS-THRESHOLD-COMMAREA
+           MOVE CA-PATIENT-ID
+                            TO CA-PATIENT-ID OF WS-THRESHOLD-COMMAREA
+
+           EXEC CICS LINK PROGRAM('HCT1BI01')
+                     COMMAREA(WS-THRESHOLD-COMMAREA)
+                     LENGTH(32500)
+           END-EXEC
+
+           IF CA-RETURN-CODE OF WS-THRESHOLD-COMMAREA EQUAL 0
+              SET WS-THRESHOLD-AVAILABLE TO TRUE
+           END-IF.
+
+           EXIT.
+
+      *================================================================*
+       CHECK-ROW-THRESHOLD.
+      *================================================================*
+      * Compare the current batch reading against the patient's HR/BP
+      * thresholds, the same comparison HCV1PL01's CHECK-VITALS-
+      * THRESHOLD makes for a single 3270-entered visit
+      *================================================================*
+           MOVE 'N' TO WS-ROW-THRESHOLD-SWITCH
+
+           IF WS-THRESHOLD-AVAILABLE
+              IF CA-BATCH-HEART-RATE (WS-COUNTER) IS NUMERIC AND
+                 CA-HR-THRESHOLD OF WS-THRESHOLD-COMMAREA IS NUMERIC
+                 MOVE CA-BATCH-HEART-RATE (WS-COUNTER) TO WS-HR-READING
+                 MOVE CA-HR-THRESHOLD OF WS-THRESHOLD-COMMAREA
+                                                       TO WS-HR-THRESH
+                 IF WS-HR-READING > WS-HR-THRESH
+                    SET WS-ROW-OUT-OF-RANGE TO TRUE
+                 END-IF
+              END-IF
+
+              IF CA-BATCH-BLOOD-PRESSURE (WS-COUNTER) IS NUMERIC AND
+                 CA-BP-THRESHOLD OF WS-THRESHOLD-COMMAREA IS NUMERIC
+                 MOVE CA-BATCH-BLOOD-PRESSURE (WS-COUNTER)
+                                                       TO WS-BP-READING
+                 MOVE CA-BP-THRESHOLD OF WS-THRESHOLD-COMMAREA
+                                                       TO WS-BP-THRESH
+                 IF WS-BP-READING > WS-BP-THRESH
+                    SET WS-ROW-OUT-OF-RANGE TO TRUE
+                 END-IF
+              END-IF
+           END-IF.
+
+           EXIT.
+
+      *================================================================*
+       INSERT-BATCH-BLOODPRESSURE.
+      *================================================================*
+      * Insert one row into Bloodpressure table for the current      *
+      * reading in the batch                                         *
+      *================================================================*
+           MOVE ' INSERT BLOODPRESSURE' TO EM-SQLREQ
+             EXEC SQL
+               INSERT INTO BLOODPRESSURE
+                         ( PATIENTID,
+                           BPDATETIME,
+                           BLOODPRESSURE,
+                           THRESHOLDFLAG )
+                  VALUES ( :DB2-PATIENT-ID,
+                           :DB2-TIMESTAMP,
+                           :CA-BATCH-BLOOD-PRESSURE (WS-COUNTER),
+                           :WS-ROW-THRESHOLD-SWITCH )
+             END-EXEC
+
+             IF SQLCODE NOT EQUAL 0
+               MOVE '90' TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+             END-IF.
+
+           EXIT.
+
+      *================================================================*
+       INSERT-BATCH-HEARTRATE.
+      *================================================================*
+      * Insert one row into Heartrate table for the current reading  *
+      * in the batch                                                  *
+      *================================================================*
+           MOVE ' INSERT HEARTRATE' TO EM-SQLREQ
+             EXEC SQL
+               INSERT INTO HEARTRATE
+                         ( PATIENTID,
+                           HRDATETIME,
+                           HEARTRATE,
+                           THRESHOLDFLAG )
+                  VALUES ( :DB2-PATIENT-ID,
+                           :DB2-TIMESTAMP,
+                           :CA-BATCH-HEART-RATE (WS-COUNTER),
+                           :WS-ROW-THRESHOLD-SWITCH )
+             END-EXEC
+
+             IF SQLCODE NOT EQUAL 0
+               MOVE '90' TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+             END-IF.
+
+           EXIT.
+
+      *================================================================*
+       INSERT-BATCH-ALERT.
+      *================================================================*
+      * Raise an ALERTQ worklist entry for the current reading, the    *
+      * same as HCAVDB01's INSERT-ALERT does for a single-reading visit*
+      *================================================================*
+           MOVE ' INSERT ALERTQ' TO EM-SQLREQ
+             EXEC SQL
+               INSERT INTO ALERTQ
+                         ( PATIENTID,
+                           ALERTDATETIME,
+                           HEARTRATE,
+                           BLOODPRESSURE,
+                           STATUS )
+                  VALUES ( :DB2-PATIENT-ID,
+                           :DB2-TIMESTAMP,
+                           :CA-BATCH-HEART-RATE (WS-COUNTER),
+                           :CA-BATCH-BLOOD-PRESSURE (WS-COUNTER),
+                           'O' )
+             END-EXEC
+
+             IF SQLCODE NOT EQUAL 0
+               MOVE '90' TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+             END-IF.
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+       COPY HCERRSPD.
