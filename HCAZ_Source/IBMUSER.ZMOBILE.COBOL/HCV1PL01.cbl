@@ -32,15 +32,56 @@
 
        01  WS-RESP                   PIC S9(8) COMP.
 
+      * Today's date, used as the end of a history range when the
+      * caller only keys a start date
+       01  WS-CURR-DATE-TIME          PIC X(21).
+
+      * Numeric working copies of the entered reading and the
+      * patient's own threshold, used to flag an out-of-range visit
+       01  WS-VITALS-CHECK.
+           03 WS-HR-READING           PIC 9(05).
+           03 WS-HR-THRESH            PIC 9(05).
+           03 WS-BP-READING           PIC 9(05).
+           03 WS-BP-THRESH            PIC 9(05).
+
+       01  WS-VITALS-SWITCH           PIC X          VALUE 'N'.
+           88 WS-VITALS-OUT-OF-RANGE  VALUE 'Y'.
+
        77 INQ-TRANS                    PIC X(4) VALUE 'HCV1'.
        77 ADD-TRANS                    PIC X(4) VALUE 'HCVA'.
+       77 UPD-TRANS                    PIC X(4) VALUE 'HCVU'.
 
        77 MSGEND                     PIC X(24) VALUE
                                         'Transaction ended      '.
 
         COPY HCMAPS.
-        01 COMM-AREA.
-        COPY HCCMAREA.
+
+      * The patient's HR/BP/MS thresholds rarely change between
+      * keystrokes on the same visit entry, so GET-THRESHOLD only
+      * LINKs to HCT1BI01 once per session and the result is kept
+      * here, carried forward in the COMMAREA across the pseudo-
+      * conversational turns that follow. WS-RESTRICT-PATIENT-ID is
+      * handed down ahead of the rest by HCAZMENU when a logged-in
+      * patient session reaches this transaction - kept first so its
+      * offset lines up with that shorter handoff
+       01  WS-SESSION-AREA.
+           COPY HCRESTWS.
+           02 WS-THRESHOLD-CACHED     PIC X        VALUE 'N'.
+              88 WS-THRESHOLD-IS-CACHED VALUE 'Y'.
+           02 WS-CACHED-HR-THRESHOLD  PIC X(10).
+           02 WS-CACHED-BP-THRESHOLD  PIC X(10).
+           02 WS-CACHED-MS-THRESHOLD  PIC X(10).
+           02 COMM-AREA.
+              COPY HCCMAREA.
+
+       COPY HCTVLWS.
+
+      ******************************************************************
+      *    L I N K A G E     S E C T I O N
+      ******************************************************************
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA                PIC X(32541).
 
       *----------------------------------------------------------------*
       *****************************************************************
@@ -49,14 +90,21 @@
       *---------------------------------------------------------------*
        MAINLINE SECTION.
 
-           IF EIBCALEN > 0
-              GO TO A-GAIN.
+           IF EIBCALEN EQUAL LENGTH OF WS-SESSION-AREA
+              MOVE DFHCOMMAREA TO WS-SESSION-AREA
+              GO TO A-GAIN
+           END-IF
 
            Initialize HCV1MAPI.
            Initialize HCV1MAPO.
-           Initialize COMM-AREA.
+           Initialize WS-SESSION-AREA.
            MOVE LOW-VALUES To HCV1PNOO.
 
+           IF EIBCALEN EQUAL LENGTH OF WS-RESTRICT-PATIENT-ID
+              MOVE DFHCOMMAREA(1:LENGTH OF WS-RESTRICT-PATIENT-ID)
+                TO WS-RESTRICT-PATIENT-ID
+           END-IF
+
            MOVE -1 TO HCV1PNOL
 
            PERFORM SETUP-SCREEN.
@@ -75,6 +123,7 @@
            EXEC CICS HANDLE AID
                      CLEAR(CLEARIT)
                      PF3(ENDIT)
+                     PF4(HISTORY-INQUIRY)
                      PF12(CANCELIT)
                      END-EXEC.
            EXEC CICS HANDLE CONDITION
@@ -107,11 +156,16 @@
                         COMMAREA(COMM-AREA)
                         LENGTH(32500)
                  END-EXEC
+                 PERFORM WRITE-TRAN-VOLUME
 
                  IF CA-RETURN-CODE <= 1
                     Move CA-HEART-RATE     to HCV1HRATEI
                     Move CA-BLOOD-PRESSURE to HCV1BLPRI
-      *             Move SPACES   to HCV1MSTATEI
+                    Move CA-MENTAL-STATE   to HCV1MSTAI
+                    IF CA-TREND-FLAG EQUAL 'Y'
+                       Move 'Sharp change from prior reading'
+                         To  HCV1MSGO
+                    END-IF
                  END-IF
               ELSE
       * Handle the Add request
@@ -121,21 +175,62 @@
                     Move HCV1TIMEI  To CA-VISIT-TIME
                     Move HCV1HRATEI To CA-HEART-RATE
                     Move HCV1BLPRI  To CA-BLOOD-PRESSURE
-      *             Move HCV1MSTATEI To CA-MENTAL-STATE
+                    Move HCV1MSTAI  To CA-MENTAL-STATE
+
+                    PERFORM CHECK-VITALS-THRESHOLD
 
                     EXEC CICS LINK PROGRAM('HCV1BA01')
                               COMMAREA(COMM-AREA)
                              LENGTH(32500)
                     END-EXEC
+                    PERFORM WRITE-TRAN-VOLUME
                     IF CA-RETURN-CODE > 0
                        Exec CICS Syncpoint Rollback End-Exec
                        GO TO NO-ADD
                     END-IF
 
                     Move CA-PATIENT-ID   To HCV1PNOI
-                    Move 'New Patient Visit Inserted'
-                      To  HCV1MSGO
+                    IF WS-VITALS-OUT-OF-RANGE
+                       Move 'Visit added - reading exceeds threshold'
+                         To  HCV1MSGO
+                    ELSE
+                       Move 'New Patient Visit Inserted'
+                         To  HCV1MSGO
+                    END-IF
 
+                 ELSE
+      * Handle the Update request - corrects a mis-keyed reading
+      * already on file rather than adding a new visit row
+                    IF EIBTRNID EQUAL UPD-TRANS
+                       Move '01UVIS'   To CA-REQUEST-ID
+                       Move HCV1PNOI   To CA-PATIENT-ID
+                       Move HCV1DATEI  To CA-VISIT-DATE
+                       Move HCV1TIMEI  To CA-VISIT-TIME
+                       Move HCV1HRATEI To CA-HEART-RATE
+                       Move HCV1BLPRI  To CA-BLOOD-PRESSURE
+                       Move HCV1MSTAI  To CA-MENTAL-STATE
+
+                       PERFORM CHECK-VITALS-THRESHOLD
+
+                       EXEC CICS LINK PROGRAM('HCV1BU01')
+                                 COMMAREA(COMM-AREA)
+                                LENGTH(32500)
+                       END-EXEC
+                       PERFORM WRITE-TRAN-VOLUME
+                       IF CA-RETURN-CODE > 0
+                          Exec CICS Syncpoint Rollback End-Exec
+                          GO TO NO-UPD
+                       END-IF
+
+                       Move CA-PATIENT-ID   To HCV1PNOI
+                       IF WS-VITALS-OUT-OF-RANGE
+                          Move 'Visit updated - exceeds threshold'
+                            To  HCV1MSGO
+                       ELSE
+                          Move 'Patient Visit Updated'
+                            To  HCV1MSGO
+                       END-IF
+                    END-IF
                  END-IF
               END-IF
            END-IF
@@ -149,48 +244,6 @@
            END-EXEC
            GO TO ENDIT-STARTIT.
 
-      *          Move '01UVIS'   To CA-REQUEST-ID
-      *          Move HCV1CNOI   To CA-PATIENT-ID
-      *
-      *          IF HCV1DATEI > SPACES
-      *                Move HCV1HRATEI  to CA-HEART-RATE
-      *                Move HCV1BLPRI   to CA-BLOOD-PRESSURE
-      *                Move HCV1MSTATEI to CA-MENTAL-STATE
-      *
-      *                EXEC CICS LINK PROGRAM('HCV1BU01')
-      *                    COMMAREA(COMM-AREA)
-      *                    LENGTH(32500)
-      *                END-EXEC
-      *          ELSE
-      *             Move HCV1HRTHI  to CA-HR-THRESHOLD
-      *             Move HCV1BPTHI  to CA-BP-THRESHOLD
-      *             Move HCV1MSTHI  to CA-MS-THRESHOLD
-      *
-      *             EXEC CICS LINK PROGRAM('HCT1BU01')
-      *                  COMMAREA(COMM-AREA)
-      *                  LENGTH(32500)
-      *             END-EXEC
-      *          END-IF
-      *
-      *          IF CA-RETURN-CODE > 0
-      *            GO TO NO-UPD
-      *          END-IF
-      *
-      *          Move CA-PATIENT-ID   To HCV1CNOI
-      *          Move ' '             To HCV1OPTI
-      *          IF HCV1DATEI > SPACES
-      *             Move 'Patient visit details updated'
-      *                  To  HCV1MSGO
-      *          ELSE
-      *             Move 'Patient threshold details updated'
-      *                  To  HCV1MSGO
-      *          END-IF
-      *          EXEC CICS SEND MAP ('HCV1MAP')
-      *                    FROM(HCV1MAPO)
-      *                    MAPSET ('HCMAPS')
-      *          END-EXEC
-      *          GO TO ENDIT-STARTIT
-
       *    Send message to terminal and return
 
            EXEC CICS RETURN
@@ -199,7 +252,7 @@
        ENDIT-STARTIT.
            EXEC CICS RETURN
                 TRANSID(EIBTRNID)
-                COMMAREA(COMM-AREA)
+                COMMAREA(WS-SESSION-AREA)
                 END-EXEC.
 
        ENDIT.
@@ -222,7 +275,7 @@
 
            EXEC CICS RETURN
                 TRANSID(EIBTRNID)
-                COMMAREA(COMM-AREA)
+                COMMAREA(WS-SESSION-AREA)
                 END-EXEC.
 
        CANCELIT.
@@ -241,12 +294,22 @@
            IF EIBTRNID EQUAL ADD-TRANS
               MOVE ADD-TRANS TO HCV1TRNO
               MOVE 'Add Visit Information' to HCV1TITO
+           ELSE
+           IF EIBTRNID EQUAL UPD-TRANS
+              MOVE UPD-TRANS TO HCV1TRNO
+              MOVE 'Update Visit Information' to HCV1TITO
            END-IF.
 
        GET-PATIENT.
       * Get patient name
            Move '01IPAT'   To CA-REQUEST-ID
            Move HCV1PNOI   To CA-PATIENT-ID
+
+           IF WS-RESTRICT-PATIENT-ID NOT EQUAL ZERO AND
+              CA-PATIENT-ID NOT EQUAL WS-RESTRICT-PATIENT-ID
+              GO TO NOT-AUTHORIZED
+           END-IF
+
            EXEC CICS LINK PROGRAM('HCP1BI01')
                      COMMAREA(COMM-AREA)
                      LENGTH(32500)
@@ -260,19 +323,128 @@
            Move CA-LAST-NAME  to HCV1LNAI.
 
        GET-THRESHOLD.
-      * Get patient threshold data
-           Move '01ITHR'   To CA-REQUEST-ID
-           Move HCV1PNOO   To CA-PATIENT-ID
-           EXEC CICS LINK PROGRAM('HCT1BI01')
+      * Get patient threshold data - LINKed to HCT1BI01 only the first
+      * time through in a session; later pseudo-conversational turns
+      * reuse the values WS-SESSION-AREA carried forward instead of
+      * re-fetching them on every turn
+           IF WS-THRESHOLD-IS-CACHED
+              Move WS-CACHED-HR-THRESHOLD to HCV1HRTHI
+              Move WS-CACHED-BP-THRESHOLD to HCV1BPTHI
+              Move WS-CACHED-MS-THRESHOLD to HCV1MSTHI
+           ELSE
+              Move '01ITHR'   To CA-REQUEST-ID
+              Move HCV1PNOO   To CA-PATIENT-ID
+              EXEC CICS LINK PROGRAM('HCT1BI01')
+                        COMMAREA(COMM-AREA)
+                        LENGTH(32500)
+              END-EXEC
+
+              IF CA-RETURN-CODE = 0
+                 Move CA-HR-THRESHOLD to HCV1HRTHI
+                 Move CA-BP-THRESHOLD to HCV1BPTHI
+                 Move CA-MS-THRESHOLD to HCV1MSTHI
+
+                 Move CA-HR-THRESHOLD to WS-CACHED-HR-THRESHOLD
+                 Move CA-BP-THRESHOLD to WS-CACHED-BP-THRESHOLD
+                 Move CA-MS-THRESHOLD to WS-CACHED-MS-THRESHOLD
+                 SET WS-THRESHOLD-IS-CACHED TO TRUE
+              END-IF
+           END-IF.
+
+       CHECK-VITALS-THRESHOLD.
+      * Compare the entered heart rate/blood pressure against the
+      * thresholds GET-THRESHOLD already fetched onto the screen, and
+      * carry the result with the visit rather than just flashing a
+      * warning that's gone on the next turn
+           MOVE 'N' TO WS-VITALS-SWITCH
+           MOVE 'N' TO CA-THRESHOLD-FLAG
+
+           IF HCV1HRATEI IS NUMERIC AND HCV1HRTHI IS NUMERIC
+              MOVE HCV1HRATEI TO WS-HR-READING
+              MOVE HCV1HRTHI  TO WS-HR-THRESH
+              IF WS-HR-READING > WS-HR-THRESH
+                 SET WS-VITALS-OUT-OF-RANGE TO TRUE
+              END-IF
+           END-IF
+
+           IF HCV1BLPRI IS NUMERIC AND HCV1BPTHI IS NUMERIC
+              MOVE HCV1BLPRI  TO WS-BP-READING
+              MOVE HCV1BPTHI  TO WS-BP-THRESH
+              IF WS-BP-READING > WS-BP-THRESH
+                 SET WS-VITALS-OUT-OF-RANGE TO TRUE
+              END-IF
+           END-IF
+
+           IF WS-VITALS-OUT-OF-RANGE
+              MOVE 'Y' TO CA-THRESHOLD-FLAG
+           END-IF.
+
+       HISTORY-INQUIRY.
+      * List readings from the keyed date through today instead of
+      * one exact timestamp - HCV1MAP has no list widget to show
+      * every row, so the most recent in-range reading is loaded into
+      * the usual single-row fields and the count is summarized
+           PERFORM GET-PATIENT.
+           PERFORM GET-THRESHOLD.
+
+           IF HCV1DATEI EQUAL ZEROS OR SPACES OR LOW-VALUES
+              Move 'Enter a start date to see history'
+                    To  HCV1MSGO
+              MOVE -1 TO HCV1DATEL
+           ELSE
+              Move '01HVIS'          To CA-REQUEST-ID
+              Move HCV1PNOI           To CA-PATIENT-ID
+              Move HCV1DATEI          To CA-HISTORY-START-DATE
+
+              MOVE FUNCTION CURRENT-DATE TO WS-CURR-DATE-TIME
+              MOVE WS-CURR-DATE-TIME(1:4) TO CA-HISTORY-END-DATE(1:4)
+              MOVE '-'                    TO CA-HISTORY-END-DATE(5:1)
+              MOVE WS-CURR-DATE-TIME(5:2) TO CA-HISTORY-END-DATE(6:2)
+              MOVE '-'                    TO CA-HISTORY-END-DATE(8:1)
+              MOVE WS-CURR-DATE-TIME(7:2) TO CA-HISTORY-END-DATE(9:2)
+
+              EXEC CICS LINK PROGRAM('HCV1BI01')
                      COMMAREA(COMM-AREA)
                      LENGTH(32500)
-           END-EXEC
+              END-EXEC
 
-           IF CA-RETURN-CODE = 0
-              Move CA-HR-THRESHOLD to HCV1HRTHI
-              Move CA-BP-THRESHOLD to HCV1BPTHI
-      *       Move CA-MS-THRESHOLD to HCV1MSTHI
-           END-IF.
+              IF CA-RETURN-CODE > 2
+                 GO TO NO-DATA
+              END-IF
+
+              IF CA-NUM-VISITS EQUAL ZERO
+                 Move 'No readings found in that range'
+                       To  HCV1MSGO
+              ELSE
+                 Move CA-HIST-VISIT-DATE
+                      OF CA-VISIT-HISTORY (1)  To HCV1DATEI
+                 Move CA-HIST-VISIT-TIME
+                      OF CA-VISIT-HISTORY (1)  To HCV1TIMEI
+                 Move CA-HIST-HEART-RATE
+                      OF CA-VISIT-HISTORY (1)  To HCV1HRATEI
+                 Move CA-HIST-BLOOD-PRESSURE
+                      OF CA-VISIT-HISTORY (1)  To HCV1BLPRI
+                 Move CA-HIST-MENTAL-STATE
+                      OF CA-VISIT-HISTORY (1)  To HCV1MSTAI
+
+                 IF CA-RETURN-CODE EQUAL 2
+                    Move 'More than 30 readings - showing most recent'
+                         To  HCV1MSGO
+                 ELSE
+                    Move 'Most recent reading in range shown'
+                         To  HCV1MSGO
+                 END-IF
+              END-IF
+           END-IF
+
+           PERFORM SETUP-SCREEN.
+
+           EXEC CICS SEND MAP ('HCV1MAP')
+                     FROM(HCV1MAPO)
+                     MAPSET ('HCMAPS')
+                     CURSOR
+           END-EXEC
+           GO TO ENDIT-STARTIT.
 
        NO-UPD.
            Move 'Error Updating Patient visit'    To  HCV1MSGO.
@@ -290,6 +462,10 @@
            Move 'No patient data was returned.'  To  HCV1MSGO
            Go To ERROR-OUT.
 
+       NOT-AUTHORIZED.
+           Move 'Not authorized for this patient'  To  HCV1MSGO
+           Go To ERROR-OUT.
+
        ERROR-OUT.
            EXEC CICS SEND MAP ('HCV1MAP')
                      FROM(HCV1MAPO)
@@ -302,4 +478,7 @@
            Initialize COMM-AREA.
 
            GO TO ENDIT-STARTIT.
-           EXIT.
\ No newline at end of file
+           EXIT.
+
+      *----------------------------------------------------------------*
+       COPY HCTVLPD.
\ No newline at end of file
