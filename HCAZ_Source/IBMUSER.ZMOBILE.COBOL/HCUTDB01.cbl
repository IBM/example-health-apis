@@ -0,0 +1,276 @@
+      ******************************************************************
+      * Copyright 2014 IBM Corp. All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      * http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied.
+      * See the License for the specific language governing permissions
+      * and limitations under the License.
+      ******************************************************************
+      *                                                                *
+      *                    Update Threshold                            *
+      *                                                                *
+      *   Before a patient's HR/BP/MS thresholds are overwritten,      *
+      *  the values being replaced are copied to THRESHOLDHIST so an   *
+      *  audit trail of what was in effect when any given visit was    *
+      *  recorded is preserved.                                        *
+      *                                                                *
+      * Modification History:                                          *
+      *  2016  UPDATE-THRESHOLD-ROW now INSERTs when the patient has   *
+      *        no prior THRESHOLD row rather than issuing an UPDATE    *
+      *        that matches no row and is mistaken for a failure.      *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HCUTDB01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common defintions                                              *
+      *----------------------------------------------------------------*
+      * Run time (debug) infomation for this invocation
+        01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'HCUTDB01------WS'.
+           03 WS-TRANSID               PIC X(4).
+           03 WS-TERMID                PIC X(4).
+           03 WS-TASKNUM               PIC 9(7).
+           03 WS-FILLER                PIC X.
+           03 WS-ADDR-DFHCOMMAREA      USAGE is POINTER.
+           03 WS-CALEN                 PIC S9(4) COMP.
+
+      *----------------------------------------------------------------*
+       COPY HCERRSWS.
+
+      *----------------------------------------------------------------*
+      * Definitions required for data manipulation                     *
+      *----------------------------------------------------------------*
+      * Fields to be used to check that commarea is correct length
+       01  WS-COMMAREA-LENGTHS.
+           03 WS-CA-HEADER-LEN         PIC S9(4) COMP VALUE +18.
+           03 WS-REQUIRED-CA-LEN       PIC S9(4)      VALUE +0.
+
+      * Raised when the patient has no prior THRESHOLD row, so the
+      * new values must be INSERTed rather than UPDATEd
+       01  WS-NO-PRIOR-ROW-SWITCH      PIC X VALUE 'N'.
+           88 WS-NO-PRIOR-ROW          VALUE 'Y'.
+
+      *----------------------------------------------------------------*
+      * Definitions required by SQL statement                          *
+      *   DB2 datatypes to COBOL equivalents                           *
+      *     SMALLINT    :   PIC S9(4) COMP                             *
+      *     INTEGER     :   PIC S9(9) COMP                             *
+      *     DATE        :   PIC X(10)                                  *
+      *     TIMESTAMP   :   PIC X(26)                                  *
+      *----------------------------------------------------------------*
+      * Host variables for the threshold row being replaced
+       01  DB2-THRESHOLD.
+           03 DB2-PATIENT-ID           PIC S9(9) COMP.
+           03 DB2-TIMESTAMP             PIC X(26).
+           03 DB2-PRIOR-HR-THRESHOLD   PIC X(10).
+           03 DB2-PRIOR-BP-THRESHOLD   PIC X(10).
+           03 DB2-PRIOR-MS-THRESHOLD   PIC X(10).
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    DB2 CONTROL
+      *----------------------------------------------------------------*
+      * SQLCA DB2 communications area
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+      ******************************************************************
+      *    L I N K A G E     S E C T I O N
+      ******************************************************************
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA.
+           EXEC SQL
+             INCLUDE HCCMAREA
+           END-EXEC.
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common code                                                    *
+      *----------------------------------------------------------------*
+      * initialize working storage variables
+           INITIALIZE WS-HEADER.
+      * set up general variable
+           MOVE EIBTRNID TO WS-TRANSID.
+           MOVE EIBTRMID TO WS-TERMID.
+           MOVE EIBTASKN TO WS-TASKNUM.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      * Process incoming commarea                                      *
+      *----------------------------------------------------------------*
+      * If NO commarea received issue an ABEND
+           IF EIBCALEN IS EQUAL TO ZERO
+               MOVE ' NO COMMAREA RECEIVED' TO EM-VARIABLE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS ABEND ABCODE('HCCA') NODUMP END-EXEC
+           END-IF
+
+      * initialize commarea return code to zero
+           MOVE '00' TO CA-RETURN-CODE
+           MOVE EIBCALEN TO WS-CALEN.
+           SET WS-ADDR-DFHCOMMAREA TO ADDRESS OF DFHCOMMAREA.
+
+      * check commarea length
+           ADD WS-CA-HEADER-LEN TO WS-REQUIRED-CA-LEN
+
+      * if less set error return code and return to caller
+           IF EIBCALEN IS LESS THAN WS-REQUIRED-CA-LEN
+             MOVE '98' TO CA-RETURN-CODE
+             EXEC CICS RETURN END-EXEC
+           END-IF
+
+           MOVE CA-PATIENT-ID TO DB2-PATIENT-ID.
+           MOVE CA-PATIENT-ID TO EM-PATNUM.
+
+           PERFORM SAVE-THRESHOLD-HISTORY.
+           PERFORM UPDATE-THRESHOLD-ROW.
+
+      *    Return to caller
+           EXEC CICS RETURN END-EXEC.
+
+       MAINLINE-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+
+      *================================================================*
+       SAVE-THRESHOLD-HISTORY.
+      *================================================================*
+      * Copy the thresholds about to be overwritten to THRESHOLDHIST, *
+      * stamped with the time of the change, before they are updated  *
+      *================================================================*
+           MOVE ' SELECT THRESHOLD' TO EM-SQLREQ
+           EXEC SQL
+               SELECT HRTHRESHOLD, BPTHRESHOLD, MSTHRESHOLD
+                 INTO :DB2-PRIOR-HR-THRESHOLD,
+                      :DB2-PRIOR-BP-THRESHOLD,
+                      :DB2-PRIOR-MS-THRESHOLD
+                 FROM THRESHOLD
+                WHERE PATIENTID = :DB2-PATIENT-ID
+           END-EXEC
+
+           EVALUATE SQLCODE
+             WHEN 0
+      * a prior threshold row exists - preserve it before it changes
+               EXEC SQL
+                   SELECT CURRENT TIMESTAMP
+                     INTO :DB2-TIMESTAMP
+                     FROM SYSIBM.SYSDUMMY1
+               END-EXEC
+
+               MOVE ' INSERT THRESHOLDHIST' TO EM-SQLREQ
+               EXEC SQL
+                   INSERT INTO THRESHOLDHIST
+                             ( PATIENTID,
+                               CHANGEDATETIME,
+                               HRTHRESHOLD,
+                               BPTHRESHOLD,
+                               MSTHRESHOLD )
+                      VALUES ( :DB2-PATIENT-ID,
+                               :DB2-TIMESTAMP,
+                               :DB2-PRIOR-HR-THRESHOLD,
+                               :DB2-PRIOR-BP-THRESHOLD,
+                               :DB2-PRIOR-MS-THRESHOLD )
+               END-EXEC
+
+               IF SQLCODE NOT EQUAL 0
+                 MOVE '90' TO CA-RETURN-CODE
+                 PERFORM WRITE-ERROR-MESSAGE
+                 EXEC CICS RETURN END-EXEC
+               END-IF
+             WHEN 100
+      * nothing to preserve - patient has no threshold row yet, so
+      * UPDATE-THRESHOLD-ROW must INSERT instead of UPDATE
+               SET WS-NO-PRIOR-ROW TO TRUE
+             WHEN OTHER
+               MOVE '90' TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+           END-EVALUATE.
+
+           EXIT.
+
+      *================================================================*
+       UPDATE-THRESHOLD-ROW.
+      *================================================================*
+      * Apply the new threshold values - INSERT a new row for a       *
+      * patient with none yet, UPDATE their existing row otherwise    *
+      *================================================================*
+           IF WS-NO-PRIOR-ROW
+              PERFORM INSERT-THRESHOLD-ROW
+           ELSE
+              PERFORM REPLACE-THRESHOLD-ROW
+           END-IF.
+
+           EXIT.
+
+      *================================================================*
+       INSERT-THRESHOLD-ROW.
+      *================================================================*
+           MOVE ' INSERT THRESHOLD' TO EM-SQLREQ
+           EXEC SQL
+               INSERT INTO THRESHOLD
+                         ( PATIENTID,
+                           HRTHRESHOLD,
+                           BPTHRESHOLD,
+                           MSTHRESHOLD )
+                  VALUES ( :DB2-PATIENT-ID,
+                           :CA-HR-THRESHOLD,
+                           :CA-BP-THRESHOLD,
+                           :CA-MS-THRESHOLD )
+           END-EXEC
+
+           IF SQLCODE NOT EQUAL 0
+             MOVE '90' TO CA-RETURN-CODE
+             PERFORM WRITE-ERROR-MESSAGE
+             EXEC CICS RETURN END-EXEC
+           END-IF.
+
+           EXIT.
+
+      *================================================================*
+       REPLACE-THRESHOLD-ROW.
+      *================================================================*
+           MOVE ' UPDATE THRESHOLD' TO EM-SQLREQ
+           EXEC SQL
+               UPDATE THRESHOLD
+                  SET HRTHRESHOLD = :CA-HR-THRESHOLD,
+                      BPTHRESHOLD = :CA-BP-THRESHOLD,
+                      MSTHRESHOLD = :CA-MS-THRESHOLD
+                WHERE PATIENTID = :DB2-PATIENT-ID
+           END-EXEC
+
+           IF SQLCODE NOT EQUAL 0
+             MOVE '90' TO CA-RETURN-CODE
+             PERFORM WRITE-ERROR-MESSAGE
+             EXEC CICS RETURN END-EXEC
+           END-IF.
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+       COPY HCERRSPD.
