@@ -0,0 +1,156 @@
+      ******************************************************************
+      * Copyright 2014 IBM Corp. All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      * http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied.
+      * See the License for the specific language governing permissions
+      * and limitations under the License.
+      ******************************************************************
+      *                 Vitals History CSV Extract                     *
+      *                                                                *
+      *   Extracts every blood pressure/heart rate reading across all  *
+      *  patients, joined on patient and reading timestamp the same    *
+      *  way HCIVDB01's history inquiry already joins them, into a     *
+      *  comma-delimited flat file for population-health/analytics     *
+      *  tooling outside the mainframe.                                 *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HCVHBJ01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VITALS-CSV ASSIGN TO VITALCSV
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VITALS-CSV
+           RECORDING MODE IS F.
+       01  VITALS-CSV-LINE             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+        01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'HCVHBJ01------WS'.
+
+       01  WS-EOF-SWITCH               PIC X VALUE 'N'.
+           88 WS-EOF                   VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           03 WS-READINGS-EXTRACTED    PIC 9(7) VALUE ZERO.
+
+       01  WS-CSV-PATIENT-ID           PIC Z(9)9.
+
+       01  WS-CURSOR-ROW.
+           03 DB2-PATIENT-ID           PIC S9(9) COMP.
+           03 DB2-BP-DATETIME          PIC X(19).
+           03 DB2-BLOOD-PRESSURE       PIC X(10).
+           03 DB2-HEART-RATE           PIC X(10).
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+
+           PERFORM INITIALIZE-JOB.
+           PERFORM WRITE-VITALS-LINE UNTIL WS-EOF.
+           PERFORM TERMINATE-JOB.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       INITIALIZE-JOB.
+           DISPLAY 'HCVHBJ01 - VITALS HISTORY CSV EXTRACT STARTING'.
+           OPEN OUTPUT VITALS-CSV.
+
+           MOVE 'PATIENTID,READING_DATETIME,BLOOD_PRESSURE,HEART_RATE'
+             TO VITALS-CSV-LINE
+           WRITE VITALS-CSV-LINE.
+
+      *    Reading pairs are matched across the two tables the same
+      *    way HCIVDB01's GET-VISIT-HISTORY cursor matches them - by
+      *    patient and the shared reading timestamp
+           EXEC SQL
+               DECLARE VITCSR CURSOR FOR
+               SELECT B.PATIENTID, B.BPDATETIME, B.BLOODPRESSURE,
+                      H.HEARTRATE
+                 FROM BLOODPRESSURE B, HEARTRATE H
+                WHERE H.PATIENTID = B.PATIENTID
+                  AND H.HRDATETIME = B.BPDATETIME
+                ORDER BY B.PATIENTID, B.BPDATETIME
+           END-EXEC.
+
+           EXEC SQL
+               OPEN VITCSR
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL 0
+              DISPLAY 'HCVHBJ01 - OPEN CURSOR FAILED SQLCODE=' SQLCODE
+              MOVE 'Y' TO WS-EOF-SWITCH
+           ELSE
+              PERFORM FETCH-NEXT-READING
+           END-IF.
+
+       FETCH-NEXT-READING.
+           EXEC SQL
+               FETCH VITCSR
+                INTO :DB2-PATIENT-ID, :DB2-BP-DATETIME,
+                     :DB2-BLOOD-PRESSURE, :DB2-HEART-RATE
+           END-EXEC.
+
+           EVALUATE SQLCODE
+             WHEN 0
+               CONTINUE
+             WHEN 100
+               MOVE 'Y' TO WS-EOF-SWITCH
+             WHEN OTHER
+               DISPLAY 'HCVHBJ01 - FETCH FAILED SQLCODE=' SQLCODE
+               MOVE 'Y' TO WS-EOF-SWITCH
+           END-EVALUATE.
+
+       WRITE-VITALS-LINE.
+           MOVE DB2-PATIENT-ID TO WS-CSV-PATIENT-ID
+
+           STRING WS-CSV-PATIENT-ID  DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  DB2-BP-DATETIME    DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  DB2-BLOOD-PRESSURE DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  DB2-HEART-RATE     DELIMITED BY SIZE
+             INTO VITALS-CSV-LINE
+           END-STRING
+
+           WRITE VITALS-CSV-LINE
+
+           ADD 1 TO WS-READINGS-EXTRACTED
+           PERFORM FETCH-NEXT-READING.
+
+       TERMINATE-JOB.
+           EXEC SQL
+               CLOSE VITCSR
+           END-EXEC.
+
+           CLOSE VITALS-CSV.
+
+           DISPLAY 'HCVHBJ01 - READINGS EXTRACTED: '
+                    WS-READINGS-EXTRACTED.
+           DISPLAY 'HCVHBJ01 - VITALS HISTORY CSV EXTRACT COMPLETE'.
