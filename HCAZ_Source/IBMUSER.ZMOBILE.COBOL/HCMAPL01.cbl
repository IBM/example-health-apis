@@ -32,10 +32,25 @@
        77 MSGEND                       PIC X(24) VALUE
                                         'Transaction ended      '.
 
+      * Valid biometric device/entry type codes behind CA-BIOMED-TYPE
+       01 WS-DEVICE-TYPE-TABLE.
+          03 FILLER                    PIC X(2) VALUE 'BP'.
+          03 FILLER                    PIC X(2) VALUE 'HR'.
+          03 FILLER                    PIC X(2) VALUE 'GL'.
+          03 FILLER                    PIC X(2) VALUE 'WS'.
+          03 FILLER                    PIC X(2) VALUE 'OT'.
+       01 WS-DEVICE-TYPE-TABLE-R REDEFINES WS-DEVICE-TYPE-TABLE.
+          03 WS-DEVICE-TYPE-ENTRY      PIC X(2) OCCURS 5 TIMES.
+
+       01 WS-DEVICE-TYPE-INDEX         PIC 9(2) COMP VALUE 0.
+       01 WS-DEVICE-TYPE-SWITCH        PIC X VALUE 'N'.
+          88 WS-DEVICE-TYPE-FOUND      VALUE 'Y'.
+
        COPY HCMAPS.
 
        01 COMM-AREA.
        COPY HCCMAREA.
+       COPY HCTVLWS.
       *----------------------------------------------------------------*
       *****************************************************************
        PROCEDURE DIVISION.
@@ -88,18 +103,22 @@
               MOVE HCMADNAMI TO CA-DRUG-NAME
               MOVE HCMADSTRI TO CA-STRENGTH
               MOVE HCMADAMOI TO CA-AMOUNT
-              MOVE HCMADROUI TO CA-ROUTE
+              MOVE FUNCTION UPPER-CASE(HCMADROUI) TO CA-ROUTE
               MOVE HCMADFREI TO CA-FREQUENCY OF CA-MEDICATION-REQUEST
               MOVE HCMAIDENI TO CA-IDENTIFIER
               MOVE HCMATYPEI TO CA-BIOMED-TYPE
               MOVE HCMASDTAI TO CA-START-DATE
               MOVE HCMAEDTAI TO CA-END-DATE
 
+              PERFORM VALIDATE-FREQUENCY
+              PERFORM VALIDATE-DEVICE-TYPE
+
       * Link to business logic for adding medication
               EXEC CICS LINK PROGRAM('HCMABA01')
                         COMMAREA(COMM-AREA)
                         LENGTH(32500)
               END-EXEC
+              PERFORM WRITE-TRAN-VOLUME
               IF CA-RETURN-CODE > 0
                  Exec CICS Syncpoint Rollback End-Exec
                  GO TO NO-ADD
@@ -162,6 +181,37 @@
            Move CA-FIRST-NAME to HCMAFNAI
            Move CA-LAST-NAME  to HCMALNAI.
 
+       VALIDATE-FREQUENCY.
+      * Dosing frequency must be one of the codes HCM1BI01/HCMADB02
+      * know how to expand - 1=24hrly  2=12hrly  3=8hrly  4=6hrly
+           EVALUATE CA-FREQUENCY OF CA-MEDICATION-REQUEST
+             WHEN '1'
+             WHEN '2'
+             WHEN '3'
+             WHEN '4'
+               CONTINUE
+             WHEN OTHER
+               GO TO INVALID-FREQUENCY
+           END-EVALUATE.
+
+       VALIDATE-DEVICE-TYPE.
+           MOVE 'N' TO WS-DEVICE-TYPE-SWITCH
+           MOVE 0   TO WS-DEVICE-TYPE-INDEX
+           PERFORM CHECK-DEVICE-TYPE-ENTRY
+               UNTIL WS-DEVICE-TYPE-INDEX EQUAL 5
+                  OR WS-DEVICE-TYPE-FOUND
+
+           IF NOT WS-DEVICE-TYPE-FOUND
+              GO TO INVALID-DEVICE-TYPE
+           END-IF.
+
+       CHECK-DEVICE-TYPE-ENTRY.
+           ADD 1 TO WS-DEVICE-TYPE-INDEX
+           IF CA-BIOMED-TYPE EQUAL
+                 WS-DEVICE-TYPE-ENTRY (WS-DEVICE-TYPE-INDEX)
+              SET WS-DEVICE-TYPE-FOUND TO TRUE
+           END-IF.
+
        CLEARIT.
 
            Initialize HCMAMAPI.
@@ -180,6 +230,18 @@
              When 70
                Move 'Patient does not exist'          To  HCMAMSGO
                Go To ERROR-OUT
+             When 80
+               Move 'Possible drug interaction - not added'
+                    To  HCMAMSGO
+               Go To ERROR-OUT
+             When 81
+               Move 'Duplicate medication order - not added'
+                    To  HCMAMSGO
+               Go To ERROR-OUT
+             When 82
+               Move 'Amount out of range for route - not added'
+                    To  HCMAMSGO
+               Go To ERROR-OUT
              When Other
                Move 'Error Adding Medication'        To  HCMAMSGO
                Go To ERROR-OUT
@@ -201,6 +263,17 @@
            Move 'No medication data was returned.' To  HCMAMSGO
            Go To ERROR-OUT.
 
+       INVALID-FREQUENCY.
+           Move 'Frequency must be 1, 2, 3 or 4'    To  HCMAMSGO
+           Move -1 To HCMADFREL
+           Go To ERROR-OUT.
+
+       INVALID-DEVICE-TYPE.
+           Move 'Device type must be BP, HR, GL, WS or OT'
+               To  HCMAMSGO
+           Move -1 To HCMATYPEL
+           Go To ERROR-OUT.
+
        ERROR-OUT.
            EXEC CICS SEND MAP ('HCMAMAP')
                      FROM(HCMAMAPO)
@@ -212,4 +285,7 @@
            Initialize HCMAMAPO.
       *    Initialize COMM-AREA.
 
-           GO TO ENDIT-STARTIT.
\ No newline at end of file
+           GO TO ENDIT-STARTIT.
+
+      *----------------------------------------------------------------*
+       COPY HCTVLPD.
\ No newline at end of file
