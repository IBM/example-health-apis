@@ -0,0 +1,327 @@
+      ******************************************************************
+      * Copyright 2014 IBM Corp. All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      * http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied.
+      * See the License for the specific language governing permissions
+      * and limitations under the License.
+      ******************************************************************
+      *                 Patient 360 Summary Report                     *
+      *                                                                *
+      *   For every patient, prints one consolidated block showing     *
+      *  demographics, every medication on file, the most recent       *
+      *  blood pressure/heart rate reading and the current HR/BP/MS    *
+      *  thresholds - the same four facts a clinician would otherwise  *
+      *  have to pull up one at a time across the Patient, Medication,  *
+      *  Visit and Threshold transactions.                              *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HCP3BJ01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUMM-RPT ASSIGN TO SUMMRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SUMM-RPT
+           RECORDING MODE IS F.
+       01  SUMM-RPT-LINE               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+        01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'HCP3BJ01------WS'.
+
+       01  WS-EOF-SWITCH               PIC X VALUE 'N'.
+           88 WS-EOF                   VALUE 'Y'.
+
+       01  WS-MED-EOF-SWITCH           PIC X VALUE 'N'.
+           88 WS-MED-EOF               VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           03 WS-PATIENTS-LISTED       PIC 9(7) VALUE ZERO.
+           03 WS-MEDS-FOR-PATIENT      PIC 9(3) VALUE ZERO.
+
+       01  WS-REPORT-LINE.
+           03 WS-RPT-LABEL             PIC X(12).
+           03 WS-RPT-PATIENT-ID        PIC Z(9)9.
+           03 FILLER                   PIC X(2) VALUE SPACES.
+           03 WS-RPT-LAST-NAME         PIC X(20).
+           03 FILLER                   PIC X(2) VALUE SPACES.
+           03 WS-RPT-FIRST-NAME        PIC X(10).
+           03 FILLER                   PIC X(2) VALUE SPACES.
+           03 WS-RPT-DOB               PIC X(10).
+           03 FILLER                   PIC X(12) VALUE SPACES.
+
+       01  WS-MEDICATION-LINE.
+           03 FILLER                   PIC X(12) VALUE SPACES.
+           03 WS-MED-DRUG-NAME         PIC X(20).
+           03 FILLER                   PIC X(2) VALUE SPACES.
+           03 WS-MED-STRENGTH          PIC X(10).
+           03 FILLER                   PIC X(2) VALUE SPACES.
+           03 WS-MED-AMOUNT            PIC ZZ9.
+           03 FILLER                   PIC X(2) VALUE SPACES.
+           03 WS-MED-ROUTE             PIC X(12).
+           03 FILLER                   PIC X(2) VALUE SPACES.
+           03 WS-MED-FREQUENCY         PIC X(14).
+
+       01  WS-VITALS-LINE.
+           03 WS-VIT-LABEL             PIC X(12).
+           03 WS-VIT-DATETIME          PIC X(19).
+           03 FILLER                   PIC X(2) VALUE SPACES.
+           03 WS-VIT-BLOOD-PRESSURE    PIC X(10).
+           03 FILLER                   PIC X(2) VALUE SPACES.
+           03 WS-VIT-HEART-RATE        PIC X(10).
+
+       01  WS-THRESHOLD-LINE.
+           03 FILLER                   PIC X(12) VALUE SPACES.
+           03 WS-THR-HR-THRESHOLD      PIC X(10).
+           03 FILLER                   PIC X(2) VALUE SPACES.
+           03 WS-THR-BP-THRESHOLD      PIC X(10).
+           03 FILLER                   PIC X(2) VALUE SPACES.
+           03 WS-THR-MS-THRESHOLD      PIC X(10).
+
+       01  WS-CURSOR-ROW.
+           03 DB2-PATIENT-ID           PIC S9(9) COMP.
+           03 DB2-LAST-NAME            PIC X(20).
+           03 DB2-FIRST-NAME           PIC X(10).
+           03 DB2-DOB                  PIC X(10).
+
+       01  WS-MEDICATION-ROW.
+           03 DB2-DRUG-NAME            PIC X(20).
+           03 DB2-STRENGTH             PIC X(20).
+           03 DB2-AMOUNT               PIC S9(3) COMP-3.
+           03 DB2-ROUTE                PIC X(20).
+           03 DB2-FREQUENCY            PIC X(20).
+
+       01  WS-VITALS-ROW.
+           03 DB2-VIT-DATETIME         PIC X(19).
+           03 DB2-BLOOD-PRESSURE       PIC X(10).
+           03 DB2-HEART-RATE           PIC X(10).
+
+       01  WS-THRESHOLD-ROW.
+           03 DB2-HR-THRESHOLD         PIC X(10).
+           03 DB2-BP-THRESHOLD         PIC X(10).
+           03 DB2-MS-THRESHOLD         PIC X(10).
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+
+           PERFORM INITIALIZE-JOB.
+           PERFORM WRITE-PATIENT-SUMMARY UNTIL WS-EOF.
+           PERFORM TERMINATE-JOB.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       INITIALIZE-JOB.
+           DISPLAY 'HCP3BJ01 - PATIENT 360 SUMMARY REPORT STARTING'.
+           OPEN OUTPUT SUMM-RPT.
+
+           MOVE 'Patient 360 Summary Report' TO SUMM-RPT-LINE
+           WRITE SUMM-RPT-LINE.
+
+           EXEC SQL
+               DECLARE PATCSR CURSOR FOR
+               SELECT PATIENTID, LASTNAME, FIRSTNAME, DOB
+                 FROM PATIENT
+                ORDER BY LASTNAME, FIRSTNAME
+           END-EXEC.
+
+           EXEC SQL
+               OPEN PATCSR
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL 0
+              DISPLAY 'HCP3BJ01 - OPEN CURSOR FAILED SQLCODE=' SQLCODE
+              MOVE 'Y' TO WS-EOF-SWITCH
+           ELSE
+              PERFORM FETCH-NEXT-PATIENT
+           END-IF.
+
+       FETCH-NEXT-PATIENT.
+           EXEC SQL
+               FETCH PATCSR
+                INTO :DB2-PATIENT-ID, :DB2-LAST-NAME,
+                     :DB2-FIRST-NAME, :DB2-DOB
+           END-EXEC.
+
+           EVALUATE SQLCODE
+             WHEN 0
+               CONTINUE
+             WHEN 100
+               MOVE 'Y' TO WS-EOF-SWITCH
+             WHEN OTHER
+               DISPLAY 'HCP3BJ01 - FETCH FAILED SQLCODE=' SQLCODE
+               MOVE 'Y' TO WS-EOF-SWITCH
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+       WRITE-PATIENT-SUMMARY.
+           PERFORM WRITE-DEMOGRAPHICS-LINE.
+           PERFORM WRITE-MEDICATION-LINES.
+           PERFORM WRITE-VITALS-LINE.
+           PERFORM WRITE-THRESHOLD-LINE.
+
+           MOVE SPACES         TO SUMM-RPT-LINE
+           WRITE SUMM-RPT-LINE.
+
+           ADD 1 TO WS-PATIENTS-LISTED
+           PERFORM FETCH-NEXT-PATIENT.
+
+      *----------------------------------------------------------------*
+       WRITE-DEMOGRAPHICS-LINE.
+           MOVE SPACES           TO WS-REPORT-LINE
+           MOVE 'Patient:'       TO WS-RPT-LABEL
+           MOVE DB2-PATIENT-ID   TO WS-RPT-PATIENT-ID
+           MOVE DB2-LAST-NAME    TO WS-RPT-LAST-NAME
+           MOVE DB2-FIRST-NAME   TO WS-RPT-FIRST-NAME
+           MOVE DB2-DOB          TO WS-RPT-DOB
+           MOVE WS-REPORT-LINE   TO SUMM-RPT-LINE
+           WRITE SUMM-RPT-LINE.
+
+      *----------------------------------------------------------------*
+       WRITE-MEDICATION-LINES.
+           MOVE ZERO TO WS-MEDS-FOR-PATIENT
+           MOVE 'N'  TO WS-MED-EOF-SWITCH
+
+           EXEC SQL
+               DECLARE MEDCSR CURSOR FOR
+               SELECT DRUGNAME, STRENGTH, AMOUNT, ROUTE, FREQUENCY
+                 FROM MEDICATION
+                WHERE PATIENTID = :DB2-PATIENT-ID
+                ORDER BY DRUGNAME
+           END-EXEC.
+
+           EXEC SQL
+               OPEN MEDCSR
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL 0
+              MOVE 'Y' TO WS-MED-EOF-SWITCH
+           ELSE
+              PERFORM FETCH-NEXT-MEDICATION
+           END-IF
+
+           PERFORM WRITE-MEDICATION-LINE UNTIL WS-MED-EOF.
+
+           EXEC SQL CLOSE MEDCSR END-EXEC.
+
+           IF WS-MEDS-FOR-PATIENT EQUAL ZERO
+              MOVE SPACES              TO SUMM-RPT-LINE
+              MOVE '  (no medications on file)' TO SUMM-RPT-LINE
+              WRITE SUMM-RPT-LINE
+           END-IF.
+
+       FETCH-NEXT-MEDICATION.
+           EXEC SQL
+               FETCH MEDCSR
+                INTO :DB2-DRUG-NAME, :DB2-STRENGTH, :DB2-AMOUNT,
+                     :DB2-ROUTE, :DB2-FREQUENCY
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL 0
+              MOVE 'Y' TO WS-MED-EOF-SWITCH
+           END-IF.
+
+       WRITE-MEDICATION-LINE.
+           MOVE SPACES           TO WS-MEDICATION-LINE
+           MOVE DB2-DRUG-NAME    TO WS-MED-DRUG-NAME
+           MOVE DB2-STRENGTH     TO WS-MED-STRENGTH
+           MOVE DB2-AMOUNT       TO WS-MED-AMOUNT
+           MOVE DB2-ROUTE        TO WS-MED-ROUTE
+           MOVE DB2-FREQUENCY    TO WS-MED-FREQUENCY
+           MOVE WS-MEDICATION-LINE TO SUMM-RPT-LINE
+           WRITE SUMM-RPT-LINE
+
+           ADD 1 TO WS-MEDS-FOR-PATIENT
+           PERFORM FETCH-NEXT-MEDICATION.
+
+      *----------------------------------------------------------------*
+      * Most recent blood pressure/heart rate reading, if any - the     *
+      * two tables are keyed together on the same reading timestamp     *
+      * the same way HCIVDB01's history join already relies on          *
+      *----------------------------------------------------------------*
+       WRITE-VITALS-LINE.
+           EXEC SQL
+               SELECT B.BPDATETIME, B.BLOODPRESSURE, H.HEARTRATE
+                 INTO :DB2-VIT-DATETIME, :DB2-BLOOD-PRESSURE,
+                      :DB2-HEART-RATE
+                 FROM BLOODPRESSURE B, HEARTRATE H
+                WHERE B.PATIENTID = :DB2-PATIENT-ID
+                  AND H.PATIENTID = B.PATIENTID
+                  AND H.HRDATETIME = B.BPDATETIME
+                ORDER BY B.BPDATETIME DESC
+                FETCH FIRST 1 ROW ONLY
+           END-EXEC.
+
+           EVALUATE SQLCODE
+             WHEN 0
+               MOVE SPACES              TO WS-VITALS-LINE
+               MOVE 'Latest vitals:'   TO WS-VIT-LABEL
+               MOVE DB2-VIT-DATETIME    TO WS-VIT-DATETIME
+               MOVE DB2-BLOOD-PRESSURE  TO WS-VIT-BLOOD-PRESSURE
+               MOVE DB2-HEART-RATE      TO WS-VIT-HEART-RATE
+               MOVE WS-VITALS-LINE      TO SUMM-RPT-LINE
+               WRITE SUMM-RPT-LINE
+             WHEN OTHER
+               MOVE SPACES TO SUMM-RPT-LINE
+               MOVE '  (no vitals on file)' TO SUMM-RPT-LINE
+               WRITE SUMM-RPT-LINE
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+       WRITE-THRESHOLD-LINE.
+           EXEC SQL
+               SELECT HRTHRESHOLD, BPTHRESHOLD, MSTHRESHOLD
+                 INTO :DB2-HR-THRESHOLD, :DB2-BP-THRESHOLD,
+                      :DB2-MS-THRESHOLD
+                 FROM THRESHOLD
+                WHERE PATIENTID = :DB2-PATIENT-ID
+           END-EXEC.
+
+           EVALUATE SQLCODE
+             WHEN 0
+               MOVE SPACES              TO WS-THRESHOLD-LINE
+               MOVE DB2-HR-THRESHOLD    TO WS-THR-HR-THRESHOLD
+               MOVE DB2-BP-THRESHOLD    TO WS-THR-BP-THRESHOLD
+               MOVE DB2-MS-THRESHOLD    TO WS-THR-MS-THRESHOLD
+               MOVE WS-THRESHOLD-LINE   TO SUMM-RPT-LINE
+               WRITE SUMM-RPT-LINE
+             WHEN OTHER
+               MOVE SPACES TO SUMM-RPT-LINE
+               MOVE '  (no thresholds on file)' TO SUMM-RPT-LINE
+               WRITE SUMM-RPT-LINE
+           END-EVALUATE.
+
+       TERMINATE-JOB.
+           EXEC SQL
+               CLOSE PATCSR
+           END-EXEC.
+
+           CLOSE SUMM-RPT.
+
+           DISPLAY 'HCP3BJ01 - PATIENTS LISTED: ' WS-PATIENTS-LISTED.
+           DISPLAY 'HCP3BJ01 - PATIENT 360 SUMMARY REPORT COMPLETE'.
