@@ -0,0 +1,358 @@
+      ******************************************************************
+      * Copyright 2011,2013 IBM Corp. All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      * http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied.
+      * See the License for the specific language governing permissions
+      * and limitations under the License.
+      ******************************************************************
+      *                                                                *
+      *                 Batch Visit Upload REST wrapper                *
+      *                                                                *
+      *   Accepts a POST with an array of wearable-device readings     *
+      *  for one patient, and bulk-loads them via HCVBDB01 instead of  *
+      *  one CICS transaction per reading.                             *
+      *                                                                *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HCVBRESTW.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *****************************************************************
+      *    DFHJS2WS GENERATED COPYBOOKS
+      *****************************************************************
+
+        01 JSON-REST-DATA.
+
+        COPY HCVRST01.
+
+        01 HCPAPP-PATIENT-DETAILS.
+
+        COPY HCCMAREA.
+
+       01 DEFAULT-CHANNEL            PIC X(16).
+
+       01  WS-TSQ-FIELDS.
+           03  WS-TSQ-NAME.
+               05  WS-TSQ-PREFIX     PIC X(4) VALUE 'HCVB'.
+               05  WS-TSQ-TASKNUM    PIC 9(4).
+           03  WS-TSQ-LEN            PIC S9(4) COMP VALUE +200.
+           03  WS-TSQ-DATA           PIC X(200).
+
+       01 WS-RETURN-RESPONSE         PIC X(100).
+
+       01 WS-HTTP-METHOD             PIC X(8).
+
+       01 WS-RESID                   PIC X(100).
+       01 WS-RESID2                  PIC X(100).
+
+      * Fields to be used to step through the readings array
+       01  WS-COMMAREA-LENGTHS.
+           03 WS-COUNTER                PIC S9(4)      VALUE +0.
+
+      * Fields for URI manipulation
+       77 WS-FIELD1                  PIC X(10).
+       77 WS-FIELD2                  PIC X(3).
+       77 WS-FIELD3                  PIC X(3).
+       77 WS-FIELD4                  PIC X(30).
+       77 WS-FIELD5                  PIC X(30).
+
+       77 RESP                       PIC S9(8) COMP-5 SYNC.
+       77 RESP2                      PIC S9(8) COMP-5 SYNC.
+
+      * Container values
+      * Fields used to return a proper HTTP status and JSON error
+      * body to the caller instead of ABENDing the task
+       77 WS-HTTP-STATUS-CODE        PIC S9(9) COMP.
+       77 WS-ERROR-BODY              PIC X(60).
+
+      * Method constants
+       77 METHOD-POST                PIC X(8) VALUE 'POST    '.
+
+      *
+      *****************************************************************
+      * Externally referenced data areas
+      *****************************************************************
+       LINKAGE SECTION.
+      *
+      *****************************************************************
+      * Main program code follows
+      *****************************************************************
+       PROCEDURE DIVISION.
+       MAIN-PROCESSING SECTION.
+
+           PERFORM INITIALISE-TEST.
+
+           PERFORM RETRIEVE-METHOD.
+
+           PERFORM PROCESS-METHOD.
+
+           EXEC CICS RETURN
+                     RESP(RESP)
+                     RESP2(RESP2)
+           END-EXEC.
+           IF RESP NOT = DFHRESP(NORMAL)
+           THEN
+              PERFORM SEND-SERVER-ERROR
+           END-IF.
+
+       MAIN-PROCESSING-EXIT.
+           GOBACK.
+
+      *****************************************************************
+      * Initialise any variables and retrieve any test-specific
+      * configuration information
+      *****************************************************************
+       INITIALISE-TEST.
+           INITIALIZE HCPAPP-PATIENT-DETAILS
+           MOVE ' ' TO WS-RETURN-RESPONSE
+      * give this request its own TSQ, rather than every request
+      * on this transaction chaining onto the one fixed queue name
+           MOVE EIBTASKN TO WS-TSQ-TASKNUM
+      * get channel
+           EXEC CICS ASSIGN
+                     CHANNEL(DEFAULT-CHANNEL)
+                     RESP(RESP)
+                     RESP2(RESP2)
+           END-EXEC
+           IF RESP NOT = DFHRESP(NORMAL)
+           THEN
+              MOVE 500 TO WS-HTTP-STATUS-CODE
+              MOVE '{"error":"Internal Server Error"}' TO WS-ERROR-BODY
+              PERFORM SEND-ERROR-RESPONSE
+              GO TO MAIN-PROCESSING-EXIT
+           END-IF.
+
+      *****************************************************************
+      * Retrieve the content of the method container
+      *****************************************************************
+       RETRIEVE-METHOD.
+
+           EXEC CICS GET CONTAINER('DFHHTTPMETHOD')
+                         INTO(WS-HTTP-METHOD)
+                         RESP(RESP)
+                         RESP2(RESP2)
+           END-EXEC
+           IF RESP NOT = DFHRESP(NORMAL)
+           THEN
+              MOVE 500 TO WS-HTTP-STATUS-CODE
+              MOVE '{"error":"Internal Server Error"}' TO WS-ERROR-BODY
+              PERFORM SEND-ERROR-RESPONSE
+              GO TO MAIN-PROCESSING-EXIT
+           END-IF.
+
+      *****************************************************************
+      * Perform the method - this wrapper only supports bulk POST
+      *****************************************************************
+       PROCESS-METHOD.
+           EVALUATE WS-HTTP-METHOD
+               WHEN METHOD-POST
+                    PERFORM POST-DATA
+               WHEN OTHER
+                   MOVE 405 TO WS-HTTP-STATUS-CODE
+                   MOVE '{"error":"Method Not Allowed"}'
+                       TO WS-ERROR-BODY
+                   PERFORM SEND-ERROR-RESPONSE
+                   GO TO MAIN-PROCESSING-EXIT
+           END-EVALUATE.
+
+      *****************************************************************
+      * Perform the POST method (CREATE) - bulk-load the readings
+      * array for the patient named in the URI
+      *****************************************************************
+       post-data.
+           DISPLAY ' '.
+           DISPLAY 'Performing POST method.'
+
+           PERFORM GET-RESID
+
+           PERFORM GET-REQUEST-ROOT-DATA
+
+           IF readings2-num > 100
+              MOVE 400 TO WS-HTTP-STATUS-CODE
+              MOVE '{"error":"Too many readings in request"}'
+                  TO WS-ERROR-BODY
+              PERFORM SEND-ERROR-RESPONSE
+              GO TO MAIN-PROCESSING-EXIT
+           END-IF
+
+           MOVE '01BVIS'       TO CA-REQUEST-ID
+           MOVE WS-FIELD1      TO CA-PATIENT-ID
+           MOVE readings2-num  TO CA-BATCH-NUM-READINGS
+
+           MOVE ZERO TO WS-COUNTER
+           PERFORM LOAD-BATCH-READING
+             UNTIL WS-COUNTER EQUAL readings2-num
+
+           EXEC CICS LINK PROGRAM('HCVBDB01')
+                     COMMAREA(HCPAPP-PATIENT-DETAILS)
+                     LENGTH(32500)
+           END-EXEC
+
+           IF CA-RETURN-CODE NOT EQUAL 0
+              MOVE 409 TO WS-HTTP-STATUS-CODE
+              MOVE '{"error":"Batch Add Failed"}' TO WS-ERROR-BODY
+              PERFORM SEND-ERROR-RESPONSE
+              GO TO MAIN-PROCESSING-EXIT
+           END-IF
+
+           MOVE CA-PATIENT-ID TO patient-id
+
+           STRING WS-FIELD4 patient-id
+              DELIMITED BY SPACE
+              INTO WS-RETURN-RESPONSE
+           EXEC CICS PUT
+                     CONTAINER('DFHRESPONSE')
+                     CHAR
+                     FROM (WS-RETURN-RESPONSE)
+                     RESP(RESP)
+                     RESP2(RESP2)
+           END-EXEC
+           IF RESP NOT = DFHRESP(NORMAL)
+           THEN
+                 MOVE 500 TO WS-HTTP-STATUS-CODE
+                 MOVE '{"error":"Internal Server Error"}'
+                     TO WS-ERROR-BODY
+                 PERFORM SEND-ERROR-RESPONSE
+                 GO TO MAIN-PROCESSING-EXIT
+           END-IF
+
+           MOVE HCPAPP-PATIENT-DETAILS(1:200) TO WS-TSQ-DATA
+           PERFORM WRITE-TSQ.
+
+      *****************************************************************
+      * Copy the next reading from the JSON array into the commarea
+      * batch array
+      *****************************************************************
+       LOAD-BATCH-READING.
+           ADD +1 TO WS-COUNTER
+           MOVE visit-date (WS-COUNTER)
+             TO CA-BATCH-VISIT-DATE (WS-COUNTER)
+           MOVE visit-time (WS-COUNTER)
+             TO CA-BATCH-VISIT-TIME (WS-COUNTER)
+           MOVE heart-rate (WS-COUNTER)
+             TO CA-BATCH-HEART-RATE (WS-COUNTER)
+           MOVE blood-pressure (WS-COUNTER)
+             TO CA-BATCH-BLOOD-PRESSURE (WS-COUNTER).
+
+      *****************************************************************
+      * Retrieve the content of the root container of the request tree
+      *****************************************************************
+       GET-REQUEST-ROOT-DATA.
+
+           EXEC CICS GET CONTAINER('DFHWS-DATA')
+                         INTO(JSON-REST-DATA)
+                         RESP(RESP)
+                         RESP2(RESP2)
+           END-EXEC.
+           IF RESP NOT = DFHRESP(NORMAL)
+           THEN
+              PERFORM SEND-SERVER-ERROR
+           END-IF.
+
+      *****************************************************************
+      * Get containers
+      *****************************************************************
+       GET-RESID.
+           MOVE ' ' TO WS-RESID
+           EXEC CICS GET CONTAINER('DFHWS-URIMAPPATH')
+                         INTO(WS-RESID)
+                         RESP(RESP)
+                         RESP2(RESP2)
+           END-EXEC
+           IF RESP NOT = DFHRESP(NORMAL) THEN
+              DISPLAY 'Cannot get URIMAP container.'
+           ELSE
+              UNSTRING WS-RESID DELIMITED BY '/'
+                  INTO WS-FIELD1, WS-FIELD2, WS-FIELD3
+              DISPLAY 'URIMAP in WS-resid is:' WS-RESID
+              MOVE WS-RESID TO WS-RESID2
+              UNSTRING WS-RESID2 DELIMITED BY '*'
+                  INTO WS-FIELD4, WS-FIELD5
+           END-IF
+      *
+           MOVE ' ' TO WS-RESID
+           EXEC CICS GET CONTAINER('DFHWS-URI-QUERY')
+                         INTO(WS-RESID)
+                         RESP(RESP)
+                         RESP2(RESP2)
+           END-EXEC
+           IF RESP NOT = DFHRESP(NORMAL) THEN
+              DISPLAY 'Cannot get QUERY container.'
+           ELSE
+              DISPLAY 'QUERY in WS-RESID is:' WS-RESID
+           END-IF
+      *
+           MOVE ' ' TO WS-RESID
+           EXEC CICS GET CONTAINER('DFHWS-URI-RESID')
+                         INTO(WS-RESID)
+                         RESP(RESP)
+                         RESP2(RESP2)
+           END-EXEC
+           IF RESP NOT = DFHRESP(NORMAL)
+           THEN
+              MOVE 500 TO WS-HTTP-STATUS-CODE
+              MOVE '{"error":"Internal Server Error"}' TO WS-ERROR-BODY
+              PERFORM SEND-ERROR-RESPONSE
+              GO TO MAIN-PROCESSING-EXIT
+           ELSE
+               DISPLAY 'RESID container is ' WS-resid
+               MOVE ' ' TO WS-FIELD1 WS-FIELD2 WS-FIELD3
+               UNSTRING WS-RESID DELIMITED BY '/'
+                  INTO WS-FIELD1, WS-FIELD2, WS-FIELD3
+               DISPLAY 'After unstring, WS-FIELD1 is: ' WS-FIELD1
+           END-IF.
+
+      *****************************************************************
+      * Send a 500 Internal Server Error with a JSON error body -
+      * used whenever an unexpected RESP comes back from CICS itself
+      *****************************************************************
+       SEND-SERVER-ERROR.
+           MOVE 500 TO WS-HTTP-STATUS-CODE
+           MOVE '{"error":"Internal Server Error"}' TO WS-ERROR-BODY
+           PERFORM SEND-ERROR-RESPONSE
+           GO TO MAIN-PROCESSING-EXIT.
+
+      *****************************************************************
+      * Set the HTTP response status and return the JSON error body
+      * already built in WS-ERROR-BODY
+      *****************************************************************
+       SEND-ERROR-RESPONSE.
+           EXEC CICS PUT
+                     CONTAINER('DFHSTATUSCODE')
+                     FROM (WS-HTTP-STATUS-CODE)
+                     RESP(RESP)
+                     RESP2(RESP2)
+           END-EXEC
+           EXEC CICS PUT
+                     CONTAINER('DFHRESPONSE')
+                     CHAR
+                     FROM (WS-ERROR-BODY)
+                     RESP(RESP)
+                     RESP2(RESP2)
+           END-EXEC.
+
+      *****************************************************************
+      * Write to TSQ
+      *****************************************************************
+       WRITE-TSQ.
+
+           EXEC CICS WRITEQ TS QUEUE(WS-TSQ-NAME)
+                     FROM(WS-TSQ-DATA)
+                     RESP(RESP)
+                     NOSUSPEND
+                     LENGTH(WS-TSQ-LEN)
+           END-EXEC.
+
