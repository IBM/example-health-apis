@@ -54,6 +54,13 @@
            03 WS-CA-HEADER-LEN         PIC S9(4) COMP VALUE +18.
            03 WS-REQUIRED-CA-LEN       PIC S9(4)      VALUE +0.
 
+      * Checkpoint/restart controls for the prescription-expansion
+      * loop - commits every so many doses rather than holding the
+      * whole date range as one long unit of work
+       01  WS-CHECKPOINT-CONTROLS.
+           03 WS-CHECKPOINT-INTERVAL   PIC 9(4) COMP VALUE 50.
+           03 WS-CHECKPOINT-COUNTER    PIC 9(4) COMP VALUE 0.
+
       *----------------------------------------------------------------*
        01  WS-NUM-DATE-FIELDS.
              05  WS-WORKING-DATE          PIC  9(8).
@@ -174,28 +181,19 @@
            MOVE CA-END-DATE (6:2) TO  WS-END-NUM-MONTH
            MOVE CA-END-DATE (9:2) TO  WS-END-NUM-DAY
 
-           MOVE WS-START-NUM-DATE TO  WS-WORKING-DATE
       * %regi ======================================================
-      * added to fix abend #1 START DATE
-      *     IF WS-WORKING-DATE < 16010101 or
-      *        WS-WORKING-DATE > 99991231
-      *        MOVE FUNCTION CURRENT-DATE (1:8) TO WS-WORKING-DATE
-      *        END-IF
+      * replaced the abend #1/#2 workarounds (which just defaulted a
+      * bad date to today) with a proper bounds check - an invalid
+      * start/end date is now rejected back to the caller instead of
+      * being silently substituted
       * ++++++++++++++++++++++++++++++++++++++++++++++++++++++
+           PERFORM VALIDATE-DATE-RANGE.
 
+           MOVE WS-START-NUM-DATE TO  WS-WORKING-DATE
            COMPUTE WS-INTEGER-START-DATE =
                    FUNCTION INTEGER-OF-DATE (WS-WORKING-DATE)
 
            MOVE WS-END-NUM-DATE TO  WS-WORKING-DATE
-      * %regi ======================================================
-      * added to fix abend #2 END DATE
-      *     IF WS-WORKING-DATE < 16010101 or
-      *        WS-WORKING-DATE > 99991231
-      *        MOVE FUNCTION CURRENT-DATE (1:8) TO WS-WORKING-DATE
-      *        COMPUTE WS-WORKING-DATE = WS-WORKING-DATE + 1
-      *        END-IF
-      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++
-
            COMPUTE WS-INTEGER-END-DATE =
                    FUNCTION INTEGER-OF-DATE (WS-WORKING-DATE)
 
@@ -231,6 +229,7 @@
                END-EVALUATE
 
                ADD 1 TO WS-INTEGER-START-DATE
+               PERFORM CHECKPOINT-IF-DUE
            END-PERFORM.
 
       *
@@ -240,6 +239,56 @@
        MAINLINE-EXIT.
            EXIT.
       *----------------------------------------------------------------*
+       VALIDATE-DATE-RANGE.
+      * Reject a start/end date that FUNCTION INTEGER-OF-DATE cannot
+      * handle, or a range that runs backwards, rather than letting
+      * it abend or silently expanding the wrong dates
+           IF WS-START-NUM-MONTH < 01 OR WS-START-NUM-MONTH > 12
+              OR WS-START-NUM-DAY < 01 OR WS-START-NUM-DAY > 31
+              OR WS-START-NUM-YEAR < 1601 OR WS-START-NUM-YEAR > 9999
+              MOVE '97' TO CA-RETURN-CODE
+              PERFORM WRITE-ERROR-MESSAGE
+              EXEC CICS RETURN END-EXEC
+           END-IF
+
+           IF WS-END-NUM-MONTH < 01 OR WS-END-NUM-MONTH > 12
+              OR WS-END-NUM-DAY < 01 OR WS-END-NUM-DAY > 31
+              OR WS-END-NUM-YEAR < 1601 OR WS-END-NUM-YEAR > 9999
+              MOVE '97' TO CA-RETURN-CODE
+              PERFORM WRITE-ERROR-MESSAGE
+              EXEC CICS RETURN END-EXEC
+           END-IF
+
+           IF WS-END-NUM-DATE < WS-START-NUM-DATE
+              MOVE '97' TO CA-RETURN-CODE
+              PERFORM WRITE-ERROR-MESSAGE
+              EXEC CICS RETURN END-EXEC
+           END-IF.
+
+           EXIT.
+      *----------------------------------------------------------------*
+       CHECKPOINT-IF-DUE.
+      * Commit the doses inserted so far every WS-CHECKPOINT-INTERVAL
+      * days, rather than holding the whole date range as one long
+      * unit of work, and advance CA-START-DATE to the next day still
+      * to do - so a request re-driven after an abend resumes from
+      * the checkpoint instead of re-inserting doses already committed
+           ADD 1 TO WS-CHECKPOINT-COUNTER
+           IF WS-CHECKPOINT-COUNTER >= WS-CHECKPOINT-INTERVAL
+              EXEC CICS SYNCPOINT END-EXEC
+              COMPUTE WS-WORKING-DATE =
+                      FUNCTION DATE-OF-INTEGER (WS-INTEGER-START-DATE)
+              MOVE WS-WORKING-DATE TO WS-START-NUM-DATE
+              MOVE WS-START-NUM-YEAR  TO CA-START-DATE (1:4)
+              MOVE '-'                TO CA-START-DATE (5:1)
+              MOVE WS-START-NUM-MONTH TO CA-START-DATE (6:2)
+              MOVE '-'                TO CA-START-DATE (8:1)
+              MOVE WS-START-NUM-DAY   TO CA-START-DATE (9:2)
+              MOVE 0 TO WS-CHECKPOINT-COUNTER
+           END-IF.
+
+           EXIT.
+      *----------------------------------------------------------------*
        FORMAT-TIMESTAMP.
            MOVE WS-START-NUM-YEAR   TO DB2-TIMESTAMP(1:4)
            MOVE '-'                 TO DB2-TIMESTAMP(5:1)
