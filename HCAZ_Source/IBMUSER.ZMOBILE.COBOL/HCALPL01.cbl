@@ -0,0 +1,215 @@
+      ******************************************************************
+      * Copyright 2014 IBM Corp. All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      * http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied.
+      * See the License for the specific language governing permissions
+      * and limitations under the License.
+      ******************************************************************
+      *                                                                *
+      *                    Threshold Alert Worklist                    *
+      *                                                                *
+      *   Shows the oldest open threshold-breach alert, a screen at    *
+      *  a time, so a nurse can review and acknowledge it.             *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HCALPL01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       77 MSGEND                       PIC X(24) VALUE
+                                        'Transaction ended      '.
+
+       COPY HCMAPS.
+
+      * CA-PATIENT-ID/CA-ALERT-DATE/CA-ALERT-TIME identify the alert
+      * REFRESH-ALERT last fetched, and ACKNOWLEDGE-ALERT needs them
+      * again to close that same alert - but PF4 arrives as its own
+      * task, so they have to survive the RETURN/re-invoke in between
+       01 WS-SESSION-AREA.
+          02 COMM-AREA.
+          COPY HCCMAREA.
+       01 PATIENT-COMM-AREA.
+       COPY HCCMAREA.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA             PIC X(32500).
+
+      *----------------------------------------------------------------*
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+
+           IF EIBCALEN EQUAL LENGTH OF WS-SESSION-AREA
+              MOVE DFHCOMMAREA TO WS-SESSION-AREA
+              GO TO A-GAIN
+           END-IF
+
+           Initialize HCALMAPI.
+           Initialize HCALMAPO.
+           Initialize COMM-AREA.
+           Initialize PATIENT-COMM-AREA.
+           Move 'Threshold Alert Worklist' to HCALTITO.
+
+      * Display worklist
+           EXEC CICS SEND MAP ('HCALMAP')
+                     FROM(HCALMAPO)
+                     MAPSET ('HCMAPS')
+                     ERASE
+                     END-EXEC.
+
+       A-GAIN.
+
+           EXEC CICS HANDLE AID
+                     CLEAR(CLEARIT)
+                     PF3(ENDIT)
+                     PF4(ACKNOWLEDGE-ALERT)
+                     PF12(CANCELIT)
+                     END-EXEC.
+           EXEC CICS HANDLE CONDITION
+                     MAPFAIL(ENDIT)
+                     END-EXEC.
+
+           EXEC CICS RECEIVE MAP('HCALMAP')
+                     INTO(HCALMAPI) ASIS TERMINAL
+                     MAPSET('HCMAPS') END-EXEC.
+
+       REFRESH-ALERT.
+
+      * Get the oldest open alert still awaiting review
+           Move '01OALR'   To CA-REQUEST-ID OF COMM-AREA
+           EXEC CICS LINK PROGRAM('HCALDB01')
+                     COMMAREA(COMM-AREA)
+                     LENGTH(LENGTH OF COMM-AREA)
+           END-EXEC
+
+           IF CA-RETURN-CODE OF COMM-AREA > 0
+              GO TO NO-ALERT-DATA
+           END-IF
+
+           Move CA-PATIENT-ID OF COMM-AREA To HCALPNOI
+           PERFORM GET-PATIENT
+
+           Move CA-ALERT-DATE OF COMM-AREA     To HCALDATI
+           Move CA-ALERT-TIME OF COMM-AREA     To HCALTIMI
+           Move CA-ALERT-HEART-RATE OF COMM-AREA
+                                                To HCALHRAI
+           Move CA-ALERT-BLOOD-PRESSURE OF COMM-AREA
+                                                To HCALBLPI
+
+           EXEC CICS SEND MAP ('HCALMAP')
+                     FROM(HCALMAPO)
+                     MAPSET ('HCMAPS')
+           END-EXEC
+           GO TO ENDIT-STARTIT.
+
+       ENDIT-STARTIT.
+           Move SPACES to CA-REQUEST-ID OF COMM-AREA.
+           Move zeroes to CA-RETURN-CODE OF COMM-AREA.
+
+           EXEC CICS RETURN
+                TRANSID(EIBTRNID)
+                COMMAREA(WS-SESSION-AREA)
+                END-EXEC.
+
+       ENDIT.
+           EXEC CICS SEND TEXT
+                     FROM(MSGEND)
+                     LENGTH(LENGTH OF MSGEND)
+                     ERASE
+                     FREEKB
+           END-EXEC
+           EXEC CICS RETURN
+           END-EXEC.
+
+       ACKNOWLEDGE-ALERT.
+      * Acknowledge the alert currently shown and move on to the
+      * next oldest one
+           Move '01CALR'   To CA-REQUEST-ID OF COMM-AREA
+           EXEC CICS LINK PROGRAM('HCALDB01')
+                     COMMAREA(COMM-AREA)
+                     LENGTH(LENGTH OF COMM-AREA)
+           END-EXEC
+
+           IF CA-RETURN-CODE OF COMM-AREA > 0
+              GO TO NO-ACK-DATA
+           END-IF
+
+           Move 'Alert acknowledged' To HCALMSGO
+           GO TO REFRESH-ALERT.
+
+       GET-PATIENT.
+      * Get patient name for display alongside the alert
+           Move '01IPAT'   To CA-REQUEST-ID OF PATIENT-COMM-AREA
+           Move HCALPNOI   To CA-PATIENT-ID OF PATIENT-COMM-AREA
+           EXEC CICS LINK PROGRAM('HCP1BI01')
+                     COMMAREA(PATIENT-COMM-AREA)
+                     LENGTH(32500)
+           END-EXEC
+
+           IF CA-RETURN-CODE OF PATIENT-COMM-AREA > 0
+              GO TO NO-PATIENT-DATA
+           END-IF
+
+           Move CA-FIRST-NAME OF PATIENT-COMM-AREA to HCALFNAI
+           Move CA-LAST-NAME OF PATIENT-COMM-AREA  to HCALLNAI.
+
+       CLEARIT.
+
+           Initialize HCALMAPI.
+           EXEC CICS SEND MAP ('HCALMAP')
+                     MAPSET ('HCMAPS')
+                     MAPONLY
+           END-EXEC
+
+           Move SPACES to CA-REQUEST-ID OF COMM-AREA.
+           Move zeroes to CA-RETURN-CODE OF COMM-AREA.
+
+           EXEC CICS RETURN
+                TRANSID(EIBTRNID)
+                COMMAREA(WS-SESSION-AREA)
+                END-EXEC.
+
+       CANCELIT.
+
+           EXEC CICS RETURN
+                TRANSID('HCAZ')
+                IMMEDIATE
+                END-EXEC.
+
+       NO-ALERT-DATA.
+           Move 'No open alerts - worklist is clear' To  HCALMSGO
+           Go To ERROR-OUT.
+
+       NO-ACK-DATA.
+           Move 'Error acknowledging alert.' To  HCALMSGO
+           Go To ERROR-OUT.
+
+       NO-PATIENT-DATA.
+           Move 'No patient data was returned.'  To  HCALMSGO
+           Go To ERROR-OUT.
+
+       ERROR-OUT.
+           EXEC CICS SEND MAP ('HCALMAP')
+                     FROM(HCALMAPO)
+                     MAPSET ('HCMAPS')
+           END-EXEC.
+
+           Initialize HCALMAPI.
+           Initialize HCALMAPO.
+           Initialize PATIENT-COMM-AREA.
+
+           GO TO ENDIT-STARTIT.
