@@ -0,0 +1,405 @@
+      ******************************************************************
+      * Copyright 2014 IBM Corp. All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      * http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied.
+      * See the License for the specific language governing permissions
+      * and limitations under the License.
+      ******************************************************************
+      *                                                                *
+      *               Merge/Transfer Patient History                   *
+      *                                                                *
+      *   Moves a patient's MEDICATION, PRESCRIPTION, BLOODPRESSURE,   *
+      *  HEARTRATE, THRESHOLD, MENTALSTATE, ALERTQ, THRESHOLDHIST and  *
+      *  MEDITATION rows from CA-MERGE-OLD-PATIENT-ID to                *
+      *  CA-MERGE-NEW-PATIENT-ID, so continuity of care is not lost    *
+      *  when a patient is re-registered under a new CA-PATIENT-ID.    *
+      *                                                                *
+      * Modification History:                                          *
+      *  2016  Added MOVE-THRESHOLD-HISTORY - THRESHOLD was moved by   *
+      *        HCPGBJ01's overnight merge but not by this on-demand    *
+      *        transfer, so a re-registered patient lost their HR/BP/  *
+      *        MS threshold row.                                       *
+      *  2016  Added MOVE-MENTALSTATE-HISTORY, MOVE-ALERTQ-HISTORY,    *
+      *        MOVE-THRESHOLDHIST-HISTORY and MOVE-MEDITATION-HISTORY  *
+      *        - HCPGBJ01's overnight merge re-points these same four  *
+      *        tables, but this on-demand transfer still left them     *
+      *        behind under the old CA-PATIENT-ID.                     *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HCPMDB01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common defintions                                              *
+      *----------------------------------------------------------------*
+      * Run time (debug) infomation for this invocation
+        01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'HCPMDB01------WS'.
+           03 WS-TRANSID               PIC X(4).
+           03 WS-TERMID                PIC X(4).
+           03 WS-TASKNUM               PIC 9(7).
+           03 WS-FILLER                PIC X.
+           03 WS-ADDR-DFHCOMMAREA      USAGE is POINTER.
+           03 WS-CALEN                 PIC S9(4) COMP.
+
+      *
+       01  WS-RESP                   PIC S9(8) COMP.
+
+      *----------------------------------------------------------------*
+       COPY HCERRSWS.
+      *----------------------------------------------------------------*
+      * Definitions required for data manipulation                     *
+      *----------------------------------------------------------------*
+      * Fields to be used to check that commarea is correct length
+       01  WS-COMMAREA-LENGTHS.
+           03 WS-CA-HEADER-LEN         PIC S9(4) COMP VALUE +18.
+           03 WS-REQUIRED-CA-LEN       PIC S9(4)      VALUE +0.
+
+      * Switch raised if either id does not identify a patient on file
+       01  WS-ID-SWITCH                PIC X VALUE 'N'.
+           88 WS-ID-INVALID            VALUE 'Y'.
+
+      *----------------------------------------------------------------*
+      * Definitions required by SQL statement                          *
+      *   DB2 datatypes to COBOL equivalents                           *
+      *     SMALLINT    :   PIC S9(4) COMP                             *
+      *     INTEGER     :   PIC S9(9) COMP                             *
+      *     DATE        :   PIC X(10)                                  *
+      *     TIMESTAMP   :   PIC X(26)                                  *
+      *----------------------------------------------------------------*
+      * Host variables for output from DB2 integer types
+       01  DB2-OUT.
+           03 DB2-OLD-PATIENT-ID       PIC S9(9) COMP.
+           03 DB2-NEW-PATIENT-ID       PIC S9(9) COMP.
+           03 DB2-PATIENT-COUNT        PIC S9(9) COMP.
+           03 DB2-ROWS-MOVED           PIC S9(9) COMP VALUE 0.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    DB2 CONTROL
+      *----------------------------------------------------------------*
+      * SQLCA DB2 communications area
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+      ******************************************************************
+      *    L I N K A G E     S E C T I O N
+      ******************************************************************
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA.
+           EXEC SQL
+             INCLUDE HCCMAREA
+           END-EXEC.
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common code                                                    *
+      *----------------------------------------------------------------*
+      * initialize working storage variables
+           INITIALIZE WS-HEADER.
+      * set up general variable
+           MOVE EIBTRNID TO WS-TRANSID.
+           MOVE EIBTRMID TO WS-TERMID.
+           MOVE EIBTASKN TO WS-TASKNUM.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      * Process incoming commarea                                      *
+      *----------------------------------------------------------------*
+      * If NO commarea received issue an ABEND
+           IF EIBCALEN IS EQUAL TO ZERO
+               MOVE ' NO COMMAREA RECEIVED' TO EM-VARIABLE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS ABEND ABCODE('HCCA') NODUMP END-EXEC
+           END-IF
+
+      * initialize commarea return code to zero
+           MOVE '00' TO CA-RETURN-CODE
+           MOVE EIBCALEN TO WS-CALEN.
+           SET WS-ADDR-DFHCOMMAREA TO ADDRESS OF DFHCOMMAREA.
+
+      * check commarea length
+           ADD WS-CA-HEADER-LEN TO WS-REQUIRED-CA-LEN
+
+      * if less set error return code and return to caller
+           IF EIBCALEN IS LESS THAN WS-REQUIRED-CA-LEN
+             MOVE '98' TO CA-RETURN-CODE
+             EXEC CICS RETURN END-EXEC
+           END-IF
+
+           MOVE CA-MERGE-OLD-PATIENT-ID TO DB2-OLD-PATIENT-ID.
+           MOVE CA-MERGE-NEW-PATIENT-ID TO DB2-NEW-PATIENT-ID.
+
+           PERFORM CHECK-PATIENT-IDS.
+
+           IF WS-ID-INVALID
+              MOVE '83' TO CA-RETURN-CODE
+              EXEC CICS RETURN END-EXEC
+           END-IF
+
+           PERFORM MOVE-MEDICATION-HISTORY.
+           PERFORM MOVE-PRESCRIPTION-HISTORY.
+           PERFORM MOVE-BLOODPRESSURE-HISTORY.
+           PERFORM MOVE-HEARTRATE-HISTORY.
+           PERFORM MOVE-THRESHOLD-HISTORY.
+           PERFORM MOVE-MENTALSTATE-HISTORY.
+           PERFORM MOVE-ALERTQ-HISTORY.
+           PERFORM MOVE-THRESHOLDHIST-HISTORY.
+           PERFORM MOVE-MEDITATION-HISTORY.
+
+      * All nine moves came back clean - make them permanent as one
+      * unit of work rather than leaving some tables moved and
+      * others not if a later request in the same task were to fail
+           EXEC CICS SYNCPOINT END-EXEC.
+
+           MOVE DB2-ROWS-MOVED TO CA-MERGE-ROWS-MOVED.
+
+      *----------------------------------------------------------------*
+      *
+           EXEC CICS RETURN END-EXEC.
+
+       MAINLINE-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+
+      *================================================================*
+       CHECK-PATIENT-IDS.
+      *================================================================*
+      * The new id must already exist as a registered patient - the   *
+      * old id does not have to still be a PATIENT row (it may have   *
+      * already been removed once its history is known to be moved),  *
+      * but the two ids must be different                              *
+      *================================================================*
+           MOVE 'N' TO WS-ID-SWITCH.
+
+           IF DB2-OLD-PATIENT-ID = DB2-NEW-PATIENT-ID
+              SET WS-ID-INVALID TO TRUE
+           ELSE
+              EXEC SQL
+                  SELECT COUNT(*)
+                    INTO :DB2-PATIENT-COUNT
+                    FROM PATIENT
+                   WHERE PATIENTID = :DB2-NEW-PATIENT-ID
+              END-EXEC
+
+              IF SQLCODE NOT EQUAL 0 OR DB2-PATIENT-COUNT = 0
+                 SET WS-ID-INVALID TO TRUE
+              END-IF
+           END-IF.
+
+           EXIT.
+      *================================================================*
+       MOVE-MEDICATION-HISTORY.
+      *================================================================*
+           MOVE ' UPDATE MEDICATION' TO EM-SQLREQ
+      *================================================================*
+           EXEC SQL
+               UPDATE MEDICATION
+                  SET PATIENTID = :DB2-NEW-PATIENT-ID
+                WHERE PATIENTID = :DB2-OLD-PATIENT-ID
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL 0
+              MOVE '90' TO CA-RETURN-CODE
+              PERFORM WRITE-ERROR-MESSAGE
+              EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+              EXEC CICS RETURN END-EXEC
+           END-IF.
+
+           ADD SQLERRD(3) TO DB2-ROWS-MOVED.
+
+           EXIT.
+      *================================================================*
+       MOVE-PRESCRIPTION-HISTORY.
+      *================================================================*
+           MOVE ' UPDATE PRESCRIPTN' TO EM-SQLREQ
+      *================================================================*
+           EXEC SQL
+               UPDATE PRESCRIPTION
+                  SET PATIENTID = :DB2-NEW-PATIENT-ID
+                WHERE PATIENTID = :DB2-OLD-PATIENT-ID
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL 0
+              MOVE '90' TO CA-RETURN-CODE
+              PERFORM WRITE-ERROR-MESSAGE
+              EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+              EXEC CICS RETURN END-EXEC
+           END-IF.
+
+           ADD SQLERRD(3) TO DB2-ROWS-MOVED.
+
+           EXIT.
+      *================================================================*
+       MOVE-BLOODPRESSURE-HISTORY.
+      *================================================================*
+           MOVE ' UPDATE BLOODPRESS' TO EM-SQLREQ
+      *================================================================*
+           EXEC SQL
+               UPDATE BLOODPRESSURE
+                  SET PATIENTID = :DB2-NEW-PATIENT-ID
+                WHERE PATIENTID = :DB2-OLD-PATIENT-ID
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL 0
+              MOVE '90' TO CA-RETURN-CODE
+              PERFORM WRITE-ERROR-MESSAGE
+              EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+              EXEC CICS RETURN END-EXEC
+           END-IF.
+
+           ADD SQLERRD(3) TO DB2-ROWS-MOVED.
+
+           EXIT.
+      *================================================================*
+       MOVE-HEARTRATE-HISTORY.
+      *================================================================*
+           MOVE ' UPDATE HEARTRATE' TO EM-SQLREQ
+      *================================================================*
+           EXEC SQL
+               UPDATE HEARTRATE
+                  SET PATIENTID = :DB2-NEW-PATIENT-ID
+                WHERE PATIENTID = :DB2-OLD-PATIENT-ID
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL 0
+              MOVE '90' TO CA-RETURN-CODE
+              PERFORM WRITE-ERROR-MESSAGE
+              EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+              EXEC CICS RETURN END-EXEC
+           END-IF.
+
+           ADD SQLERRD(3) TO DB2-ROWS-MOVED.
+
+           EXIT.
+      *================================================================*
+       MOVE-THRESHOLD-HISTORY.
+      *================================================================*
+           MOVE ' UPDATE THRESHOLD' TO EM-SQLREQ
+      *================================================================*
+           EXEC SQL
+               UPDATE THRESHOLD
+                  SET PATIENTID = :DB2-NEW-PATIENT-ID
+                WHERE PATIENTID = :DB2-OLD-PATIENT-ID
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL 0
+              MOVE '90' TO CA-RETURN-CODE
+              PERFORM WRITE-ERROR-MESSAGE
+              EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+              EXEC CICS RETURN END-EXEC
+           END-IF.
+
+           ADD SQLERRD(3) TO DB2-ROWS-MOVED.
+
+           EXIT.
+      *================================================================*
+       MOVE-MENTALSTATE-HISTORY.
+      *================================================================*
+           MOVE ' UPDATE MENTALSTATE' TO EM-SQLREQ
+      *================================================================*
+           EXEC SQL
+               UPDATE MENTALSTATE
+                  SET PATIENTID = :DB2-NEW-PATIENT-ID
+                WHERE PATIENTID = :DB2-OLD-PATIENT-ID
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL 0
+              MOVE '90' TO CA-RETURN-CODE
+              PERFORM WRITE-ERROR-MESSAGE
+              EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+              EXEC CICS RETURN END-EXEC
+           END-IF.
+
+           ADD SQLERRD(3) TO DB2-ROWS-MOVED.
+
+           EXIT.
+      *================================================================*
+       MOVE-ALERTQ-HISTORY.
+      *================================================================*
+           MOVE ' UPDATE ALERTQ' TO EM-SQLREQ
+      *================================================================*
+           EXEC SQL
+               UPDATE ALERTQ
+                  SET PATIENTID = :DB2-NEW-PATIENT-ID
+                WHERE PATIENTID = :DB2-OLD-PATIENT-ID
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL 0
+              MOVE '90' TO CA-RETURN-CODE
+              PERFORM WRITE-ERROR-MESSAGE
+              EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+              EXEC CICS RETURN END-EXEC
+           END-IF.
+
+           ADD SQLERRD(3) TO DB2-ROWS-MOVED.
+
+           EXIT.
+      *================================================================*
+       MOVE-THRESHOLDHIST-HISTORY.
+      *================================================================*
+           MOVE ' UPDATE THRESHLDHST' TO EM-SQLREQ
+      *================================================================*
+           EXEC SQL
+               UPDATE THRESHOLDHIST
+                  SET PATIENTID = :DB2-NEW-PATIENT-ID
+                WHERE PATIENTID = :DB2-OLD-PATIENT-ID
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL 0
+              MOVE '90' TO CA-RETURN-CODE
+              PERFORM WRITE-ERROR-MESSAGE
+              EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+              EXEC CICS RETURN END-EXEC
+           END-IF.
+
+           ADD SQLERRD(3) TO DB2-ROWS-MOVED.
+
+           EXIT.
+      *================================================================*
+       MOVE-MEDITATION-HISTORY.
+      *================================================================*
+           MOVE ' UPDATE MEDITATION' TO EM-SQLREQ
+      *================================================================*
+           EXEC SQL
+               UPDATE MEDITATION
+                  SET PATIENTID = :DB2-NEW-PATIENT-ID
+                WHERE PATIENTID = :DB2-OLD-PATIENT-ID
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL 0
+              MOVE '90' TO CA-RETURN-CODE
+              PERFORM WRITE-ERROR-MESSAGE
+              EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+              EXEC CICS RETURN END-EXEC
+           END-IF.
+
+           ADD SQLERRD(3) TO DB2-ROWS-MOVED.
+
+           EXIT.
+      *----------------------------------------------------------------*
+       COPY HCERRSPD.
