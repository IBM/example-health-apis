@@ -0,0 +1,200 @@
+      ******************************************************************
+      * Copyright 2014 IBM Corp. All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      * http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied.
+      * See the License for the specific language governing permissions
+      * and limitations under the License.
+      ******************************************************************
+      *         New Patient Billing/Eligibility Extract                *
+      *                                                                *
+      *   Extracts patients added to the PATIENT table since the      *
+      *  last time this job ran, for a downstream billing/eligibility  *
+      *  interface. PATIENTID is assigned in ascending order as        *
+      *  patients are added, so the high water mark left behind by     *
+      *  the previous run is enough to identify what is new - there    *
+      *  is no added-date column on PATIENT to filter on instead.      *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HCPBBJ01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NEWPAT-EXTRACT ASSIGN TO NEWPATX
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL WATERMARK-FILE ASSIGN TO PATWMARK
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NEWPAT-EXTRACT
+           RECORDING MODE IS F.
+       01  NEWPAT-EXTRACT-LINE         PIC X(80).
+
+       FD  WATERMARK-FILE
+           RECORDING MODE IS F.
+       01  WATERMARK-RECORD            PIC X(10).
+
+       WORKING-STORAGE SECTION.
+
+        01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'HCPBBJ01------WS'.
+
+       01  WS-EOF-SWITCH               PIC X VALUE 'N'.
+           88 WS-EOF                   VALUE 'Y'.
+
+       01  WS-WATERMARK-EOF-SWITCH     PIC X VALUE 'N'.
+           88 WS-WATERMARK-EOF         VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           03 WS-PATIENTS-EXTRACTED    PIC 9(7) VALUE ZERO.
+
+      * High water mark - the highest PATIENTID extracted last time,
+      * and the highest one extracted this time, read from/written
+      * to WATERMARK-FILE either side of the run
+       01  WS-LAST-MAX-PATIENT-ID      PIC 9(10) VALUE ZERO.
+       01  WS-NEW-MAX-PATIENT-ID       PIC 9(10) VALUE ZERO.
+
+       01  WS-EXTRACT-LINE.
+           03 WS-EXT-PATIENT-ID        PIC Z(9)9.
+           03 FILLER                   PIC X.
+           03 WS-EXT-LAST-NAME         PIC X(20).
+           03 WS-EXT-FIRST-NAME        PIC X(10).
+           03 WS-EXT-DOB               PIC X(10).
+           03 WS-EXT-POSTCODE          PIC X(10).
+           03 FILLER                   PIC X(17).
+
+       01  WS-CURSOR-ROW.
+           03 DB2-PATIENT-ID           PIC S9(9) COMP.
+           03 DB2-LAST-NAME            PIC X(20).
+           03 DB2-FIRST-NAME           PIC X(10).
+           03 DB2-DOB                  PIC X(10).
+           03 DB2-POSTCODE             PIC X(10).
+
+       01  DB2-LAST-MAX-PATIENT-ID     PIC S9(9) COMP.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+
+           PERFORM INITIALIZE-JOB.
+           PERFORM WRITE-EXTRACT-LINE UNTIL WS-EOF.
+           PERFORM TERMINATE-JOB.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       INITIALIZE-JOB.
+           DISPLAY 'HCPBBJ01 - NEW PATIENT EXTRACT STARTING'.
+
+           PERFORM READ-WATERMARK.
+
+           MOVE WS-LAST-MAX-PATIENT-ID TO WS-NEW-MAX-PATIENT-ID.
+           MOVE WS-LAST-MAX-PATIENT-ID TO DB2-LAST-MAX-PATIENT-ID.
+
+           OPEN OUTPUT NEWPAT-EXTRACT.
+
+      *    PATIENTID order both identifies "new since last run" and
+      *    lets us track the new high water mark as we go
+           EXEC SQL
+               DECLARE NEWPATCSR CURSOR FOR
+               SELECT PATIENTID, LASTNAME, FIRSTNAME, DOB, POSTCODE
+                 FROM PATIENT
+                WHERE PATIENTID > :DB2-LAST-MAX-PATIENT-ID
+                ORDER BY PATIENTID
+           END-EXEC.
+
+           EXEC SQL
+               OPEN NEWPATCSR
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL 0
+              DISPLAY 'HCPBBJ01 - OPEN CURSOR FAILED SQLCODE=' SQLCODE
+              MOVE 'Y' TO WS-EOF-SWITCH
+           ELSE
+              PERFORM FETCH-NEXT-PATIENT
+           END-IF.
+
+       READ-WATERMARK.
+      *    First run will have no watermark file data - that is not
+      *    an error, it just means every patient on file is "new"
+           OPEN INPUT WATERMARK-FILE
+
+           READ WATERMARK-FILE INTO WATERMARK-RECORD
+             AT END
+               MOVE 'Y' TO WS-WATERMARK-EOF-SWITCH
+           END-READ.
+
+           IF NOT WS-WATERMARK-EOF
+              MOVE WATERMARK-RECORD TO WS-LAST-MAX-PATIENT-ID
+           END-IF.
+
+           CLOSE WATERMARK-FILE.
+
+       FETCH-NEXT-PATIENT.
+           EXEC SQL
+               FETCH NEWPATCSR
+                INTO :DB2-PATIENT-ID, :DB2-LAST-NAME,
+                     :DB2-FIRST-NAME, :DB2-DOB, :DB2-POSTCODE
+           END-EXEC.
+
+           EVALUATE SQLCODE
+             WHEN 0
+               CONTINUE
+             WHEN 100
+               MOVE 'Y' TO WS-EOF-SWITCH
+             WHEN OTHER
+               DISPLAY 'HCPBBJ01 - FETCH FAILED SQLCODE=' SQLCODE
+               MOVE 'Y' TO WS-EOF-SWITCH
+           END-EVALUATE.
+
+       WRITE-EXTRACT-LINE.
+           MOVE SPACES          TO WS-EXTRACT-LINE
+           MOVE DB2-PATIENT-ID  TO WS-EXT-PATIENT-ID
+           MOVE DB2-LAST-NAME   TO WS-EXT-LAST-NAME
+           MOVE DB2-FIRST-NAME  TO WS-EXT-FIRST-NAME
+           MOVE DB2-DOB         TO WS-EXT-DOB
+           MOVE DB2-POSTCODE    TO WS-EXT-POSTCODE
+
+           WRITE NEWPAT-EXTRACT-LINE FROM WS-EXTRACT-LINE
+
+           MOVE DB2-PATIENT-ID TO WS-NEW-MAX-PATIENT-ID
+           ADD 1 TO WS-PATIENTS-EXTRACTED
+           PERFORM FETCH-NEXT-PATIENT.
+
+       TERMINATE-JOB.
+           EXEC SQL
+               CLOSE NEWPATCSR
+           END-EXEC.
+
+           CLOSE NEWPAT-EXTRACT.
+
+      *    Leave the new high water mark behind for the next run
+           OPEN OUTPUT WATERMARK-FILE
+           MOVE WS-NEW-MAX-PATIENT-ID TO WATERMARK-RECORD
+           WRITE WATERMARK-RECORD
+           CLOSE WATERMARK-FILE.
+
+           DISPLAY 'HCPBBJ01 - PATIENTS EXTRACTED: '
+                    WS-PATIENTS-EXTRACTED.
+           DISPLAY 'HCPBBJ01 - NEW PATIENT EXTRACT COMPLETE'.
