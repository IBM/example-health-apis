@@ -32,13 +32,25 @@
 
        77 INQ-TRANS                    PIC X(4) VALUE 'HCP1'.
        77 ADD-TRANS                    PIC X(4) VALUE 'HCPA'.
+       77 UPD-TRANS                    PIC X(4) VALUE 'HCPU'.
+       77 WS-SPACE-COUNT               PIC 9(2) VALUE ZERO.
        77 MSGEND                       PIC X(24) VALUE
                                         'Transaction ended      '.
        01  WS-RESP                   PIC S9(8) COMP.
 
         COPY HCMAPS.
-        01 COMM-AREA.
-        COPY HCCMAREA.
+      * CA-PATIENT-ID as keyed by a restricted patient session - zero
+      * if this terminal is unrestricted, and handed down ahead of
+      * COMM-AREA so this program's own RETURN/re-invoke cycle can
+      * carry it forward too
+        01 WS-SESSION-AREA.
+           COPY HCRESTWS.
+           02 COMM-AREA.
+           COPY HCCMAREA.
+        COPY HCTVLWS.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA             PIC X(32510).
 
       *----------------------------------------------------------------*
       *****************************************************************
@@ -47,8 +59,15 @@
       *---------------------------------------------------------------*
        MAINLINE SECTION.
 
-           IF EIBCALEN > 0
-              GO TO A-GAIN.
+           IF EIBCALEN EQUAL LENGTH OF WS-SESSION-AREA
+              MOVE DFHCOMMAREA TO WS-SESSION-AREA
+              GO TO A-GAIN
+           END-IF
+
+           IF EIBCALEN EQUAL LENGTH OF WS-RESTRICT-PATIENT-ID
+              MOVE DFHCOMMAREA(1:LENGTH OF WS-RESTRICT-PATIENT-ID)
+                TO WS-RESTRICT-PATIENT-ID
+           END-IF
 
            Initialize HCP1MAPI.
            Initialize HCP1MAPO.
@@ -90,13 +109,37 @@
       *---------------------------------------------------------------*
       * Handle the Inquiry request
            IF EIBTRNID EQUAL INQ-TRANS
+      * No patient id keyed - search by last name and date of birth
+                 IF HCP1PNOI EQUAL ZEROS OR SPACES OR LOW-VALUES
+                    IF HCP1LNAI EQUAL SPACES OR LOW-VALUES
+                       GO TO NO-PATIENT-ID
+                    END-IF
+                    PERFORM SEARCH-FOR-PATIENT
+                    IF CA-RETURN-CODE > 0
+                       GO TO NO-DATA
+                    END-IF
+                    IF CA-NUM-MATCHES EQUAL ZERO
+                       GO TO NO-DATA
+                    END-IF
+                    IF CA-NUM-MATCHES > 1
+                       GO TO MULTIPLE-MATCHES
+                    END-IF
+                    Move CA-MATCH-PATIENT-ID(1) To HCP1PNOI
+                 END-IF
+
                  Move '01IPAT'   To CA-REQUEST-ID
                  Move HCP1PNOI   To CA-PATIENT-ID
+
+                 IF WS-RESTRICT-PATIENT-ID NOT EQUAL ZERO AND
+                    CA-PATIENT-ID NOT EQUAL WS-RESTRICT-PATIENT-ID
+                    GO TO NOT-AUTHORIZED
+                 END-IF
       * Link to business logic
                  EXEC CICS LINK PROGRAM('HCP1BI01')
                            COMMAREA(COMM-AREA)
                            LENGTH(32500)
                  END-EXEC
+                 PERFORM WRITE-TRAN-VOLUME
 
                  IF CA-RETURN-CODE > 0
                    GO TO NO-DATA
@@ -125,6 +168,11 @@
                  IF HCP1UIDI EQUAL SPACES or LOW-VALUES
                    GO TO USERID-REQUIRED
                  END-IF
+                 PERFORM VALIDATE-INS-CARD-AND-POSTCODE
+                 PERFORM CHECK-USERID-UNIQUE
+                 IF CA-NUM-MATCHES > 0
+                   GO TO DUPLICATE-USERID
+                 END-IF
 
                  Move '01APAT'   To CA-REQUEST-ID
 
@@ -147,6 +195,7 @@
                            COMMAREA(COMM-AREA)
                            LENGTH(32500)
                  END-EXEC
+                 PERFORM WRITE-TRAN-VOLUME
                  IF CA-RETURN-CODE > 0
                    Exec CICS Syncpoint Rollback End-Exec
                    GO TO NO-ADD
@@ -164,6 +213,56 @@
                  GO TO ENDIT-STARTIT
              END-IF.
 
+      *---------------------------------------------------------------*
+      * Handle the Update request
+           IF EIBTRNID EQUAL UPD-TRANS
+                 IF HCP1PNOI EQUAL ZEROS OR SPACES OR LOW-VALUES
+                   GO TO NO-PATIENT-ID
+                 END-IF
+                 IF HCP1UIDI EQUAL SPACES or LOW-VALUES
+                   GO TO USERID-REQUIRED
+                 END-IF
+                 PERFORM VALIDATE-INS-CARD-AND-POSTCODE
+
+                 Move '01UPAT'   To CA-REQUEST-ID
+
+                 Move HCP1PNOI   To CA-PATIENT-ID
+                 Move HCP1FNAI   To CA-FIRST-NAME
+                 Move HCP1LNAI   To CA-LAST-NAME
+                 Move HCP1DOBI   To CA-DOB
+                 Move HCP1ADDRI  To CA-ADDRESS
+                 Move HCP1CITYI  To CA-CITY
+                 Move HCP1HPCI   To CA-POSTCODE
+                 Move HCP1HP2I   To CA-PHONE-MOBILE
+                 Move HCP1HMOI   To CA-EMAIL-ADDRESS
+                 Move HCP1INOI   to CA-INS-CARD-NUM
+                 Move HCP1UIDI   to CA-USERID
+                 Inspect COMM-AREA Replacing All x'00'  by x'40'
+                 Move Function UPPER-CASE(CA-POSTCODE)
+                      TO CA-POSTCODE
+      * Link to business logic
+                 EXEC CICS LINK PROGRAM('HCP1BU01')
+                           COMMAREA(COMM-AREA)
+                           LENGTH(32500)
+                 END-EXEC
+                 PERFORM WRITE-TRAN-VOLUME
+                 IF CA-RETURN-CODE > 0
+                   Exec CICS Syncpoint Rollback End-Exec
+                   GO TO NO-UPD
+                 END-IF
+
+                 Move CA-PATIENT-ID          To HCP1PNOO
+                 Move 'Patient Updated'      To  HCP1MSGO
+                 PERFORM SETUP-SCREEN
+
+                 EXEC CICS SEND MAP ('HCP1MAP')
+                           FROM(HCP1MAPO)
+                           MAPSET ('HCMAPS')
+                           CURSOR
+                 END-EXEC
+                 GO TO ENDIT-STARTIT
+             END-IF.
+
 
       *    Send message to terminal and return
 
@@ -173,7 +272,7 @@
        ENDIT-STARTIT.
            EXEC CICS RETURN
                 TRANSID(EIBTRNID)
-                COMMAREA(COMM-AREA)
+                COMMAREA(WS-SESSION-AREA)
                 END-EXEC.
 
        ENDIT.
@@ -196,7 +295,7 @@
 
            EXEC CICS RETURN
                 TRANSID(EIBTRNID)
-                COMMAREA(COMM-AREA)
+                COMMAREA(WS-SESSION-AREA)
                 END-EXEC.
 
        CANCELIT.
@@ -215,6 +314,10 @@
            IF EIBTRNID EQUAL ADD-TRANS
               MOVE ADD-TRANS TO HCP1TRNO
               MOVE 'Add Patient Information' to HCP1TITO
+           ELSE
+           IF EIBTRNID EQUAL UPD-TRANS
+              MOVE UPD-TRANS TO HCP1TRNO
+              MOVE 'Update Patient Information' to HCP1TITO
            END-IF.
 
        USERID-REQUIRED.
@@ -222,6 +325,84 @@
            Move -1 To HCP1UIDL.
            Go To ERROR-OUT.
 
+       NO-PATIENT-ID.
+           Move 'Enter a Patient Id, or a Last Name'
+                                            To  HCP1MSGO.
+           Move -1 To HCP1PNOL.
+           Go To ERROR-OUT.
+
+       NOT-AUTHORIZED.
+           Move 'Not authorized for this patient'  To  HCP1MSGO.
+           Move -1 To HCP1PNOL.
+           Go To ERROR-OUT.
+
+       MULTIPLE-MATCHES.
+           Move CA-MATCH-PATIENT-ID(1) To HCP1PNOO
+           Move 'Multiple matches - refine search'
+                                            To  HCP1MSGO.
+           Move -1 To HCP1LNAL.
+           Go To ERROR-OUT.
+
+       SEARCH-FOR-PATIENT.
+           Move '01SPAT'     To CA-REQUEST-ID
+           Move ZEROES       To CA-PATIENT-ID
+           Move HCP1LNAI     To CA-SEARCH-LAST-NAME
+           Move HCP1DOBI     To CA-SEARCH-DOB
+           EXEC CICS LINK PROGRAM('HCP1BI01')
+                     COMMAREA(COMM-AREA)
+                     LENGTH(32500)
+           END-EXEC.
+
+       CHECK-USERID-UNIQUE.
+           Move '01FPAT'        To CA-REQUEST-ID
+           Move ZEROES          To CA-PATIENT-ID
+           Move HCP1UIDI         To CA-SEARCH-USERNAME
+           EXEC CICS LINK PROGRAM('HCP1BI01')
+                     COMMAREA(COMM-AREA)
+                     LENGTH(32500)
+           END-EXEC.
+
+       VALIDATE-INS-CARD-AND-POSTCODE.
+           IF HCP1INOI EQUAL SPACES OR LOW-VALUES
+              GO TO INS-CARD-REQUIRED
+           END-IF
+           IF HCP1INOI IS NOT NUMERIC
+              GO TO INVALID-INS-CARD
+           END-IF
+           IF HCP1HPCI EQUAL SPACES OR LOW-VALUES
+              GO TO POSTCODE-REQUIRED
+           END-IF
+           MOVE ZERO TO WS-SPACE-COUNT
+           INSPECT HCP1HPCI TALLYING WS-SPACE-COUNT FOR ALL SPACES
+           IF WS-SPACE-COUNT > 5
+              GO TO INVALID-POSTCODE
+           END-IF.
+
+       DUPLICATE-USERID.
+           Move 'User Id already in use'        To  HCP1MSGO.
+           Move -1 To HCP1UIDL.
+           Go To ERROR-OUT.
+
+       INS-CARD-REQUIRED.
+           Move 'Insurance Card Number is Required' To  HCP1MSGO.
+           Move -1 To HCP1INOL.
+           Go To ERROR-OUT.
+
+       INVALID-INS-CARD.
+           Move 'Insurance Card Number must be numeric' To HCP1MSGO.
+           Move -1 To HCP1INOL.
+           Go To ERROR-OUT.
+
+       POSTCODE-REQUIRED.
+           Move 'Postcode is Required'          To  HCP1MSGO.
+           Move -1 To HCP1HPCL.
+           Go To ERROR-OUT.
+
+       INVALID-POSTCODE.
+           Move 'Postcode format is invalid'    To  HCP1MSGO.
+           Move -1 To HCP1HPCL.
+           Go To ERROR-OUT.
+
        NO-UPD.
            MOVE -1 TO HCP1FNAL
            Move 'Error Updating Patient'          To  HCP1MSGO.
@@ -259,4 +440,7 @@
            Initialize HCP1MAPO.
            Initialize COMM-AREA.
 
-           GO TO ENDIT-STARTIT.
\ No newline at end of file
+           GO TO ENDIT-STARTIT.
+
+      *----------------------------------------------------------------*
+       COPY HCTVLPD.
\ No newline at end of file
