@@ -0,0 +1,287 @@
+      ******************************************************************
+      * Copyright 2014 IBM Corp. All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      * http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied.
+      * See the License for the specific language governing permissions
+      * and limitations under the License.
+      ******************************************************************
+      *              Vitals History Archive and Purge                  *
+      *                                                                *
+      *   BLOODPRESSURE and HEARTRATE are only ever appended to, with  *
+      *  no archive or purge path, so both tables grow without bound   *
+      *  as every visit is recorded. This job copies any reading       *
+      *  older than the retention period out to a flat archive file,   *
+      *  then deletes it from the live table, so inquiry performance   *
+      *  on HCIVDB01 does not degrade as history accumulates.          *
+      *                                                                *
+      * Modification History:                                          *
+      *  2016  Declared BPARCCSR and HRARCCSR WITH HOLD - each row's   *
+      *        COMMIT was closing the cursor, so only the first row    *
+      *        was ever archived/purged per run.                       *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HCVRBJ01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VITALS-ARCHIVE ASSIGN TO VITALARC
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VITALS-ARCHIVE
+           RECORDING MODE IS F.
+       01  VITALS-ARCHIVE-LINE          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+        01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'HCVRBJ01------WS'.
+
+       01  WS-BP-EOF-SWITCH            PIC X VALUE 'N'.
+           88 WS-BP-EOF                VALUE 'Y'.
+
+       01  WS-HR-EOF-SWITCH            PIC X VALUE 'N'.
+           88 WS-HR-EOF                VALUE 'Y'.
+
+      * Readings older than this many days are archived and purged -
+      * chosen to keep a little over a year of history live
+       01  WS-RETENTION-DAYS           PIC S9(4) COMP VALUE +400.
+
+       01  WS-COUNTERS.
+           03 WS-BP-ARCHIVED           PIC 9(7) VALUE ZERO.
+           03 WS-HR-ARCHIVED           PIC 9(7) VALUE ZERO.
+
+       01  WS-ARC-PATIENT-ID           PIC Z(9)9.
+
+       01  WS-BP-CURSOR-ROW.
+           03 DB2-BP-PATIENT-ID        PIC S9(9) COMP.
+           03 DB2-BP-DATETIME          PIC X(19).
+           03 DB2-BLOOD-PRESSURE       PIC X(10).
+
+       01  WS-HR-CURSOR-ROW.
+           03 DB2-HR-PATIENT-ID        PIC S9(9) COMP.
+           03 DB2-HR-DATETIME          PIC X(19).
+           03 DB2-HEART-RATE           PIC X(10).
+
+       01  DB2-RETENTION-DAYS          PIC S9(4) COMP.
+
+       01  WS-DELETE-SQLCODE           PIC S9(9) COMP.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+
+           PERFORM INITIALIZE-JOB.
+           PERFORM ARCHIVE-BLOODPRESSURE UNTIL WS-BP-EOF.
+           PERFORM OPEN-HEARTRATE-CURSOR.
+           PERFORM ARCHIVE-HEARTRATE UNTIL WS-HR-EOF.
+           PERFORM TERMINATE-JOB.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       INITIALIZE-JOB.
+           DISPLAY 'HCVRBJ01 - VITALS ARCHIVE/PURGE STARTING'.
+
+           MOVE WS-RETENTION-DAYS TO DB2-RETENTION-DAYS.
+
+           OPEN OUTPUT VITALS-ARCHIVE.
+
+           MOVE 'TABLE,PATIENTID,READING_DATETIME,READING' TO
+                VITALS-ARCHIVE-LINE
+           WRITE VITALS-ARCHIVE-LINE.
+
+      *    Oldest first, so a job that is stopped part way through
+      *    still leaves the live table with only the newer rows gone
+           EXEC SQL
+               DECLARE BPARCCSR CURSOR WITH HOLD FOR
+               SELECT PATIENTID, BPDATETIME, BLOODPRESSURE
+                 FROM BLOODPRESSURE
+                WHERE BPDATETIME <
+                      CHAR(CURRENT TIMESTAMP - :DB2-RETENTION-DAYS DAYS)
+                ORDER BY BPDATETIME
+           END-EXEC.
+
+           EXEC SQL
+               OPEN BPARCCSR
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL 0
+              DISPLAY 'HCVRBJ01 - OPEN BP CURSOR FAILED SQLCODE='
+                       SQLCODE
+              MOVE 'Y' TO WS-BP-EOF-SWITCH
+           ELSE
+              PERFORM FETCH-NEXT-BLOODPRESSURE
+           END-IF.
+
+       FETCH-NEXT-BLOODPRESSURE.
+           EXEC SQL
+               FETCH BPARCCSR
+                INTO :DB2-BP-PATIENT-ID, :DB2-BP-DATETIME,
+                     :DB2-BLOOD-PRESSURE
+           END-EXEC.
+
+           EVALUATE SQLCODE
+             WHEN 0
+               CONTINUE
+             WHEN 100
+               MOVE 'Y' TO WS-BP-EOF-SWITCH
+             WHEN OTHER
+               DISPLAY 'HCVRBJ01 - FETCH BP FAILED SQLCODE=' SQLCODE
+               MOVE 'Y' TO WS-BP-EOF-SWITCH
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      * Write the reading to the archive file, then remove it from     *
+      * the live table - each row is a unit of work on its own so a    *
+      * job that is stopped part way through has not lost anything     *
+      *----------------------------------------------------------------*
+       ARCHIVE-BLOODPRESSURE.
+           MOVE DB2-BP-PATIENT-ID TO WS-ARC-PATIENT-ID
+
+           STRING 'BLOODPRESSURE'    DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  WS-ARC-PATIENT-ID  DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  DB2-BP-DATETIME    DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  DB2-BLOOD-PRESSURE DELIMITED BY SIZE
+             INTO VITALS-ARCHIVE-LINE
+           END-STRING
+
+           WRITE VITALS-ARCHIVE-LINE
+
+           EXEC SQL
+               DELETE FROM BLOODPRESSURE
+                WHERE PATIENTID = :DB2-BP-PATIENT-ID
+                  AND BPDATETIME = :DB2-BP-DATETIME
+           END-EXEC
+
+           MOVE SQLCODE TO WS-DELETE-SQLCODE
+
+           EXEC SQL
+               COMMIT
+           END-EXEC
+
+           IF WS-DELETE-SQLCODE EQUAL 0
+              ADD 1 TO WS-BP-ARCHIVED
+           ELSE
+              DISPLAY 'HCVRBJ01 - DELETE BP FAILED SQLCODE='
+                       WS-DELETE-SQLCODE
+           END-IF
+
+           PERFORM FETCH-NEXT-BLOODPRESSURE.
+
+      *----------------------------------------------------------------*
+       ARCHIVE-HEARTRATE.
+           MOVE DB2-HR-PATIENT-ID TO WS-ARC-PATIENT-ID
+
+           STRING 'HEARTRATE'        DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  WS-ARC-PATIENT-ID  DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  DB2-HR-DATETIME    DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  DB2-HEART-RATE     DELIMITED BY SIZE
+             INTO VITALS-ARCHIVE-LINE
+           END-STRING
+
+           WRITE VITALS-ARCHIVE-LINE
+
+           EXEC SQL
+               DELETE FROM HEARTRATE
+                WHERE PATIENTID = :DB2-HR-PATIENT-ID
+                  AND HRDATETIME = :DB2-HR-DATETIME
+           END-EXEC
+
+           MOVE SQLCODE TO WS-DELETE-SQLCODE
+
+           EXEC SQL
+               COMMIT
+           END-EXEC
+
+           IF WS-DELETE-SQLCODE EQUAL 0
+              ADD 1 TO WS-HR-ARCHIVED
+           ELSE
+              DISPLAY 'HCVRBJ01 - DELETE HR FAILED SQLCODE='
+                       WS-DELETE-SQLCODE
+           END-IF
+
+           PERFORM FETCH-NEXT-HEARTRATE.
+
+       OPEN-HEARTRATE-CURSOR.
+           EXEC SQL
+               DECLARE HRARCCSR CURSOR WITH HOLD FOR
+               SELECT PATIENTID, HRDATETIME, HEARTRATE
+                 FROM HEARTRATE
+                WHERE HRDATETIME <
+                      CHAR(CURRENT TIMESTAMP - :DB2-RETENTION-DAYS DAYS)
+                ORDER BY HRDATETIME
+           END-EXEC.
+
+           EXEC SQL
+               OPEN HRARCCSR
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL 0
+              DISPLAY 'HCVRBJ01 - OPEN HR CURSOR FAILED SQLCODE='
+                       SQLCODE
+              MOVE 'Y' TO WS-HR-EOF-SWITCH
+           ELSE
+              PERFORM FETCH-NEXT-HEARTRATE
+           END-IF.
+
+       FETCH-NEXT-HEARTRATE.
+           EXEC SQL
+               FETCH HRARCCSR
+                INTO :DB2-HR-PATIENT-ID, :DB2-HR-DATETIME,
+                     :DB2-HEART-RATE
+           END-EXEC.
+
+           EVALUATE SQLCODE
+             WHEN 0
+               CONTINUE
+             WHEN 100
+               MOVE 'Y' TO WS-HR-EOF-SWITCH
+             WHEN OTHER
+               DISPLAY 'HCVRBJ01 - FETCH HR FAILED SQLCODE=' SQLCODE
+               MOVE 'Y' TO WS-HR-EOF-SWITCH
+           END-EVALUATE.
+
+       TERMINATE-JOB.
+           EXEC SQL
+               CLOSE BPARCCSR
+           END-EXEC.
+
+           EXEC SQL
+               CLOSE HRARCCSR
+           END-EXEC.
+
+           CLOSE VITALS-ARCHIVE.
+
+           DISPLAY 'HCVRBJ01 - BLOODPRESSURE ROWS ARCHIVED: '
+                    WS-BP-ARCHIVED.
+           DISPLAY 'HCVRBJ01 - HEARTRATE ROWS ARCHIVED:     '
+                    WS-HR-ARCHIVED.
+           DISPLAY 'HCVRBJ01 - VITALS ARCHIVE/PURGE COMPLETE'.
