@@ -0,0 +1,174 @@
+      ******************************************************************
+      * Copyright 2016 IBM Corp. All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      * http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied.
+      * See the License for the specific language governing permissions
+      * and limitations under the License.
+      ******************************************************************
+      *                                                                *
+      *                    Find Patient by Username                    *
+      *                                                                *
+      *   Looks up the DB2 PATIENTUSER table by username alone (no     *
+      *  password) and returns the matching patient id. Used where     *
+      *  the caller already knows it is dealing with a legitimate      *
+      *  user and just needs the patient id behind the name - unlike   *
+      *  HCLGBI01, which additionally checks the password because it   *
+      *  is the login itself.                                          *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HCFUBI01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common defintions                                              *
+      *----------------------------------------------------------------*
+      * Run time (debug) infomation for this invocation
+        01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'HCFUBI01------WS'.
+           03 WS-TRANSID               PIC X(4).
+           03 WS-TERMID                PIC X(4).
+           03 WS-TASKNUM               PIC 9(7).
+           03 WS-FILLER                PIC X.
+           03 WS-ADDR-DFHCOMMAREA      USAGE is POINTER.
+           03 WS-CALEN                 PIC S9(4) COMP.
+
+      *----------------------------------------------------------------*
+       COPY HCERRSWS.
+      *----------------------------------------------------------------*
+      * Fields to be used to calculate if commarea is large enough
+       01  WS-COMMAREA-LENGTHS.
+           03 WS-CA-HEADERTRAILER-LEN  PIC S9(4) COMP VALUE +18.
+           03 WS-REQUIRED-CA-LEN       PIC S9(4)      VALUE +0.
+
+      *----------------------------------------------------------------*
+      * Definitions required by SQL statement                          *
+      *   DB2 datatypes to COBOL equivalents                           *
+      *     INTEGER     :   PIC S9(9) COMP                             *
+      *----------------------------------------------------------------*
+      * Host variable for the matching patient id
+       01  DB2-PATIENT-ID               PIC S9(9) COMP.
+
+      *----------------------------------------------------------------*
+      *    DB2 CONTROL
+      *----------------------------------------------------------------*
+      * SQLCA DB2 communications area
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+      *
+      ******************************************************************
+      *    L I N K A G E     S E C T I O N
+      ******************************************************************
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA.
+           EXEC SQL
+             INCLUDE HCCMAREA
+           END-EXEC.
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common code                                                    *
+      *----------------------------------------------------------------*
+      * initialize working storage variables
+           INITIALIZE WS-HEADER.
+      * set up general variable
+           MOVE EIBTRNID TO WS-TRANSID.
+           MOVE EIBTRMID TO WS-TERMID.
+           MOVE EIBTASKN TO WS-TASKNUM.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      * Check commarea and obtain required details                     *
+      *----------------------------------------------------------------*
+      * If NO commarea received issue an ABEND
+           IF EIBCALEN IS EQUAL TO ZERO
+               MOVE ' NO COMMAREA RECEIVED' TO EM-VARIABLE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS ABEND ABCODE('HCCA') NODUMP END-EXEC
+           END-IF
+
+      * initialize commarea return code to zero
+           MOVE '00' TO CA-RETURN-CODE
+           MOVE EIBCALEN TO WS-CALEN.
+           SET WS-ADDR-DFHCOMMAREA TO ADDRESS OF DFHCOMMAREA.
+
+      *----------------------------------------------------------------*
+      * Process incoming commarea                                      *
+      *----------------------------------------------------------------*
+      * check commarea length - meets minimum requirement
+           ADD WS-CA-HEADERTRAILER-LEN TO WS-REQUIRED-CA-LEN
+      * if less set error return code and return to caller
+           IF EIBCALEN IS LESS THAN WS-REQUIRED-CA-LEN
+             MOVE '98' TO CA-RETURN-CODE
+             EXEC CICS RETURN END-EXEC
+           END-IF
+
+      *----------------------------------------------------------------*
+      * Obtain details in DB2                                          *
+      *----------------------------------------------------------------*
+           EVALUATE CA-REQUEST-ID
+             WHEN '01FUSR'
+               PERFORM FIND-PATIENT-BY-USERNAME
+             WHEN OTHER
+               MOVE '98' TO CA-RETURN-CODE
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      * END PROGRAM and return to caller                               *
+      *----------------------------------------------------------------*
+       MAINLINE-END.
+           EXEC CICS RETURN END-EXEC.
+
+       MAINLINE-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+
+       FIND-PATIENT-BY-USERNAME.
+      * Username alone identifies the patient - no password check,
+      * unlike HCLGBI01's login validation
+           EXEC SQL
+               SELECT PATIENTID
+                 INTO :DB2-PATIENT-ID
+                 FROM PATIENTUSER
+                WHERE USERNAME = :CA-USERNAME
+           END-EXEC.
+
+           Evaluate SQLCODE
+             When 0
+               MOVE DB2-PATIENT-ID TO CA-PATIENT-ID
+               MOVE '00' TO CA-RETURN-CODE
+             When 100
+               MOVE '01' TO CA-RETURN-CODE
+             When Other
+               MOVE '90' TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+           End-Evaluate.
+
+           EXIT.
+      *----------------------------------------------------------------*
+       COPY HCERRSPD.
+
