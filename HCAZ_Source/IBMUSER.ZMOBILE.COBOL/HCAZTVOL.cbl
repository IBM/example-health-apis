@@ -0,0 +1,64 @@
+      ******************************************************************
+      * Copyright 2016 IBM Corp. All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      * http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied.
+      * See the License for the specific language governing permissions
+      * and limitations under the License.
+      ******************************************************************
+      *                                                                *
+      *                 Transaction Volume Logger                     *
+      *                                                                *
+      *   LINKed by WRITE-TRAN-VOLUME (HCTVLPD) from each of the       *
+      *  business transaction's screen programs once a request has    *
+      *  completed. Writes the date/time/tranid/outcome it is passed  *
+      *  to the TRNL extrapartition transient data queue - the same   *
+      *  write-only-from-CICS, read-only-from-batch split already     *
+      *  used for the HCAZERRS error log that HCELBJ01 reports on.    *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HCAZTVOL.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      * Name of the extrapartition TD queue the transaction-volume
+      * log is written to, read back by HCTVBJ01 as a flat file
+       77 WS-TVOL-TDQ               PIC X(4) VALUE 'TRNL'.
+       01 WS-RESP                   PIC S9(8) COMP.
+
+      ******************************************************************
+      *    L I N K A G E     S E C T I O N
+      ******************************************************************
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA.
+           COPY HCTVMSG.
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+
+           EXEC CICS WRITEQ TD QUEUE(WS-TVOL-TDQ)
+                     FROM(TRAN-VOL-MSG)
+                     LENGTH(LENGTH OF TRAN-VOL-MSG)
+                     RESP(WS-RESP)
+           END-EXEC.
+
+           EXEC CICS RETURN
+           END-EXEC.
