@@ -0,0 +1,216 @@
+      ******************************************************************
+      * Copyright 2016 IBM Corp. All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      * http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied.
+      * See the License for the specific language governing permissions
+      * and limitations under the License.
+      ******************************************************************
+      *                                                                *
+      *                 REST Queue Housekeeping                       *
+      *                                                                *
+      *   Browses the temporary storage queues the REST wrappers       *
+      *  (HCPRESTW, HCMRESTW, HCTRESTW, HCVBRESTW, HCVRESTW) write      *
+      *  their debug/audit trail to, and deletes the ones belonging    *
+      *  to that family - recognised by their 4 character program      *
+      *  prefix (HCPR/HCMR/HCTR/HCVB/HCVR). Nothing in the             *
+      *  application ever reads these queues back, so there is no     *
+      *  need to keep more than a run's worth of them around.          *
+      *                                                                *
+      *   These queues live in the CICS region, not in DB2, so this    *
+      *  housekeeping has to run as a CICS task rather than a JCL      *
+      *  batch job - it reschedules its own next run with a timed      *
+      *  EXEC CICS START rather than being resubmitted by a job        *
+      *  scheduler the way the other *BJ01 programs are.               *
+      *                                                                *
+      * Modification History:                                          *
+      *  2016  Stopped advancing WS-TSQ-INDEX on a position where a    *
+      *        queue was deleted - deleting shifts every later queue   *
+      *        name down by one, so moving on as well as deleting was  *
+      *        skipping the queue right behind the one just removed.   *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HCTQBJ01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common defintions                                              *
+      *----------------------------------------------------------------*
+      * Run time (debug) infomation for this invocation
+        01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'HCTQBJ01------WS'.
+           03 WS-TRANSID               PIC X(4).
+           03 WS-TERMID                PIC X(4).
+           03 WS-TASKNUM               PIC 9(7).
+
+      *----------------------------------------------------------------*
+      * Fields used to browse the installed TS queue names and match
+      * them against the REST wrapper family's queue-name prefixes
+       01  WS-RESP                     PIC S9(8) COMP.
+       01  WS-RESP2                    PIC S9(8) COMP.
+
+       01  WS-TSQ-INDEX                PIC S9(8) COMP VALUE +1.
+       01  WS-TSQ-NAME                 PIC X(8).
+
+       01  WS-EOB-SWITCH               PIC X VALUE 'N'.
+           88 WS-END-OF-BROWSE         VALUE 'Y'.
+
+       01  WS-DELETED-SWITCH           PIC X VALUE 'N'.
+           88 WS-QUEUE-WAS-DELETED     VALUE 'Y'.
+
+       01  WS-REST-QUEUE-PREFIXES.
+           03 FILLER                   PIC X(4) VALUE 'HCPR'.
+           03 FILLER                   PIC X(4) VALUE 'HCMR'.
+           03 FILLER                   PIC X(4) VALUE 'HCTR'.
+           03 FILLER                   PIC X(4) VALUE 'HCVB'.
+           03 FILLER                   PIC X(4) VALUE 'HCVR'.
+       01  WS-REST-QUEUE-PREFIX-TABLE REDEFINES
+                                     WS-REST-QUEUE-PREFIXES.
+           03 WS-QUEUE-PREFIX          PIC X(4) OCCURS 5 TIMES.
+
+       01  WS-PREFIX-SUB               PIC S9(4) COMP VALUE +1.
+
+       01  WS-COUNTERS.
+           03 WS-QUEUES-DELETED        PIC 9(7) VALUE ZERO.
+
+      *----------------------------------------------------------------*
+      * How often this task reschedules itself - once an hour
+       01  WS-PURGE-INTERVAL           PIC S9(7) VALUE +10000.
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+
+      * initialize working storage variables
+           INITIALIZE WS-HEADER.
+      * set up general variables
+           MOVE EIBTRNID TO WS-TRANSID.
+           MOVE EIBTRMID TO WS-TERMID.
+           MOVE EIBTASKN TO WS-TASKNUM.
+
+           PERFORM PURGE-REST-QUEUES.
+
+           PERFORM RESCHEDULE-NEXT-RUN.
+
+           EXEC CICS RETURN END-EXEC.
+
+       MAINLINE-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+
+      *================================================================*
+       PURGE-REST-QUEUES.
+      *================================================================*
+      * Walk the installed TS queue names from the start, deleting any
+      * that belong to the REST wrapper family as they are found
+      *================================================================*
+           MOVE +1 TO WS-TSQ-INDEX
+           MOVE 'N' TO WS-EOB-SWITCH
+           PERFORM INQUIRE-NEXT-QUEUE UNTIL WS-END-OF-BROWSE.
+
+           DISPLAY 'HCTQBJ01 - REST QUEUES DELETED: '
+                    WS-QUEUES-DELETED.
+           EXIT.
+      *================================================================*
+
+      *================================================================*
+       INQUIRE-NEXT-QUEUE.
+      *================================================================*
+      * A delete shifts every later queue name down into the position
+      * just vacated, so the index must stay put after a delete and
+      * re-inquire the same position - only advance when this position
+      * survives untouched
+      *================================================================*
+           EXEC CICS INQUIRE
+                     TSQNAME(WS-TSQ-INDEX)
+                     TSQUEUE(WS-TSQ-NAME)
+                     RESP(WS-RESP)
+                     RESP2(WS-RESP2)
+           END-EXEC.
+
+           IF WS-RESP EQUAL DFHRESP(NORMAL)
+             PERFORM CHECK-QUEUE-PREFIX
+             IF NOT WS-QUEUE-WAS-DELETED
+               ADD +1 TO WS-TSQ-INDEX
+             END-IF
+           ELSE
+             MOVE 'Y' TO WS-EOB-SWITCH
+           END-IF.
+
+           EXIT.
+      *================================================================*
+
+      *================================================================*
+       CHECK-QUEUE-PREFIX.
+      *================================================================*
+      * Delete the queue once, as soon as any prefix matches, rather
+      * than testing the remaining prefixes for no reason
+      *================================================================*
+           MOVE 'N' TO WS-DELETED-SWITCH
+           MOVE +1 TO WS-PREFIX-SUB
+           PERFORM TEST-ONE-PREFIX
+             UNTIL WS-PREFIX-SUB > 5.
+
+           EXIT.
+      *================================================================*
+
+      *================================================================*
+       TEST-ONE-PREFIX.
+      *================================================================*
+           IF WS-TSQ-NAME (1:4) EQUAL WS-QUEUE-PREFIX (WS-PREFIX-SUB)
+             PERFORM DELETE-QUEUE
+             MOVE 5 TO WS-PREFIX-SUB
+           END-IF
+
+           ADD +1 TO WS-PREFIX-SUB.
+      *================================================================*
+
+      *================================================================*
+       DELETE-QUEUE.
+      *================================================================*
+           EXEC CICS DELETEQ TS
+                     QUEUE(WS-TSQ-NAME)
+                     RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP EQUAL DFHRESP(NORMAL)
+             ADD +1 TO WS-QUEUES-DELETED
+             MOVE 'Y' TO WS-DELETED-SWITCH
+           END-IF.
+
+           EXIT.
+      *================================================================*
+
+      *================================================================*
+       RESCHEDULE-NEXT-RUN.
+      *================================================================*
+      * Chain onto the next run - this task is started once, either by
+      * the PLT at CICS start-up or manually, and keeps itself alive
+      * from here on
+      *================================================================*
+           EXEC CICS START
+                     TRANSID(WS-TRANSID)
+                     INTERVAL(WS-PURGE-INTERVAL)
+           END-EXEC.
+
+           EXIT.
+      *================================================================*
+
