@@ -0,0 +1,35 @@
+      ******************************************************************
+      * Copyright 2011,2014 IBM Corp. All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      * http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied.
+      * See the License for the specific language governing permissions
+      * and limitations under the License.
+      ******************************************************************
+      *================================================================*
+      * Procedure to log one completed transaction's id and outcome    *
+      *   for the daily transaction-volume report (HCTVBJ01).          *
+      *================================================================*
+       WRITE-TRAN-VOLUME.
+           EXEC CICS ASKTIME ABSTIME(WS-TV-ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-TV-ABSTIME)
+                     MMDDYYYY(WS-TV-DATE)
+                     TIME(WS-TV-TIME)
+           END-EXEC
+           MOVE WS-TV-DATE      TO TV-DATE
+           MOVE WS-TV-TIME      TO TV-TIME
+           MOVE EIBTRNID        TO TV-TRANID
+           MOVE CA-RETURN-CODE  TO TV-RETURN-CODE
+           EXEC CICS LINK PROGRAM(HCAZTVOL)
+                     COMMAREA(TRAN-VOL-MSG)
+                     LENGTH(LENGTH OF TRAN-VOL-MSG)
+           END-EXEC.
+           EXIT.
