@@ -0,0 +1,24 @@
+      ******************************************************************
+      * Copyright 2011,2014 IBM Corp. All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      * http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied.
+      * See the License for the specific language governing permissions
+      * and limitations under the License.
+      ******************************************************************
+      * Patient self-service session restriction. HCAZMENU hands this
+      * down ahead of COMM-AREA to every transaction a logged-in
+      * patient session is allowed to reach, so that the receiving
+      * program can refuse to act on any patient id other than the
+      * one the patient authenticated as, no matter what id the
+      * terminal operator types on the screen.
+      * Zero means the session is unrestricted (a staff/admin
+      * terminal, or a true first-time invocation).
+       02 WS-RESTRICT-PATIENT-ID   PIC 9(10) VALUE ZERO.
