@@ -0,0 +1,89 @@
+      ******************************************************************
+      * Copyright 2011,2014 IBM Corp. All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      * http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied.
+      * See the License for the specific language governing permissions
+      * and limitations under the License.
+      ******************************************************************
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+      * This file contains the generated language structure(s) for
+      *  restful JSON schema 'postVisitBatch.json'.
+      * This structure was generated using 'DFHJS2LS' at mapping level
+      *  '3.0'.
+      *
+      *
+      *      06 patient-visit-batch.
+      *
+      * Comments for field 'patient-id':
+      * This field represents the value of JSON schema keyword
+      *  'patient_visit_batch->patient_id'.
+      * JSON schema type: 'string'.
+      * JSON schema keyword 'minLength' value: '10'.
+      * JSON schema keyword 'maxLength' value: '10'.
+      *        09 patient-id                    PIC X(10).
+      *
+      *
+      * Array 'readings2' contains a variable number of instances
+      *  of JSON schema keyword 'patient_visit_batch->readings'.
+      *  The number of instances present is indicated in field
+      *  'readings2-num'.
+      * There should be at least '0' instance(s).
+      * There should be at most '100' instance(s).
+      *        09 readings2-num                 PIC S9(9) COMP-5 SYNC.
+      *
+      *
+      *        09 readings OCCURS 100.
+      *
+      * Comments for field 'visit-date':
+      * This field represents the value of JSON schema keyword
+      *  'patient_visit_batch->readings->visit_date'.
+      * JSON schema type: 'string'.
+      * JSON schema keyword 'minLength' value: '10'.
+      * JSON schema keyword 'maxLength' value: '10'.
+      *          12 visit-date                    PIC X(10).
+      *
+      * Comments for field 'visit-time':
+      * This field represents the value of JSON schema keyword
+      *  'patient_visit_batch->readings->visit_time'.
+      * JSON schema type: 'string'.
+      * JSON schema keyword 'minLength' value: '10'.
+      * JSON schema keyword 'maxLength' value: '10'.
+      *          12 visit-time                    PIC X(10).
+      *
+      * Comments for field 'heart-rate':
+      * This field represents the value of JSON schema keyword
+      *  'patient_visit_batch->readings->heart_rate'.
+      * JSON schema type: 'string'.
+      * JSON schema keyword 'minLength' value: '10'.
+      * JSON schema keyword 'maxLength' value: '10'.
+      *          12 heart-rate                    PIC X(10).
+      *
+      * Comments for field 'blood-pressure':
+      * This field represents the value of JSON schema keyword
+      *  'patient_visit_batch->readings->blood_pressure'.
+      * JSON schema type: 'string'.
+      * JSON schema keyword 'minLength' value: '10'.
+      * JSON schema keyword 'maxLength' value: '10'.
+      *          12 blood-pressure                PIC X(10).
+      *
+      *
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+
+             06 patient-visit-batch.
+               09 patient-id                    PIC X(10).
+
+               09 readings2-num                 PIC S9(9) COMP-5 SYNC.
+
+               09 readings OCCURS 100.
+                 12 visit-date                    PIC X(10).
+                 12 visit-time                    PIC X(10).
+                 12 heart-rate                    PIC X(10).
+                 12 blood-pressure                PIC X(10).
