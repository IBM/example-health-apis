@@ -0,0 +1,29 @@
+      ******************************************************************
+      * Copyright 2011,2014 IBM Corp. All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      * http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied.
+      * See the License for the specific language governing permissions
+      * and limitations under the License.
+      ******************************************************************
+      * Transaction-volume logger - records one line per completed
+      * business transaction (date, time, tranid, outcome) so the
+      * daily HCTVBJ01 report can break capacity planning down by
+      * transaction id the way CICS stats alone cannot.
+       01 HCAZTVOL           PIC X(8) Value 'HCAZTVOL'.
+
+      * Variables for time/date processing
+       01  WS-TV-ABSTIME                PIC S9(8) COMP VALUE +0.
+       01  WS-TV-TIME                   PIC X(8)  VALUE SPACES.
+       01  WS-TV-DATE                   PIC X(10) VALUE SPACES.
+
+      * Transaction-volume message structure
+       01  TRAN-VOL-MSG.
+           COPY HCTVMSG.
