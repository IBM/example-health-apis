@@ -422,6 +422,16 @@
            02  FILLER REDEFINES HCV1BPTHF.
              03 HCV1BPTHA    PICTURE X.
            02  HCV1BPTHI  PIC X(10).
+           02  HCV1MSTAL    COMP  PIC  S9(4).
+           02  HCV1MSTAF    PICTURE X.
+           02  FILLER REDEFINES HCV1MSTAF.
+             03 HCV1MSTAA    PICTURE X.
+           02  HCV1MSTAI  PIC X(10).
+           02  HCV1MSTHL    COMP  PIC  S9(4).
+           02  HCV1MSTHF    PICTURE X.
+           02  FILLER REDEFINES HCV1MSTHF.
+             03 HCV1MSTHA    PICTURE X.
+           02  HCV1MSTHI  PIC X(10).
            02  HCV1MSGL    COMP  PIC  S9(4).
            02  HCV1MSGF    PICTURE X.
            02  FILLER REDEFINES HCV1MSGF.
@@ -452,6 +462,10 @@
            02  FILLER PICTURE X(3).
            02  HCV1BPTHO  PIC X(10).
            02  FILLER PICTURE X(3).
+           02  HCV1MSTAO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  HCV1MSTHO  PIC X(10).
+           02  FILLER PICTURE X(3).
            02  HCV1MSGO  PIC X(40).
        01  HCT1MAPI.
            02  FILLER PIC X(12).
@@ -490,6 +504,11 @@
            02  FILLER REDEFINES HCT1BPTHF.
              03 HCT1BPTHA    PICTURE X.
            02  HCT1BPTHI  PIC X(10).
+           02  HCT1MSTHL    COMP  PIC  S9(4).
+           02  HCT1MSTHF    PICTURE X.
+           02  FILLER REDEFINES HCT1MSTHF.
+             03 HCT1MSTHA    PICTURE X.
+           02  HCT1MSTHI  PIC X(10).
            02  HCT1MSGL    COMP  PIC  S9(4).
            02  HCT1MSGF    PICTURE X.
            02  FILLER REDEFINES HCT1MSGF.
@@ -512,4 +531,225 @@
            02  FILLER PICTURE X(3).
            02  HCT1BPTHO  PIC X(10).
            02  FILLER PICTURE X(3).
-           02  HCT1MSGO  PIC X(40).
\ No newline at end of file
+           02  HCT1MSTHO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  HCT1MSGO  PIC X(40).
+       01  HCALMAPI.
+           02  FILLER PIC X(12).
+           02  HCALTRNL    COMP  PIC  S9(4).
+           02  HCALTRNF    PICTURE X.
+           02  FILLER REDEFINES HCALTRNF.
+             03 HCALTRNA    PICTURE X.
+           02  HCALTRNI  PIC X(4).
+           02  HCALTITL    COMP  PIC  S9(4).
+           02  HCALTITF    PICTURE X.
+           02  FILLER REDEFINES HCALTITF.
+             03 HCALTITA    PICTURE X.
+           02  HCALTITI  PIC X(33).
+           02  HCALPNOL    COMP  PIC  S9(4).
+           02  HCALPNOF    PICTURE X.
+           02  FILLER REDEFINES HCALPNOF.
+             03 HCALPNOA    PICTURE X.
+           02  HCALPNOI  PIC X(10).
+           02  HCALFNAL    COMP  PIC  S9(4).
+           02  HCALFNAF    PICTURE X.
+           02  FILLER REDEFINES HCALFNAF.
+             03 HCALFNAA    PICTURE X.
+           02  HCALFNAI  PIC X(10).
+           02  HCALLNAL    COMP  PIC  S9(4).
+           02  HCALLNAF    PICTURE X.
+           02  FILLER REDEFINES HCALLNAF.
+             03 HCALLNAA    PICTURE X.
+           02  HCALLNAI  PIC X(20).
+           02  HCALDATL    COMP  PIC  S9(4).
+           02  HCALDATF    PICTURE X.
+           02  FILLER REDEFINES HCALDATF.
+             03 HCALDATA    PICTURE X.
+           02  HCALDATI  PIC X(10).
+           02  HCALTIML    COMP  PIC  S9(4).
+           02  HCALTIMF    PICTURE X.
+           02  FILLER REDEFINES HCALTIMF.
+             03 HCALTIMA    PICTURE X.
+           02  HCALTIMI  PIC X(10).
+           02  HCALHRAL    COMP  PIC  S9(4).
+           02  HCALHRAF    PICTURE X.
+           02  FILLER REDEFINES HCALHRAF.
+             03 HCALHRAA    PICTURE X.
+           02  HCALHRAI  PIC X(10).
+           02  HCALBLPL    COMP  PIC  S9(4).
+           02  HCALBLPF    PICTURE X.
+           02  FILLER REDEFINES HCALBLPF.
+             03 HCALBLPA    PICTURE X.
+           02  HCALBLPI  PIC X(10).
+           02  HCALMSGL    COMP  PIC  S9(4).
+           02  HCALMSGF    PICTURE X.
+           02  FILLER REDEFINES HCALMSGF.
+             03 HCALMSGA    PICTURE X.
+           02  HCALMSGI  PIC X(40).
+       01  HCALMAPO REDEFINES HCALMAPI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  HCALTRNO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  HCALTITO  PIC X(33).
+           02  FILLER PICTURE X(3).
+           02  HCALPNOO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  HCALFNAO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  HCALLNAO  PIC X(20).
+           02  FILLER PICTURE X(3).
+           02  HCALDATO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  HCALTIMO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  HCALHRAO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  HCALBLPO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  HCALMSGO  PIC X(40).
+       01  HCD1MAPI.
+           02  FILLER PIC X(12).
+           02  HCD1TRNL    COMP  PIC  S9(4).
+           02  HCD1TRNF    PICTURE X.
+           02  FILLER REDEFINES HCD1TRNF.
+             03 HCD1TRNA    PICTURE X.
+           02  HCD1TRNI  PIC X(4).
+           02  HCD1TITL    COMP  PIC  S9(4).
+           02  HCD1TITF    PICTURE X.
+           02  FILLER REDEFINES HCD1TITF.
+             03 HCD1TITA    PICTURE X.
+           02  HCD1TITI  PIC X(33).
+           02  HCD1PNOL    COMP  PIC  S9(4).
+           02  HCD1PNOF    PICTURE X.
+           02  FILLER REDEFINES HCD1PNOF.
+             03 HCD1PNOA    PICTURE X.
+           02  HCD1PNOI  PIC X(10).
+           02  HCD1FNAL    COMP  PIC  S9(4).
+           02  HCD1FNAF    PICTURE X.
+           02  FILLER REDEFINES HCD1FNAF.
+             03 HCD1FNAA    PICTURE X.
+           02  HCD1FNAI  PIC X(10).
+           02  HCD1LNAL    COMP  PIC  S9(4).
+           02  HCD1LNAF    PICTURE X.
+           02  FILLER REDEFINES HCD1LNAF.
+             03 HCD1LNAA    PICTURE X.
+           02  HCD1LNAI  PIC X(20).
+           02  HCD1MNAL    COMP  PIC  S9(4).
+           02  HCD1MNAF    PICTURE X.
+           02  FILLER REDEFINES HCD1MNAF.
+             03 HCD1MNAA    PICTURE X.
+           02  HCD1MNAI  PIC X(50).
+           02  HCD1MTYL    COMP  PIC  S9(4).
+           02  HCD1MTYF    PICTURE X.
+           02  FILLER REDEFINES HCD1MTYF.
+             03 HCD1MTYA    PICTURE X.
+           02  HCD1MTYI  PIC X(20).
+           02  HCD1RELL    COMP  PIC  S9(4).
+           02  HCD1RELF    PICTURE X.
+           02  FILLER REDEFINES HCD1RELF.
+             03 HCD1RELA    PICTURE X.
+           02  HCD1RELI  PIC X(20).
+           02  HCD1POSL    COMP  PIC  S9(4).
+           02  HCD1POSF    PICTURE X.
+           02  FILLER REDEFINES HCD1POSF.
+             03 HCD1POSA    PICTURE X.
+           02  HCD1POSI  PIC X(20).
+           02  HCD1HOWL    COMP  PIC  S9(4).
+           02  HCD1HOWF    PICTURE X.
+           02  FILLER REDEFINES HCD1HOWF.
+             03 HCD1HOWA    PICTURE X.
+           02  HCD1HOWI  PIC X(20).
+           02  HCD1MSGL    COMP  PIC  S9(4).
+           02  HCD1MSGF    PICTURE X.
+           02  FILLER REDEFINES HCD1MSGF.
+             03 HCD1MSGA    PICTURE X.
+           02  HCD1MSGI  PIC X(40).
+       01  HCD1MAPO REDEFINES HCD1MAPI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  HCD1TRNO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  HCD1TITO  PIC X(33).
+           02  FILLER PICTURE X(3).
+           02  HCD1PNOO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  HCD1FNAO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  HCD1LNAO  PIC X(20).
+           02  FILLER PICTURE X(3).
+           02  HCD1MNAO  PIC X(50).
+           02  FILLER PICTURE X(3).
+           02  HCD1MTYO  PIC X(20).
+           02  FILLER PICTURE X(3).
+           02  HCD1RELO  PIC X(20).
+           02  FILLER PICTURE X(3).
+           02  HCD1POSO  PIC X(20).
+           02  FILLER PICTURE X(3).
+           02  HCD1HOWO  PIC X(20).
+           02  FILLER PICTURE X(3).
+           02  HCD1MSGO  PIC X(40).
+       01  HCLGMAPI.
+           02  FILLER PIC X(12).
+           02  HCLGUSRL    COMP  PIC  S9(4).
+           02  HCLGUSRF    PICTURE X.
+           02  FILLER REDEFINES HCLGUSRF.
+             03 HCLGUSRA    PICTURE X.
+           02  HCLGUSRI  PIC X(10).
+           02  HCLGPWDL    COMP  PIC  S9(4).
+           02  HCLGPWDF    PICTURE X.
+           02  FILLER REDEFINES HCLGPWDF.
+             03 HCLGPWDA    PICTURE X.
+           02  HCLGPWDI  PIC X(14).
+           02  HCLGPNOL    COMP  PIC  S9(4).
+           02  HCLGPNOF    PICTURE X.
+           02  FILLER REDEFINES HCLGPNOF.
+             03 HCLGPNOA    PICTURE X.
+           02  HCLGPNOI  PIC X(10).
+           02  HCLGMSGL    COMP  PIC  S9(4).
+           02  HCLGMSGF    PICTURE X.
+           02  FILLER REDEFINES HCLGMSGF.
+             03 HCLGMSGA    PICTURE X.
+           02  HCLGMSGI  PIC X(40).
+       01  HCLGMAPO REDEFINES HCLGMAPI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  HCLGUSRO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  HCLGPWDO  PIC X(14).
+           02  FILLER PICTURE X(3).
+           02  HCLGPNOO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  HCLGMSGO  PIC X(40).
+       01  HCPWMAPI.
+           02  FILLER PIC X(12).
+           02  HCPWUSRL    COMP  PIC  S9(4).
+           02  HCPWUSRF    PICTURE X.
+           02  FILLER REDEFINES HCPWUSRF.
+             03 HCPWUSRA    PICTURE X.
+           02  HCPWUSRI  PIC X(10).
+           02  HCPWOPWL    COMP  PIC  S9(4).
+           02  HCPWOPWF    PICTURE X.
+           02  FILLER REDEFINES HCPWOPWF.
+             03 HCPWOPWA    PICTURE X.
+           02  HCPWOPWI  PIC X(14).
+           02  HCPWNPWL    COMP  PIC  S9(4).
+           02  HCPWNPWF    PICTURE X.
+           02  FILLER REDEFINES HCPWNPWF.
+             03 HCPWNPWA    PICTURE X.
+           02  HCPWNPWI  PIC X(14).
+           02  HCPWMSGL    COMP  PIC  S9(4).
+           02  HCPWMSGF    PICTURE X.
+           02  FILLER REDEFINES HCPWMSGF.
+             03 HCPWMSGA    PICTURE X.
+           02  HCPWMSGI  PIC X(40).
+       01  HCPWMAPO REDEFINES HCPWMAPI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  HCPWUSRO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  HCPWOPWO  PIC X(14).
+           02  FILLER PICTURE X(3).
+           02  HCPWNPWO  PIC X(14).
+           02  FILLER PICTURE X(3).
+           02  HCPWMSGO  PIC X(40).
\ No newline at end of file
