@@ -30,11 +30,12 @@
               05 CA-EMAIL-ADDRESS      PIC X(50).
               05 CA-USERID             PIC X(10).
               05 CA-ADDITIONAL-DATA    PIC X(32302).
-      *    Fields used in Add Patient User
+      *    Fields used in Add Patient User, login and password change
            03 CA-PATIENT-USER-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
               05 CA-USERNAME           PIC X(10).
               05 CA-USERPASSWORD       PIC X(14).
-              05 CA-ADDITIONAL-DATA    PIC X(32458).
+              05 CA-NEW-USERPASSWORD   PIC X(14).
+              05 CA-ADDITIONAL-DATA    PIC X(32444).
       *     Fields used in UPD, ADD & DELETE medication
            03 CA-MEDICATION-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
               05 CA-DRUG-NAME          PIC X(50).
@@ -69,4 +70,63 @@
               05 CA-HEART-RATE         PIC X(10).
               05 CA-BLOOD-PRESSURE     PIC X(10).
               05 CA-MENTAL-STATE       PIC X(10).
-              05 CA-ADDITIONAL-DATA    PIC X(32432).
\ No newline at end of file
+      *       Set by the caller when the entered reading breaches the
+      *       patient's own HR/BP threshold, and persisted with the
+      *       visit rather than just flashed on screen and forgotten
+              05 CA-THRESHOLD-FLAG     PIC X(01).
+      *       Set by HCIVDB01 when a reading jumps sharply from the
+      *       patient's own immediately preceding reading, independent
+      *       of the static threshold comparison above
+              05 CA-TREND-FLAG         PIC X(01).
+              05 CA-ADDITIONAL-DATA    PIC X(32430).
+      *    Fields used to inquire a patient's visit/vitals history
+      *    over a date range, rather than one exact timestamp at a time
+           03 CA-VISIT-HISTORY-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+              05 CA-HISTORY-START-DATE PIC X(10).
+              05 CA-HISTORY-END-DATE   PIC X(10).
+              05 CA-NUM-VISITS         PIC 9(2).
+              05 CA-VISIT-HISTORY OCCURS 30 TIMES.
+                 07 CA-HIST-VISIT-DATE     PIC X(10).
+                 07 CA-HIST-VISIT-TIME     PIC X(10).
+                 07 CA-HIST-HEART-RATE     PIC X(10).
+                 07 CA-HIST-BLOOD-PRESSURE PIC X(10).
+                 07 CA-HIST-MENTAL-STATE   PIC X(10).
+              05 CA-ADDITIONAL-DATA    PIC X(30960).
+      *    Fields used to review and acknowledge the threshold-breach
+      *    worklist (oldest open alert first, one at a time)
+           03 CA-ALERT-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+              05 CA-ALERT-DATE           PIC X(10).
+              05 CA-ALERT-TIME           PIC X(10).
+              05 CA-ALERT-HEART-RATE     PIC X(10).
+              05 CA-ALERT-BLOOD-PRESSURE PIC X(10).
+              05 CA-ADDITIONAL-DATA      PIC X(32442).
+      *    Fields used to bulk-load wearable-device readings for a
+      *    patient in a single call, instead of one LINK per reading
+           03 CA-VISIT-BATCH-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+              05 CA-BATCH-NUM-READINGS PIC 9(03).
+              05 CA-BATCH-READINGS OCCURS 100 TIMES.
+                 07 CA-BATCH-VISIT-DATE     PIC X(10).
+                 07 CA-BATCH-VISIT-TIME     PIC X(10).
+                 07 CA-BATCH-HEART-RATE     PIC X(10).
+                 07 CA-BATCH-BLOOD-PRESSURE PIC X(10).
+              05 CA-ADDITIONAL-DATA    PIC X(28479).
+      *    Fields used to search for a patient by name/DOB/username
+           03 CA-PATIENT-SEARCH-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+              05 CA-SEARCH-LAST-NAME   PIC X(20).
+              05 CA-SEARCH-DOB         PIC X(10).
+              05 CA-SEARCH-POSTCODE    PIC X(10).
+              05 CA-SEARCH-USERNAME    PIC X(10).
+              05 CA-NUM-MATCHES        PIC 9(2).
+              05 CA-PATIENT-MATCHES OCCURS 10 TIMES.
+                 07 CA-MATCH-PATIENT-ID    PIC 9(10).
+                 07 CA-MATCH-FIRST-NAME    PIC X(10).
+                 07 CA-MATCH-LAST-NAME     PIC X(20).
+                 07 CA-MATCH-DOB           PIC X(10).
+              05 CA-ADDITIONAL-DATA    PIC X(31930).
+      *    Fields used to transfer/merge a patient's history to a
+      *    new CA-PATIENT-ID after a re-registration
+           03 CA-PATIENT-MERGE-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+              05 CA-MERGE-OLD-PATIENT-ID PIC 9(10).
+              05 CA-MERGE-NEW-PATIENT-ID PIC 9(10).
+              05 CA-MERGE-ROWS-MOVED     PIC 9(07).
+              05 CA-ADDITIONAL-DATA      PIC X(32455).
