@@ -0,0 +1,27 @@
+      ******************************************************************
+      * Copyright 2011,2014 IBM Corp. All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      * http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied.
+      * See the License for the specific language governing permissions
+      * and limitations under the License.
+      ******************************************************************
+      * Transaction-volume log record - one per completed business
+      * transaction. Nests under a caller-supplied 01 level the same
+      * way HCCMAREA nests under COMM-AREA/DFHCOMMAREA, so this same
+      * text serves both the WORKING-STORAGE callers (HCTVLWS) and
+      * the LINKAGE SECTION receiver (HCAZTVOL).
+           03 TV-DATE                  PIC X(10).
+           03 FILLER                   PIC X.
+           03 TV-TIME                  PIC X(6).
+           03 FILLER                   PIC X.
+           03 TV-TRANID                PIC X(4).
+           03 FILLER                   PIC X.
+           03 TV-RETURN-CODE           PIC 9(2).
